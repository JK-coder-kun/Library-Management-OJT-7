@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author: Ei Ei Thant
+      * Date: 22.7.2025
+      * Purpose: Search books.csv by partial title, author or genre
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SearchBook.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOOK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOK-FILE.
+       01 BOOK-RECORD               PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 BOOK-STATUS               PIC XX.
+       01 MATCH-COUNT               PIC 9(3) VALUE 0.
+       01 HIT-COUNT                 PIC 9(3) VALUE 0.
+       01 WS-SEARCH-MODE            PIC 9(1).
+       01 WS-SEARCH-TEXT            PIC X(30).
+       01 WS-SEARCH-TRIM            PIC X(30).
+       01 WS-SEARCH-LEN             PIC 9(2) VALUE 0.
+
+       01 BOOK-HEADER.
+           05 FILLER                PIC X(10) VALUE "BOOK ID".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE "BOOK NAME".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(25) VALUE "AUTHOR".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(5)  VALUE "COUNT".
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 FILLER                PIC X(15) VALUE "GENRE".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE "STATUS".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE "BRANCH".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(8)  VALUE "TYPE".
+
+       01 BOOK-DETAIL.
+           05 book_id              PIC X(10).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 book_name            PIC X(30).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 book_author          PIC X(25).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 book_count           PIC 9(3).
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 book_genre           PIC X(15).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 book_status          PIC X(10).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 book_isbn            PIC X(17).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 book_branch          PIC X(10).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 book_type            PIC X(8).
+
+       01 book_name_up              PIC X(30).
+       01 book_author_up            PIC X(25).
+       01 book_genre_up             PIC X(15).
+
+       01 HEADER-LINE              PIC X(100) VALUE ALL '-'.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-LOGIC
+           EXIT PROGRAM.
+       MAIN-LOGIC.
+           DISPLAY "Search by: 1=Title  2=Author  3=Genre"
+           ACCEPT WS-SEARCH-MODE
+           DISPLAY "Enter search text (partial match ok): "
+           ACCEPT WS-SEARCH-TEXT
+           MOVE SPACES TO WS-SEARCH-TRIM
+           MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-SEARCH-TEXT))
+               TO WS-SEARCH-TRIM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TEXT))
+               TO WS-SEARCH-LEN
+
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING BOOKS FILE: " BOOK-STATUS
+               GOBACK
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "SEARCH RESULTS"
+           DISPLAY HEADER-LINE
+           DISPLAY BOOK-HEADER
+           DISPLAY HEADER-LINE
+
+           PERFORM UNTIL BOOK-STATUS = '10'
+               READ BOOK-FILE INTO BOOK-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SPACES TO book_status
+                       MOVE SPACES TO book_isbn
+                       MOVE SPACES TO book_branch
+                       MOVE SPACES TO book_type
+                       UNSTRING BOOK-RECORD DELIMITED BY ','
+                           INTO book_id, book_name, book_author,
+                           book_count, book_genre, book_status,
+                           book_isbn, book_branch, book_type
+                       IF book_status = SPACES
+                           MOVE "ACTIVE" TO book_status
+                       END-IF
+                       IF book_branch = SPACES
+                           MOVE "MAIN" TO book_branch
+                       END-IF
+                       IF book_type = SPACES
+                           MOVE "PHYSICAL" TO book_type
+                       END-IF
+                       MOVE FUNCTION UPPER-CASE(book_name) TO
+                           book_name_up
+                       MOVE FUNCTION UPPER-CASE(book_author) TO
+                           book_author_up
+                       MOVE FUNCTION UPPER-CASE(book_genre) TO
+                           book_genre_up
+                       MOVE 0 TO HIT-COUNT
+                       IF WS-SEARCH-LEN > 0
+                           EVALUATE WS-SEARCH-MODE
+                               WHEN 2
+                                   INSPECT book_author_up
+                                       TALLYING HIT-COUNT FOR ALL
+                                       WS-SEARCH-TRIM(1:WS-SEARCH-LEN)
+                               WHEN 3
+                                   INSPECT book_genre_up
+                                       TALLYING HIT-COUNT FOR ALL
+                                       WS-SEARCH-TRIM(1:WS-SEARCH-LEN)
+                               WHEN OTHER
+                                   INSPECT book_name_up
+                                       TALLYING HIT-COUNT FOR ALL
+                                       WS-SEARCH-TRIM(1:WS-SEARCH-LEN)
+                           END-EVALUATE
+                       END-IF
+                       IF HIT-COUNT > 0
+                           DISPLAY BOOK-DETAIL
+                           ADD 1 TO MATCH-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY HEADER-LINE
+           DISPLAY "Matches found: " MATCH-COUNT
+           CLOSE BOOK-FILE
+           GOBACK.
+
+       END PROGRAM SearchBook.
