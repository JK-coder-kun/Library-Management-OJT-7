@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 3.8.2025
+      * Purpose: Prompt for a staff ID and PIN and check them against
+      *          staff.csv before a sensitive operation is allowed to
+      *          proceed
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperatorLogin.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAFF-FILE ASSIGN TO "../staff.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STAFF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STAFF-FILE.
+       01  STAFF-REC          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  STAFF-STATUS       PIC XX.
+       01  FILE-END           PIC X VALUE 'N'.
+       01  WS-STAFF-ID        PIC X(5).
+       01  WS-STAFF-PIN       PIC X(6).
+       01  STAFF-ID-F         PIC X(5).
+       01  STAFF-NAME-F       PIC X(30).
+       01  STAFF-PIN-F        PIC X(6).
+
+       LINKAGE SECTION.
+       01  USER-CHOICE        PIC 9(2).
+       01  LOGIN-OK           PIC X.
+       01  LOGGED-IN-STAFF-ID PIC X(5).
+       PROCEDURE DIVISION USING USER-CHOICE, LOGIN-OK,
+               LOGGED-IN-STAFF-ID.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+
+       MAIN-PROCEDURE.
+           MOVE 'N' TO LOGIN-OK
+           MOVE SPACES TO LOGGED-IN-STAFF-ID
+
+           OPEN INPUT STAFF-FILE
+           IF STAFF-STATUS NOT = "00"
+               DISPLAY "No staff roster on file -- operator login "
+                   "skipped."
+               MOVE 'Y' TO LOGIN-OK
+               GOBACK
+           END-IF
+           CLOSE STAFF-FILE
+
+           DISPLAY "Operator Staff ID: "
+           ACCEPT WS-STAFF-ID
+           DISPLAY "Operator PIN: "
+           ACCEPT WS-STAFF-PIN
+
+           OPEN INPUT STAFF-FILE
+           PERFORM UNTIL FILE-END = 'Y'
+               READ STAFF-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       UNSTRING STAFF-REC DELIMITED BY ","
+                           INTO STAFF-ID-F, STAFF-NAME-F, STAFF-PIN-F
+                       IF STAFF-ID-F = WS-STAFF-ID AND
+                          STAFF-PIN-F = WS-STAFF-PIN
+                           MOVE 'Y' TO LOGIN-OK
+                           MOVE STAFF-ID-F TO LOGGED-IN-STAFF-ID
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE STAFF-FILE
+
+           IF LOGIN-OK NOT = 'Y'
+               DISPLAY "Login failed -- invalid staff ID or PIN."
+           END-IF
+           GOBACK.
+
+       END PROGRAM OperatorLogin.
