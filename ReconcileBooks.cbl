@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 8/8/2025
+      * Purpose: Cross-check books.csv against log.csv and report
+      *          any data-integrity problems between the two (loan
+      *          records pointing at a book that no longer exists,
+      *          or an open loan against a book that is not ACTIVE)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconcileBooks.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOOK-STATUS.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOK-FILE.
+       01 BOOK-RECORD               PIC X(200).
+       FD LOG-FILE.
+       01 LOG-RECORD                PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 BOOK-STATUS               PIC XX.
+       01 LOG-STATUS                PIC XX.
+       01 FILE-END                  PIC X VALUE 'N'.
+
+       01 BOOK-TABLE.
+           05 BOOK-ENTRY OCCURS 500 TIMES.
+               10 book_id              PIC X(10).
+               10 book_status          PIC X(10).
+       01 BOOK-TOTAL                PIC 9(3) VALUE 0.
+       01 BOOK-IDX                  PIC 9(3).
+       01 BOOK-MATCH-FLAG           PIC X VALUE 'N'.
+       01 SKIP-FIELD                PIC X(30).
+
+       01 LOG-ROW.
+           05 L-TRAN-ID            PIC X(5).
+           05 L-MEMBER-ID          PIC X(5).
+           05 L-BOOK-ID            PIC X(10).
+           05 L-START-DT           PIC X(10).
+           05 L-END-DT             PIC X(10).
+           05 L-DUE-FLAG           PIC X(3).
+           05 L-RETURN-DT          PIC X(10).
+           05 L-COPY-ID            PIC X(8).
+
+       01 LOG-TOTAL                 PIC 9(5) VALUE 0.
+       01 ORPHAN-TOTAL              PIC 9(5) VALUE 0.
+       01 INACTIVE-OPEN-TOTAL       PIC 9(5) VALUE 0.
+
+       01 HEADER-LINE               PIC X(70) VALUE ALL '-'.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-LOGIC
+           EXIT PROGRAM.
+
+       MAIN-LOGIC.
+           PERFORM LOAD-BOOK-TABLE
+
+           DISPLAY " "
+           DISPLAY "BOOKS / LOG RECONCILIATION REPORT"
+           DISPLAY HEADER-LINE
+
+           OPEN INPUT LOG-FILE
+           IF LOG-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING LOG FILE: " LOG-STATUS
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO FILE-END
+           PERFORM UNTIL FILE-END = 'Y'
+               READ LOG-FILE INTO LOG-RECORD
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       MOVE SPACES TO L-COPY-ID
+                       UNSTRING LOG-RECORD DELIMITED BY ','
+                           INTO L-TRAN-ID, L-MEMBER-ID, L-BOOK-ID,
+                                L-START-DT, L-END-DT, L-DUE-FLAG,
+                                L-RETURN-DT, L-COPY-ID
+                       ADD 1 TO LOG-TOTAL
+                       PERFORM CHECK-LOG-ROW
+               END-READ
+           END-PERFORM
+           CLOSE LOG-FILE
+
+           DISPLAY HEADER-LINE
+           DISPLAY "Loan records scanned : " LOG-TOTAL
+           DISPLAY "Orphaned book refs    : " ORPHAN-TOTAL
+           DISPLAY "Open loans on inactive books : "
+               INACTIVE-OPEN-TOTAL
+           IF ORPHAN-TOTAL = 0 AND INACTIVE-OPEN-TOTAL = 0
+               DISPLAY "No data integrity issues found."
+           END-IF
+           DISPLAY HEADER-LINE
+           GOBACK.
+
+       LOAD-BOOK-TABLE.
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING BOOKS FILE: " BOOK-STATUS
+               GOBACK
+           END-IF
+
+           MOVE 0 TO BOOK-TOTAL
+           MOVE 'N' TO FILE-END
+           PERFORM UNTIL FILE-END = 'Y'
+               READ BOOK-FILE INTO BOOK-RECORD
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       ADD 1 TO BOOK-TOTAL
+                       MOVE SPACES TO book_status(BOOK-TOTAL)
+      * books.csv is id,name,author,count,genre,status,isbn,
+      * branch,type -- only the id and status fields matter here.
+                       UNSTRING BOOK-RECORD DELIMITED BY ','
+                           INTO book_id(BOOK-TOTAL),
+                                SKIP-FIELD, SKIP-FIELD, SKIP-FIELD,
+                                SKIP-FIELD, book_status(BOOK-TOTAL)
+                       IF book_status(BOOK-TOTAL) = SPACES
+                           MOVE "ACTIVE" TO book_status(BOOK-TOTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE.
+
+       CHECK-LOG-ROW.
+           MOVE 'N' TO BOOK-MATCH-FLAG
+           PERFORM VARYING BOOK-IDX FROM 1 BY 1
+                   UNTIL BOOK-IDX > BOOK-TOTAL
+               IF book_id(BOOK-IDX) = L-BOOK-ID
+                   MOVE 'Y' TO BOOK-MATCH-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF BOOK-MATCH-FLAG = 'N'
+               ADD 1 TO ORPHAN-TOTAL
+               DISPLAY "ORPHAN: transaction " L-TRAN-ID
+                   " references book " L-BOOK-ID
+                   " which is not in books.csv"
+           ELSE
+               IF FUNCTION TRIM(L-RETURN-DT) = SPACE
+                       AND book_status(BOOK-IDX) NOT = "ACTIVE"
+                   ADD 1 TO INACTIVE-OPEN-TOTAL
+                   DISPLAY "OPEN LOAN ON INACTIVE BOOK: transaction "
+                       L-TRAN-ID " book " L-BOOK-ID " status "
+                       book_status(BOOK-IDX)
+               END-IF
+           END-IF.
+
+       END PROGRAM ReconcileBooks.
