@@ -0,0 +1,196 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 8.8.2025
+      * Purpose: Rank titles by how many times they have been borrowed,
+      *          using every transaction on file in log.csv joined
+      *          against books.csv for the title
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PopularityReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOOK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-REC            PIC X(200).
+       FD  BOOK-FILE.
+       01  BOOK-REC           PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  LOG-STATUS         PIC XX.
+       01  BOOK-STATUS        PIC XX.
+       01  FILE-END           PIC X VALUE 'N'.
+
+       01  TRAN-ID-F          PIC X(5).
+       01  MEMBER-ID-F        PIC X(5).
+       01  BOOK-ID-F          PIC X(5).
+       01  START-DATE-F       PIC X(10).
+       01  END-DATE-F         PIC X(10).
+       01  DUE-FLAG-F         PIC X(3).
+       01  RETURN-DATE-F      PIC X(10).
+
+       01  BOOK-TABLE.
+           05 BOOK-ENTRY OCCURS 500 TIMES.
+              10  BK-ID       PIC X(5).
+              10  BK-NAME     PIC X(30).
+              10  BK-AUTHOR   PIC X(30).
+              10  BK-COUNT    PIC 99.
+              10  BK-GENRE    PIC X(30).
+              10  BK-STATUS   PIC X(10).
+              10  BK-ISBN     PIC X(17).
+       01  BK-IDX             PIC 9(3) VALUE 1.
+       01  BK-TOTAL           PIC 9(3) VALUE 0.
+
+       01  RANK-TABLE.
+           05 RANK-ENTRY OCCURS 500 TIMES.
+              10  RK-BOOK-ID     PIC X(5).
+              10  RK-TITLE       PIC X(30).
+              10  RK-LOAN-COUNT  PIC 9(5) VALUE 0.
+       01  RANK-TOTAL         PIC 9(3) VALUE 0.
+       01  RK-IDX             PIC 9(3).
+       01  RK-MATCH-IDX       PIC 9(3).
+       01  RK-SWAP-FLAG       PIC X VALUE 'N'.
+       01  RK-TEMP-ID         PIC X(5).
+       01  RK-TEMP-TITLE      PIC X(30).
+       01  RK-TEMP-COUNT      PIC 9(5).
+
+       01  TOP-N              PIC 9(3) VALUE 10.
+       01  PRINT-COUNT        PIC 9(3) VALUE 0.
+
+       01  HEADER-LINE        PIC X(60) VALUE ALL '-'.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+
+       MAIN-PROCEDURE.
+           PERFORM LOAD-BOOK-TABLE
+
+           OPEN INPUT LOG-FILE
+           IF LOG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING LOG FILE: " LOG-STATUS
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL FILE-END = 'Y'
+               READ LOG-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       UNSTRING LOG-REC DELIMITED BY ","
+                           INTO TRAN-ID-F, MEMBER-ID-F, BOOK-ID-F,
+                                START-DATE-F, END-DATE-F, DUE-FLAG-F,
+                                RETURN-DATE-F
+                       PERFORM ACCUMULATE-LOAN-COUNT
+           END-READ
+           END-PERFORM
+           CLOSE LOG-FILE
+
+           PERFORM RANK-BY-LOAN-COUNT
+
+           DISPLAY " "
+           DISPLAY "MOST-BORROWED TITLES"
+           DISPLAY HEADER-LINE
+           DISPLAY "RANK  BOOK  TITLE                          LOANS"
+           DISPLAY HEADER-LINE
+           MOVE 0 TO PRINT-COUNT
+           PERFORM VARYING RK-IDX FROM 1 BY 1
+                   UNTIL RK-IDX > RANK-TOTAL OR PRINT-COUNT >= TOP-N
+               ADD 1 TO PRINT-COUNT
+               DISPLAY PRINT-COUNT "     " RK-BOOK-ID(RK-IDX) "  "
+                   RK-TITLE(RK-IDX) " " RK-LOAN-COUNT(RK-IDX)
+           END-PERFORM
+           DISPLAY HEADER-LINE
+           GOBACK.
+
+       LOAD-BOOK-TABLE.
+           MOVE 1 TO BK-IDX
+           MOVE 0 TO BK-TOTAL
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS NOT = "00"
+               GO TO LOAD-BOOK-TABLE-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = 'Y'
+               READ BOOK-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       UNSTRING BOOK-REC DELIMITED BY ","
+                           INTO BK-ID(BK-IDX), BK-NAME(BK-IDX),
+                                BK-AUTHOR(BK-IDX), BK-COUNT(BK-IDX),
+                                BK-GENRE(BK-IDX), BK-STATUS(BK-IDX),
+                                BK-ISBN(BK-IDX)
+                       ADD 1 TO BK-IDX
+                       ADD 1 TO BK-TOTAL
+           END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE
+           MOVE 'N' TO FILE-END.
+       LOAD-BOOK-TABLE-EXIT.
+           EXIT.
+
+       ACCUMULATE-LOAN-COUNT.
+           MOVE 0 TO RK-MATCH-IDX
+           PERFORM VARYING RK-IDX FROM 1 BY 1
+                   UNTIL RK-IDX > RANK-TOTAL
+               IF RK-BOOK-ID(RK-IDX) = BOOK-ID-F
+                   MOVE RK-IDX TO RK-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF RK-MATCH-IDX = 0
+               ADD 1 TO RANK-TOTAL
+               MOVE RANK-TOTAL TO RK-MATCH-IDX
+               MOVE BOOK-ID-F TO RK-BOOK-ID(RK-MATCH-IDX)
+               PERFORM FIND-BOOK-TITLE
+               MOVE RK-TEMP-TITLE TO RK-TITLE(RK-MATCH-IDX)
+           END-IF
+
+           ADD 1 TO RK-LOAN-COUNT(RK-MATCH-IDX).
+
+       FIND-BOOK-TITLE.
+           MOVE SPACES TO RK-TEMP-TITLE
+           PERFORM VARYING BK-IDX FROM 1 BY 1 UNTIL BK-IDX > BK-TOTAL
+               IF BK-ID(BK-IDX) = BOOK-ID-F
+                   MOVE BK-NAME(BK-IDX) TO RK-TEMP-TITLE
+               END-IF
+           END-PERFORM.
+
+      * Simple descending bubble sort -- RANK-TOTAL is small enough
+      * (bounded by the number of distinct titles ever borrowed) that
+      * an O(n^2) in-memory sort is not worth complicating.
+       RANK-BY-LOAN-COUNT.
+           MOVE 'Y' TO RK-SWAP-FLAG
+           PERFORM UNTIL RK-SWAP-FLAG = 'N'
+               MOVE 'N' TO RK-SWAP-FLAG
+               PERFORM VARYING RK-IDX FROM 1 BY 1
+                       UNTIL RK-IDX > RANK-TOTAL - 1
+                   IF RK-LOAN-COUNT(RK-IDX) < RK-LOAN-COUNT(RK-IDX + 1)
+                       MOVE RK-BOOK-ID(RK-IDX) TO RK-TEMP-ID
+                       MOVE RK-TITLE(RK-IDX) TO RK-TEMP-TITLE
+                       MOVE RK-LOAN-COUNT(RK-IDX) TO RK-TEMP-COUNT
+                       MOVE RK-BOOK-ID(RK-IDX + 1) TO RK-BOOK-ID(RK-IDX)
+                       MOVE RK-TITLE(RK-IDX + 1) TO RK-TITLE(RK-IDX)
+                       MOVE RK-LOAN-COUNT(RK-IDX + 1)
+                           TO RK-LOAN-COUNT(RK-IDX)
+                       MOVE RK-TEMP-ID TO RK-BOOK-ID(RK-IDX + 1)
+                       MOVE RK-TEMP-TITLE TO RK-TITLE(RK-IDX + 1)
+                       MOVE RK-TEMP-COUNT TO RK-LOAN-COUNT(RK-IDX + 1)
+                       MOVE 'Y' TO RK-SWAP-FLAG
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       END PROGRAM PopularityReport.
