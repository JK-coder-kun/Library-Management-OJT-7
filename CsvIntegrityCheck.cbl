@@ -0,0 +1,388 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 8.8.2025
+      * Purpose: Sweep books.csv, members.csv, log.csv and fine.csv for
+      *          data-integrity problems a normal run would never
+      *          surface -- blank required fields, non-numeric counts,
+      *          and foreign-key references (log->books, log->members,
+      *          fine->log, fine->members) that point at nothing
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CsvIntegrityCheck.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOOK-STATUS.
+           SELECT MEMBER-FILE ASSIGN TO "../members.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MEMBER-STATUS.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+           SELECT FINE-FILE ASSIGN TO "../fine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FINE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-FILE.
+       01  BOOK-RECORD        PIC X(200).
+       FD  MEMBER-FILE.
+       01  MEMBER-RECORD      PIC X(200).
+       FD  LOG-FILE.
+       01  LOG-RECORD         PIC X(200).
+       FD  FINE-FILE.
+       01  FINE-RECORD        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  BOOK-STATUS        PIC XX.
+       01  MEMBER-STATUS      PIC XX.
+       01  LOG-STATUS         PIC XX.
+       01  FINE-STATUS        PIC XX.
+       01  FILE-END           PIC X VALUE 'N'.
+       01  SKIP-FIELD         PIC X(30).
+
+       01  BOOK-TABLE.
+           05 BOOK-ENTRY OCCURS 500 TIMES.
+              10  BK-ID       PIC X(5).
+       01  BK-TOTAL           PIC 9(3) VALUE 0.
+       01  BK-IDX             PIC 9(3).
+       01  BK-MATCH-FLAG      PIC X VALUE 'N'.
+
+       01  MEMBER-TABLE.
+           05 MEMBER-ENTRY OCCURS 1000 TIMES.
+              10  MB-ID       PIC X(5).
+       01  MB-TOTAL           PIC 9(4) VALUE 0.
+       01  MB-IDX             PIC 9(4).
+       01  MB-MATCH-FLAG      PIC X VALUE 'N'.
+
+       01  LOG-TABLE.
+           05 LOG-ENTRY OCCURS 500 TIMES.
+              10  LG-TRAN-ID  PIC X(5).
+       01  LOG-TOTAL          PIC 9(3) VALUE 0.
+       01  LG-IDX             PIC 9(3).
+       01  LG-MATCH-FLAG      PIC X VALUE 'N'.
+
+       01  ROW-NUMBER         PIC 9(5).
+       01  ISSUE-TOTAL        PIC 9(5) VALUE 0.
+
+       01  BK-ROW-ID          PIC X(5).
+       01  BK-ROW-NAME        PIC X(30).
+       01  BK-ROW-COUNT       PIC X(5).
+       01  BK-COUNT-NUMERIC   PIC X VALUE 'N'.
+
+       01  MB-ROW-ID          PIC X(5).
+       01  MB-ROW-NAME        PIC X(30).
+
+       01  LG-ROW-TRAN        PIC X(5).
+       01  LG-ROW-MEMBER      PIC X(5).
+       01  LG-ROW-BOOK        PIC X(5).
+
+       01  FN-ROW-ID          PIC X(5).
+       01  FN-ROW-TRAN        PIC X(5).
+       01  FN-ROW-MEMBER      PIC X(5).
+
+       01  HEADER-LINE        PIC X(70) VALUE ALL '-'.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+
+       MAIN-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "CSV DATA INTEGRITY CHECK"
+           DISPLAY HEADER-LINE
+
+           PERFORM LOAD-BOOK-TABLE
+           PERFORM LOAD-MEMBER-TABLE
+           PERFORM LOAD-LOG-TABLE
+
+           PERFORM CHECK-BOOKS-FILE
+           PERFORM CHECK-MEMBERS-FILE
+           PERFORM CHECK-LOG-FILE
+           PERFORM CHECK-FINE-FILE
+
+           DISPLAY HEADER-LINE
+           IF ISSUE-TOTAL = 0
+               DISPLAY "No data integrity issues found."
+           ELSE
+               DISPLAY "Total issues found: " ISSUE-TOTAL
+           END-IF
+           DISPLAY HEADER-LINE
+           GOBACK.
+
+      * books.csv is id,name,author,count,genre,status,isbn,branch,type
+       LOAD-BOOK-TABLE.
+           MOVE 0 TO BK-TOTAL
+           MOVE "N" TO FILE-END
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS NOT = "00"
+               GO TO LOAD-BOOK-TABLE-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = "Y"
+               READ BOOK-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       ADD 1 TO BK-TOTAL
+                       UNSTRING BOOK-RECORD DELIMITED BY ","
+                           INTO BK-ID(BK-TOTAL)
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE
+           MOVE "N" TO FILE-END.
+       LOAD-BOOK-TABLE-EXIT.
+           EXIT.
+
+      * members.csv is id,name,email,address,gender,flag,expiry
+       LOAD-MEMBER-TABLE.
+           MOVE 0 TO MB-TOTAL
+           MOVE "N" TO FILE-END
+           OPEN INPUT MEMBER-FILE
+           IF MEMBER-STATUS NOT = "00"
+               GO TO LOAD-MEMBER-TABLE-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = "Y"
+               READ MEMBER-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       ADD 1 TO MB-TOTAL
+                       UNSTRING MEMBER-RECORD DELIMITED BY ","
+                           INTO MB-ID(MB-TOTAL)
+               END-READ
+           END-PERFORM
+           CLOSE MEMBER-FILE
+           MOVE "N" TO FILE-END.
+       LOAD-MEMBER-TABLE-EXIT.
+           EXIT.
+
+      * log.csv is tran_id,member_id,book_id,start,end,due_flag,
+      * return_date,copy_id,checkout_staff,return_staff,renew_count
+       LOAD-LOG-TABLE.
+           MOVE 0 TO LOG-TOTAL
+           MOVE "N" TO FILE-END
+           OPEN INPUT LOG-FILE
+           IF LOG-STATUS NOT = "00"
+               GO TO LOAD-LOG-TABLE-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = "Y"
+               READ LOG-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       ADD 1 TO LOG-TOTAL
+                       UNSTRING LOG-RECORD DELIMITED BY ","
+                           INTO LG-TRAN-ID(LOG-TOTAL)
+               END-READ
+           END-PERFORM
+           CLOSE LOG-FILE
+           MOVE "N" TO FILE-END.
+       LOAD-LOG-TABLE-EXIT.
+           EXIT.
+
+       CHECK-BOOKS-FILE.
+           MOVE 0 TO ROW-NUMBER
+           MOVE "N" TO FILE-END
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS NOT = "00"
+               GO TO CHECK-BOOKS-FILE-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = "Y"
+               READ BOOK-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       ADD 1 TO ROW-NUMBER
+                       MOVE SPACES TO BK-ROW-ID
+                       MOVE SPACES TO BK-ROW-NAME
+                       MOVE SPACES TO BK-ROW-COUNT
+                       UNSTRING BOOK-RECORD DELIMITED BY ","
+                           INTO BK-ROW-ID, BK-ROW-NAME, SKIP-FIELD,
+                                BK-ROW-COUNT
+                       IF FUNCTION TRIM(BK-ROW-ID) = SPACES
+                           ADD 1 TO ISSUE-TOTAL
+                           DISPLAY "books.csv row " ROW-NUMBER
+                               ": missing book id"
+                       END-IF
+                       IF FUNCTION TRIM(BK-ROW-NAME) = SPACES
+                           ADD 1 TO ISSUE-TOTAL
+                           DISPLAY "books.csv row " ROW-NUMBER
+                               ": missing title"
+                       END-IF
+                       MOVE "Y" TO BK-COUNT-NUMERIC
+                       IF FUNCTION TRIM(BK-ROW-COUNT) = SPACES
+                           MOVE "N" TO BK-COUNT-NUMERIC
+                       END-IF
+                       IF BK-COUNT-NUMERIC = "Y" AND
+                          FUNCTION TEST-NUMVAL(BK-ROW-COUNT) NOT = 0
+                           MOVE "N" TO BK-COUNT-NUMERIC
+                       END-IF
+                       IF BK-COUNT-NUMERIC = "N"
+                           ADD 1 TO ISSUE-TOTAL
+                           DISPLAY "books.csv row " ROW-NUMBER
+                               ": copy count " BK-ROW-COUNT
+                               " is not a valid number"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE.
+       CHECK-BOOKS-FILE-EXIT.
+           EXIT.
+
+       CHECK-MEMBERS-FILE.
+           MOVE 0 TO ROW-NUMBER
+           MOVE "N" TO FILE-END
+           OPEN INPUT MEMBER-FILE
+           IF MEMBER-STATUS NOT = "00"
+               GO TO CHECK-MEMBERS-FILE-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = "Y"
+               READ MEMBER-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       ADD 1 TO ROW-NUMBER
+                       MOVE SPACES TO MB-ROW-ID
+                       MOVE SPACES TO MB-ROW-NAME
+                       UNSTRING MEMBER-RECORD DELIMITED BY ","
+                           INTO MB-ROW-ID, MB-ROW-NAME
+                       IF FUNCTION TRIM(MB-ROW-ID) = SPACES
+                           ADD 1 TO ISSUE-TOTAL
+                           DISPLAY "members.csv row " ROW-NUMBER
+                               ": missing member id"
+                       END-IF
+                       IF FUNCTION TRIM(MB-ROW-NAME) = SPACES
+                           ADD 1 TO ISSUE-TOTAL
+                           DISPLAY "members.csv row " ROW-NUMBER
+                               ": missing member name"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MEMBER-FILE.
+       CHECK-MEMBERS-FILE-EXIT.
+           EXIT.
+
+       CHECK-LOG-FILE.
+           MOVE 0 TO ROW-NUMBER
+           MOVE "N" TO FILE-END
+           OPEN INPUT LOG-FILE
+           IF LOG-STATUS NOT = "00"
+               GO TO CHECK-LOG-FILE-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = "Y"
+               READ LOG-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       ADD 1 TO ROW-NUMBER
+                       MOVE SPACES TO LG-ROW-TRAN
+                       MOVE SPACES TO LG-ROW-MEMBER
+                       MOVE SPACES TO LG-ROW-BOOK
+                       UNSTRING LOG-RECORD DELIMITED BY ","
+                           INTO LG-ROW-TRAN, LG-ROW-MEMBER, LG-ROW-BOOK
+                       PERFORM CHECK-LOG-MEMBER-REF
+                       PERFORM CHECK-LOG-BOOK-REF
+               END-READ
+           END-PERFORM
+           CLOSE LOG-FILE.
+       CHECK-LOG-FILE-EXIT.
+           EXIT.
+
+       CHECK-LOG-MEMBER-REF.
+           MOVE "N" TO MB-MATCH-FLAG
+           PERFORM VARYING MB-IDX FROM 1 BY 1 UNTIL MB-IDX > MB-TOTAL
+               IF MB-ID(MB-IDX) = LG-ROW-MEMBER
+                   MOVE "Y" TO MB-MATCH-FLAG
+               END-IF
+           END-PERFORM
+           IF MB-MATCH-FLAG = "N"
+               ADD 1 TO ISSUE-TOTAL
+               DISPLAY "log.csv row " ROW-NUMBER
+                   ": transaction " LG-ROW-TRAN
+                   " references member " LG-ROW-MEMBER
+                   " which is not in members.csv"
+           END-IF.
+
+       CHECK-LOG-BOOK-REF.
+           MOVE "N" TO BK-MATCH-FLAG
+           PERFORM VARYING BK-IDX FROM 1 BY 1 UNTIL BK-IDX > BK-TOTAL
+               IF BK-ID(BK-IDX) = LG-ROW-BOOK
+                   MOVE "Y" TO BK-MATCH-FLAG
+               END-IF
+           END-PERFORM
+           IF BK-MATCH-FLAG = "N"
+               ADD 1 TO ISSUE-TOTAL
+               DISPLAY "log.csv row " ROW-NUMBER
+                   ": transaction " LG-ROW-TRAN
+                   " references book " LG-ROW-BOOK
+                   " which is not in books.csv"
+           END-IF.
+
+      * fine.csv is fine_id,tran_id,member_id,days,amount,paid,paid_dt
+       CHECK-FINE-FILE.
+           MOVE 0 TO ROW-NUMBER
+           MOVE "N" TO FILE-END
+           OPEN INPUT FINE-FILE
+           IF FINE-STATUS NOT = "00"
+               GO TO CHECK-FINE-FILE-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = "Y"
+               READ FINE-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       ADD 1 TO ROW-NUMBER
+                       MOVE SPACES TO FN-ROW-ID
+                       MOVE SPACES TO FN-ROW-TRAN
+                       MOVE SPACES TO FN-ROW-MEMBER
+                       UNSTRING FINE-RECORD DELIMITED BY ","
+                           INTO FN-ROW-ID, FN-ROW-TRAN, FN-ROW-MEMBER
+                       IF FUNCTION TRIM(FN-ROW-ID) = SPACES
+                           ADD 1 TO ISSUE-TOTAL
+                           DISPLAY "fine.csv row " ROW-NUMBER
+                               ": missing fine id"
+                       END-IF
+
+                       MOVE "N" TO LG-MATCH-FLAG
+                       PERFORM VARYING LG-IDX FROM 1 BY 1
+                               UNTIL LG-IDX > LOG-TOTAL
+                           IF LG-TRAN-ID(LG-IDX) = FN-ROW-TRAN
+                               MOVE "Y" TO LG-MATCH-FLAG
+                           END-IF
+                       END-PERFORM
+                       IF LG-MATCH-FLAG = "N"
+                           ADD 1 TO ISSUE-TOTAL
+                           DISPLAY "fine.csv row " ROW-NUMBER
+                               ": fine " FN-ROW-ID
+                               " references transaction " FN-ROW-TRAN
+                               " which is not in log.csv"
+                       END-IF
+
+                       MOVE "N" TO MB-MATCH-FLAG
+                       PERFORM VARYING MB-IDX FROM 1 BY 1
+                               UNTIL MB-IDX > MB-TOTAL
+                           IF MB-ID(MB-IDX) = FN-ROW-MEMBER
+                               MOVE "Y" TO MB-MATCH-FLAG
+                           END-IF
+                       END-PERFORM
+                       IF MB-MATCH-FLAG = "N"
+                           ADD 1 TO ISSUE-TOTAL
+                           DISPLAY "fine.csv row " ROW-NUMBER
+                               ": fine " FN-ROW-ID
+                               " references member " FN-ROW-MEMBER
+                               " which is not in members.csv"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FINE-FILE.
+       CHECK-FINE-FILE-EXIT.
+           EXIT.
+
+       END PROGRAM CsvIntegrityCheck.
