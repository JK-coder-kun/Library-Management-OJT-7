@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 25.7.2025
+      * Purpose: Summarize books.csv by genre and by author -- title
+      *          count and total copies on hand for each
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InventoryReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOOK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-FILE.
+       01  BOOK-RECORD        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  BOOK-STATUS        PIC XX.
+       01  FILE-END           PIC X VALUE 'N'.
+
+       01  BK-ID-F            PIC X(5).
+       01  BK-NAME-F          PIC X(30).
+       01  BK-AUTHOR-F        PIC X(30).
+       01  BK-COUNT-F         PIC 99.
+       01  BK-GENRE-F         PIC X(30).
+       01  BK-STATUS-F        PIC X(10).
+       01  BK-ISBN-F          PIC X(17).
+
+       01  GENRE-TABLE.
+           05 GENRE-ENTRY OCCURS 50 TIMES.
+               10  GT-GENRE       PIC X(30).
+               10  GT-TITLES      PIC 9(3) VALUE 0.
+               10  GT-COPIES      PIC 9(5) VALUE 0.
+       01  GENRE-TOTAL        PIC 9(3) VALUE 0.
+       01  GT-IDX             PIC 9(3).
+       01  GT-MATCH-IDX       PIC 9(3).
+
+       01  AUTHOR-TABLE.
+           05 AUTHOR-ENTRY OCCURS 100 TIMES.
+               10  AT-AUTHOR      PIC X(30).
+               10  AT-TITLES      PIC 9(3) VALUE 0.
+               10  AT-COPIES      PIC 9(5) VALUE 0.
+       01  AUTHOR-TOTAL       PIC 9(3) VALUE 0.
+       01  AT-IDX             PIC 9(3).
+       01  AT-MATCH-IDX       PIC 9(3).
+
+       01  HEADER-LINE        PIC X(60) VALUE ALL '-'.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING BOOKS FILE: " BOOK-STATUS
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL FILE-END = 'Y'
+               READ BOOK-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       MOVE SPACES TO BK-STATUS-F
+                       MOVE SPACES TO BK-ISBN-F
+                       UNSTRING BOOK-RECORD DELIMITED BY ","
+                           INTO BK-ID-F, BK-NAME-F, BK-AUTHOR-F,
+                                BK-COUNT-F, BK-GENRE-F, BK-STATUS-F,
+                                BK-ISBN-F
+                       PERFORM ACCUMULATE-GENRE
+                       PERFORM ACCUMULATE-AUTHOR
+           END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE
+
+           DISPLAY " "
+           DISPLAY "INVENTORY BY GENRE"
+           DISPLAY HEADER-LINE
+           DISPLAY "GENRE                          TITLES  COPIES"
+           DISPLAY HEADER-LINE
+           PERFORM VARYING GT-IDX FROM 1 BY 1
+                   UNTIL GT-IDX > GENRE-TOTAL
+               DISPLAY GT-GENRE(GT-IDX) "  "
+                   GT-TITLES(GT-IDX) "     " GT-COPIES(GT-IDX)
+           END-PERFORM
+           DISPLAY HEADER-LINE
+
+           DISPLAY " "
+           DISPLAY "INVENTORY BY AUTHOR"
+           DISPLAY HEADER-LINE
+           DISPLAY "AUTHOR                         TITLES  COPIES"
+           DISPLAY HEADER-LINE
+           PERFORM VARYING AT-IDX FROM 1 BY 1
+                   UNTIL AT-IDX > AUTHOR-TOTAL
+               DISPLAY AT-AUTHOR(AT-IDX) "  "
+                   AT-TITLES(AT-IDX) "     " AT-COPIES(AT-IDX)
+           END-PERFORM
+           DISPLAY HEADER-LINE
+           GOBACK.
+
+       ACCUMULATE-GENRE.
+           MOVE 0 TO GT-MATCH-IDX
+           PERFORM VARYING GT-IDX FROM 1 BY 1
+                   UNTIL GT-IDX > GENRE-TOTAL
+               IF GT-GENRE(GT-IDX) = BK-GENRE-F
+                   MOVE GT-IDX TO GT-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF GT-MATCH-IDX = 0
+               ADD 1 TO GENRE-TOTAL
+               MOVE GENRE-TOTAL TO GT-MATCH-IDX
+               MOVE BK-GENRE-F TO GT-GENRE(GT-MATCH-IDX)
+           END-IF
+
+           ADD 1 TO GT-TITLES(GT-MATCH-IDX)
+           ADD BK-COUNT-F TO GT-COPIES(GT-MATCH-IDX).
+
+       ACCUMULATE-AUTHOR.
+           MOVE 0 TO AT-MATCH-IDX
+           PERFORM VARYING AT-IDX FROM 1 BY 1
+                   UNTIL AT-IDX > AUTHOR-TOTAL
+               IF AT-AUTHOR(AT-IDX) = BK-AUTHOR-F
+                   MOVE AT-IDX TO AT-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF AT-MATCH-IDX = 0
+               ADD 1 TO AUTHOR-TOTAL
+               MOVE AUTHOR-TOTAL TO AT-MATCH-IDX
+               MOVE BK-AUTHOR-F TO AT-AUTHOR(AT-MATCH-IDX)
+           END-IF
+
+           ADD 1 TO AT-TITLES(AT-MATCH-IDX)
+           ADD BK-COUNT-F TO AT-COPIES(AT-MATCH-IDX).
+
+       END PROGRAM InventoryReport.
