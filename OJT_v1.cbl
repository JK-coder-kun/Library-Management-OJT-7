@@ -19,7 +19,10 @@
       *-----------------------
        WORKING-STORAGE SECTION.
       *-----------------------
-       01  WS-CHOICE PIC 9.
+       01  WS-CHOICE PIC 9(2).
+       01  WS-SUB-CHOICE PIC 9(2).
+       01  WS-LOGIN-OK PIC X.
+       01  WS-OPERATOR-ID PIC X(5).
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -33,7 +36,20 @@
            DISPLAY "4. Return Book(s)"
            DISPLAY "5. Show Logs"
            DISPLAY "6. Update Books"
-           DISPLAY "Enter your choice (1-6): "
+           DISPLAY "7. Genre/Author Inventory Report"
+           DISPLAY "8. Member Borrowing History"
+           DISPLAY "9. Daily Operations Dashboard"
+           DISPLAY "10. Run Nightly Batch"
+           DISPLAY "11. Export Fines to Accounting Feed"
+           DISPLAY "12. Books/Log Reconciliation Report"
+           DISPLAY "13. Most-Borrowed Titles Report"
+           DISPLAY "14. CSV Data Integrity Check"
+           DISPLAY "15. Renew Book"
+           DISPLAY "16. Pay Fine"
+           DISPLAY "17. Edit Member"
+           DISPLAY "18. List All Members"
+           DISPLAY "19. List All Books"
+           DISPLAY "Enter your choice (1-19): "
            ACCEPT WS-CHOICE
 
            EVALUATE WS-CHOICE
@@ -49,6 +65,32 @@
                    PERFORM SHOW-LOGS
                WHEN 6
                    PERFORM UPDATE-BOOK
+               WHEN 7
+                   PERFORM INVENTORY-REPORT
+               WHEN 8
+                   PERFORM MEMBER-HISTORY
+               WHEN 9
+                   PERFORM DAILY-DASHBOARD
+               WHEN 10
+                   PERFORM NIGHTLY-BATCH
+               WHEN 11
+                   PERFORM EXPORT-FINES
+               WHEN 12
+                   PERFORM RECONCILE-BOOKS
+               WHEN 13
+                   PERFORM POPULARITY-REPORT
+               WHEN 14
+                   PERFORM INTEGRITY-CHECK
+               WHEN 15
+                   PERFORM RENEW-BOOK
+               WHEN 16
+                   PERFORM PAY-FINE
+               WHEN 17
+                   PERFORM EDIT-MEMBER
+               WHEN 18
+                   PERFORM LIST-ALL-MEMBERS
+               WHEN 19
+                   PERFORM LIST-ALL-BOOKS
                WHEN OTHER
                    DISPLAY "INVALID CHOICE"
 
@@ -60,21 +102,105 @@
 
 
        CREATE-NEW-MEMBER.
-           DISPLAY "This is member registration display.".
+           PERFORM OPERATOR-LOGIN
+           IF WS-LOGIN-OK = 'Y'
+               MOVE WS-CHOICE TO WS-SUB-CHOICE
+               CALL "MemRegister" USING WS-SUB-CHOICE
+           END-IF.
 
        SEARCH-BOOK.
-           DISPLAY "This is book search display.".
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "SearchBook" USING WS-SUB-CHOICE.
 
        ISSUANCE-BOOk.
-           DISPLAY "This is book issuance display.".
+           PERFORM OPERATOR-LOGIN
+           IF WS-LOGIN-OK = 'Y'
+               MOVE WS-CHOICE TO WS-SUB-CHOICE
+               CALL "BorrowBook" USING WS-SUB-CHOICE, WS-OPERATOR-ID
+           END-IF.
 
        RETURN-BOOK.
-           DISPLAY "This is book return display.".
+           PERFORM OPERATOR-LOGIN
+           IF WS-LOGIN-OK = 'Y'
+               MOVE WS-CHOICE TO WS-SUB-CHOICE
+               CALL "ReturnBook" USING WS-SUB-CHOICE, WS-OPERATOR-ID
+           END-IF.
 
        SHOW-LOGS.
-           DISPLAY "This is logs showing display.".
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "CheckLog" USING WS-SUB-CHOICE.
 
        UPDATE-BOOK.
-           DISPLAY "This is book update display.".
+           PERFORM OPERATOR-LOGIN
+           IF WS-LOGIN-OK = 'Y'
+               MOVE WS-CHOICE TO WS-SUB-CHOICE
+               CALL "UpdateBook" USING WS-SUB-CHOICE
+           END-IF.
+
+       OPERATOR-LOGIN.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "OperatorLogin" USING WS-SUB-CHOICE, WS-LOGIN-OK,
+               WS-OPERATOR-ID.
+
+       INVENTORY-REPORT.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "InventoryReport" USING WS-SUB-CHOICE.
+
+       MEMBER-HISTORY.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "MemberHistory" USING WS-SUB-CHOICE.
+
+       DAILY-DASHBOARD.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "DailyDashboard" USING WS-SUB-CHOICE.
+
+       NIGHTLY-BATCH.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "NightlyBatch" USING WS-SUB-CHOICE.
+
+       EXPORT-FINES.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "ExportFines" USING WS-SUB-CHOICE.
+
+       RECONCILE-BOOKS.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "ReconcileBooks" USING WS-SUB-CHOICE.
+
+       POPULARITY-REPORT.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "PopularityReport" USING WS-SUB-CHOICE.
+
+       INTEGRITY-CHECK.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "CsvIntegrityCheck" USING WS-SUB-CHOICE.
+
+       RENEW-BOOK.
+           PERFORM OPERATOR-LOGIN
+           IF WS-LOGIN-OK = 'Y'
+               MOVE WS-CHOICE TO WS-SUB-CHOICE
+               CALL "RenewBook" USING WS-SUB-CHOICE
+           END-IF.
+
+       PAY-FINE.
+           PERFORM OPERATOR-LOGIN
+           IF WS-LOGIN-OK = 'Y'
+               MOVE WS-CHOICE TO WS-SUB-CHOICE
+               CALL "PayFine" USING WS-SUB-CHOICE
+           END-IF.
+
+       EDIT-MEMBER.
+           PERFORM OPERATOR-LOGIN
+           IF WS-LOGIN-OK = 'Y'
+               MOVE WS-CHOICE TO WS-SUB-CHOICE
+               CALL "EditMember" USING WS-SUB-CHOICE
+           END-IF.
+
+       LIST-ALL-MEMBERS.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "ListAllMembers" USING WS-SUB-CHOICE.
+
+       LIST-ALL-BOOKS.
+           MOVE WS-CHOICE TO WS-SUB-CHOICE
+           CALL "ListAllBooks" USING WS-SUB-CHOICE.
 
        END PROGRAM Main-Container.
