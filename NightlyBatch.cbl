@@ -0,0 +1,344 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 2.8.2025
+      * Purpose: Nightly batch driver -- runs CheckLog's due-flag sweep
+      *          and keeps a dated snapshot of the overdue notices it
+      *          produces instead of letting each run overwrite the
+      *          last, then refreshes the accounting feed so the
+      *          accounting system always has last night's fine totals
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 8.8.2025 HL - also run ExportFines so the accounting feed is
+      *               refreshed every night instead of only on demand
+      * 8.8.2025 HL - roll closed log.csv entries off to a dated
+      *               archive file once they have been closed out
+      *               past the retention window, so log.csv stops
+      *               growing without bound
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERDUE-FILE ASSIGN TO "../overdue-notices.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OVERDUE-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO ARCHIVE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHIVE-STATUS.
+           SELECT REMINDER-FILE ASSIGN TO "../due-reminders.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REMINDER-STATUS.
+           SELECT REMINDER-ARCHIVE-FILE ASSIGN TO REMINDER-ARCHIVE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REMINDER-ARCHIVE-STATUS.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+           SELECT LOG-TMP-FILE ASSIGN TO "../log.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-ARCHIVE-FILE ASSIGN TO LOG-ARCHIVE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVERDUE-FILE.
+       01  OVERDUE-LINE       PIC X(200).
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-LINE       PIC X(200).
+       FD  REMINDER-FILE.
+       01  REMINDER-LINE      PIC X(200).
+       FD  REMINDER-ARCHIVE-FILE.
+       01  REMINDER-ARCHIVE-LINE PIC X(200).
+       FD  LOG-FILE.
+       01  LOG-LINE           PIC X(200).
+       FD  LOG-TMP-FILE.
+       01  LOG-TMP-LINE       PIC X(200).
+       FD  LOG-ARCHIVE-FILE.
+       01  LOG-ARCHIVE-LINE   PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  OVERDUE-STATUS     PIC XX.
+       01  FILE-END           PIC X VALUE 'N'.
+       01  LINE-COUNT         PIC 9(5) VALUE 0.
+
+       01  REMINDER-STATUS    PIC XX.
+       01  REMINDER-LINE-COUNT PIC 9(5) VALUE 0.
+       01  REMINDER-ARCHIVE-PATH PIC X(40).
+
+       01  SYS-DATE           PIC 9(8).
+       01  ARCHIVE-PATH       PIC X(40).
+       01  ARCHIVE-STATUS     PIC XX.
+       01  REMINDER-ARCHIVE-STATUS PIC XX.
+
+       01  DUMMY-CHOICE       PIC 9(2).
+
+       01  LOG-STATUS         PIC XX.
+       01  LOG-ARCHIVE-PATH   PIC X(40).
+       01  LOG-ARCHIVE-STATUS PIC XX.
+       01  LOG-REAL-PATH      PIC X(20) VALUE "../log.csv".
+       01  LOG-TMP-PATH       PIC X(24) VALUE "../log.csv.tmp".
+       01  RENAME-STATUS      PIC S9(9) COMP-5.
+       01  ARCHIVE-DIR-PATH   PIC X(20) VALUE "../archive".
+       01  MKDIR-STATUS       PIC S9(9) COMP-5.
+
+       01  RETAIN-DAYS        PIC 9(3) VALUE 90.
+       01  CNT-LOG            PIC 9(5) VALUE 0.
+       01  CNT-KEPT           PIC 9(5) VALUE 0.
+       01  CNT-ARCHIVED       PIC 9(5) VALUE 0.
+
+       01  RAW-RDT            PIC X(10).
+       01  DT-DAY             PIC X(2).
+       01  DT-MON             PIC X(2).
+       01  DT-YEAR            PIC X(4).
+       01  DT-FMT             PIC 9(8).
+       01  DT-INT             PIC 9(8).
+       01  SYS-DATE-INT       PIC 9(8).
+       01  CLOSED-AGE         PIC 9(5).
+       01  ROW-STALE-FLAG     PIC X VALUE 'N'.
+
+      * One log.csv row at a time -- ROLL-OFF-LOG-ENTRIES makes its
+      * keep-or-archive decision and writes it straight back out row
+      * by row, so log.csv can grow to any size without an OCCURS
+      * ceiling to silently overflow.
+       01  LOG-DATA.
+           05 F-ID         PIC X(5).
+           05 F-MID        PIC X(5).
+           05 F-BID        PIC X(5).
+           05 F-SDT        PIC X(10).
+           05 F-EDT        PIC X(10).
+           05 F-DUE        PIC X(3).
+           05 F-RDT        PIC X(10).
+           05 F-CPID       PIC X(8).
+           05 F-CKST       PIC X(5).
+           05 F-RTST       PIC X(5).
+           05 F-RENEW      PIC X(2).
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+
+       MAIN-PROCEDURE.
+           DISPLAY "Nightly batch started."
+
+           MOVE 0 TO DUMMY-CHOICE
+           CALL "CheckLog" USING DUMMY-CHOICE
+
+           PERFORM ENSURE-ARCHIVE-DIR
+
+           ACCEPT SYS-DATE FROM DATE YYYYMMDD
+           STRING "../archive/overdue-" DELIMITED BY SIZE
+                  SYS-DATE             DELIMITED BY SIZE
+                  ".csv"               DELIMITED BY SIZE
+               INTO ARCHIVE-PATH
+
+           PERFORM ARCHIVE-OVERDUE-NOTICES
+
+           STRING "../archive/reminders-" DELIMITED BY SIZE
+                  SYS-DATE               DELIMITED BY SIZE
+                  ".csv"                 DELIMITED BY SIZE
+               INTO REMINDER-ARCHIVE-PATH
+
+           PERFORM ARCHIVE-REMINDER-NOTICES
+
+           STRING "../archive/log-" DELIMITED BY SIZE
+                  SYS-DATE         DELIMITED BY SIZE
+                  ".csv"           DELIMITED BY SIZE
+               INTO LOG-ARCHIVE-PATH
+
+           PERFORM ROLL-OFF-LOG-ENTRIES
+
+           MOVE 0 TO DUMMY-CHOICE
+           CALL "ExportFines" USING DUMMY-CHOICE
+
+           MOVE 0 TO DUMMY-CHOICE
+           CALL "ReconcileBooks" USING DUMMY-CHOICE
+
+           DISPLAY "Nightly batch complete. " LINE-COUNT
+               " overdue notice(s) archived to " ARCHIVE-PATH
+           DISPLAY REMINDER-LINE-COUNT
+               " reminder notice(s) archived to " REMINDER-ARCHIVE-PATH
+           DISPLAY CNT-ARCHIVED
+               " closed log entry(ies) rolled off to " LOG-ARCHIVE-PATH
+           GOBACK.
+
+      * The archive/ directory does not ship with the repo -- it holds
+      * only generated snapshots -- so it has to be created on disk
+      * before the first OPEN OUTPUT against it each run. CBL_CREATE_DIR
+      * returns non-zero when the directory already exists, which is
+      * the normal case on every run after the first, so that result
+      * is not treated as an error.
+       ENSURE-ARCHIVE-DIR.
+           CALL "CBL_CREATE_DIR" USING ARCHIVE-DIR-PATH
+               RETURNING MKDIR-STATUS
+           END-CALL.
+
+       ARCHIVE-OVERDUE-NOTICES.
+           OPEN INPUT OVERDUE-FILE
+           IF OVERDUE-STATUS NOT = "00"
+               GO TO ARCHIVE-OVERDUE-NOTICES-EXIT
+           END-IF
+
+           OPEN OUTPUT ARCHIVE-FILE
+           IF ARCHIVE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING ARCHIVE FILE: " ARCHIVE-STATUS
+               CLOSE OVERDUE-FILE
+               GO TO ARCHIVE-OVERDUE-NOTICES-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = 'Y'
+               READ OVERDUE-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       MOVE OVERDUE-LINE TO ARCHIVE-LINE
+                       WRITE ARCHIVE-LINE
+                       ADD 1 TO LINE-COUNT
+           END-READ
+           END-PERFORM
+           CLOSE ARCHIVE-FILE
+           CLOSE OVERDUE-FILE.
+       ARCHIVE-OVERDUE-NOTICES-EXIT.
+           EXIT.
+
+      * Mirrors ARCHIVE-OVERDUE-NOTICES above -- keeps a dated snapshot
+      * of CheckLog's reminder notices so last night's list isn't
+      * overwritten before anyone has a chance to act on it.
+       ARCHIVE-REMINDER-NOTICES.
+           MOVE 'N' TO FILE-END
+           OPEN INPUT REMINDER-FILE
+           IF REMINDER-STATUS NOT = "00"
+               GO TO ARCHIVE-REMINDER-NOTICES-EXIT
+           END-IF
+
+           OPEN OUTPUT REMINDER-ARCHIVE-FILE
+           IF REMINDER-ARCHIVE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING REMINDER ARCHIVE FILE: "
+                   REMINDER-ARCHIVE-STATUS
+               CLOSE REMINDER-FILE
+               GO TO ARCHIVE-REMINDER-NOTICES-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = 'Y'
+               READ REMINDER-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       MOVE REMINDER-LINE TO REMINDER-ARCHIVE-LINE
+                       WRITE REMINDER-ARCHIVE-LINE
+                       ADD 1 TO REMINDER-LINE-COUNT
+           END-READ
+           END-PERFORM
+           CLOSE REMINDER-ARCHIVE-FILE
+           CLOSE REMINDER-FILE.
+       ARCHIVE-REMINDER-NOTICES-EXIT.
+           EXIT.
+
+      * Closed loans (return_date filled in) that have been closed
+      * for longer than RETAIN-DAYS are moved out of log.csv into a
+      * dated archive file; open loans and recently-closed ones are
+      * left in place so CheckLog and the member/borrowing screens
+      * keep working against log.csv exactly as before.
+       ROLL-OFF-LOG-ENTRIES.
+           MOVE 'N' TO FILE-END
+           MOVE 0 TO CNT-LOG
+
+           COMPUTE SYS-DATE-INT = FUNCTION INTEGER-OF-DATE(SYS-DATE)
+
+           OPEN INPUT LOG-FILE
+           IF LOG-STATUS NOT = "00"
+               GO TO ROLL-OFF-LOG-ENTRIES-EXIT
+           END-IF
+
+           OPEN OUTPUT LOG-TMP-FILE
+           OPEN OUTPUT LOG-ARCHIVE-FILE
+           IF LOG-ARCHIVE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING LOG ARCHIVE FILE: "
+                   LOG-ARCHIVE-STATUS
+               CLOSE LOG-FILE
+               CLOSE LOG-TMP-FILE
+               GO TO ROLL-OFF-LOG-ENTRIES-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = 'Y'
+               READ LOG-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       MOVE SPACES TO F-CPID
+                       MOVE SPACES TO F-CKST
+                       MOVE SPACES TO F-RTST
+                       MOVE SPACES TO F-RENEW
+                       UNSTRING LOG-LINE DELIMITED BY ","
+                           INTO F-ID, F-MID, F-BID, F-SDT, F-EDT,
+                                F-DUE, F-RDT, F-CPID, F-CKST, F-RTST,
+                                F-RENEW
+                       ADD 1 TO CNT-LOG
+
+                       MOVE 'N' TO ROW-STALE-FLAG
+                       IF FUNCTION TRIM(F-RDT) NOT = SPACE
+                           MOVE F-RDT TO RAW-RDT
+                           UNSTRING RAW-RDT DELIMITED BY "-"
+                               INTO DT-DAY, DT-MON, DT-YEAR
+                           STRING DT-YEAR DELIMITED BY SIZE
+                                  DT-MON  DELIMITED BY SIZE
+                                  DT-DAY  DELIMITED BY SIZE
+                               INTO DT-FMT
+                           COMPUTE DT-INT =
+                               FUNCTION INTEGER-OF-DATE(DT-FMT)
+                           COMPUTE CLOSED-AGE = SYS-DATE-INT - DT-INT
+                           IF CLOSED-AGE > RETAIN-DAYS
+                               MOVE 'Y' TO ROW-STALE-FLAG
+                           END-IF
+                       END-IF
+
+                       IF ROW-STALE-FLAG = 'Y'
+                           MOVE SPACES TO LOG-ARCHIVE-LINE
+                           STRING
+                               F-ID   DELIMITED BY SIZE ","
+                               F-MID  DELIMITED BY SIZE ","
+                               F-BID  DELIMITED BY SIZE ","
+                               F-SDT  DELIMITED BY SIZE ","
+                               F-EDT  DELIMITED BY SIZE ","
+                               F-DUE  DELIMITED BY SIZE ","
+                               F-RDT  DELIMITED BY SIZE ","
+                               F-CPID DELIMITED BY SIZE ","
+                               F-CKST DELIMITED BY SIZE ","
+                               F-RTST DELIMITED BY SIZE ","
+                               F-RENEW DELIMITED BY SIZE
+                               INTO LOG-ARCHIVE-LINE
+                           WRITE LOG-ARCHIVE-LINE
+                           ADD 1 TO CNT-ARCHIVED
+                       ELSE
+                           MOVE SPACES TO LOG-TMP-LINE
+                           STRING
+                               F-ID   DELIMITED BY SIZE ","
+                               F-MID  DELIMITED BY SIZE ","
+                               F-BID  DELIMITED BY SIZE ","
+                               F-SDT  DELIMITED BY SIZE ","
+                               F-EDT  DELIMITED BY SIZE ","
+                               F-DUE  DELIMITED BY SIZE ","
+                               F-RDT  DELIMITED BY SIZE ","
+                               F-CPID DELIMITED BY SIZE ","
+                               F-CKST DELIMITED BY SIZE ","
+                               F-RTST DELIMITED BY SIZE ","
+                               F-RENEW DELIMITED BY SIZE
+                               INTO LOG-TMP-LINE
+                           WRITE LOG-TMP-LINE
+                           ADD 1 TO CNT-KEPT
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE LOG-FILE
+           CLOSE LOG-TMP-FILE
+           CLOSE LOG-ARCHIVE-FILE
+
+           CALL "CBL_RENAME_FILE" USING LOG-TMP-PATH LOG-REAL-PATH
+               RETURNING RENAME-STATUS
+           END-CALL.
+       ROLL-OFF-LOG-ENTRIES-EXIT.
+           EXIT.
+
+       END PROGRAM NightlyBatch.
