@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 4.8.2025
+      * Purpose: Export fine.csv to an accounting feed file so unpaid,
+      *          paid and waived fines can be picked up by the
+      *          accounting system instead of being read out of
+      *          fine.csv directly
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportFines.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FINE-FILE ASSIGN TO "../fine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FINE-STATUS.
+           SELECT FEED-FILE ASSIGN TO "../accounting-feed.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FINE-FILE.
+       01  FINE-REC         PIC X(200).
+       FD  FEED-FILE.
+       01  FEED-LINE        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  FINE-STATUS      PIC XX.
+       01  FILE-END         PIC X VALUE 'N'.
+
+       01  FINE-ID-F        PIC X(5).
+       01  TRAN-ID-F        PIC X(5).
+       01  MEMBER-ID-F      PIC X(5).
+       01  DIFF-DAYS-F      PIC X(4).
+       01  FINE-AMOUNT-F    PIC X(8).
+       01  PAID-FLAG-F      PIC X.
+       01  PAID-DATE-F      PIC X(10).
+       01  STATUS-TEXT      PIC X(11).
+
+       01  SYS-DATE         PIC 9(8).
+
+       01  EXPORT-COUNT     PIC 9(5) VALUE 0.
+       01  EXPORT-TOTAL     PIC 9(9) VALUE 0.
+       01  WS-FINE-AMOUNT   PIC 9(8) VALUE 0.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+
+       MAIN-PROCEDURE.
+           ACCEPT SYS-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT FINE-FILE
+           IF FINE-STATUS NOT = "00"
+               DISPLAY "No fine.csv on file -- nothing to export."
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT FEED-FILE
+           MOVE SPACES TO FEED-LINE
+           STRING "FINE_ID,MEMBER_ID,AMOUNT,STATUS,EXPORT_DATE"
+               DELIMITED BY SIZE
+               INTO FEED-LINE
+           WRITE FEED-LINE
+
+           PERFORM UNTIL FILE-END = 'Y'
+               READ FINE-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       UNSTRING FINE-REC DELIMITED BY ","
+                           INTO FINE-ID-F, TRAN-ID-F, MEMBER-ID-F,
+                                DIFF-DAYS-F, FINE-AMOUNT-F,
+                                PAID-FLAG-F, PAID-DATE-F
+                       EVALUATE PAID-FLAG-F
+                           WHEN "Y"
+                               MOVE "PAID"       TO STATUS-TEXT
+                           WHEN "P"
+                               MOVE "PARTIAL"     TO STATUS-TEXT
+                           WHEN "W"
+                               MOVE "WAIVED"      TO STATUS-TEXT
+                           WHEN OTHER
+                               MOVE "OUTSTANDING" TO STATUS-TEXT
+                       END-EVALUATE
+
+                       MOVE SPACES TO FEED-LINE
+                       STRING FINE-ID-F   DELIMITED BY SIZE ","
+                              MEMBER-ID-F DELIMITED BY SIZE ","
+                              FUNCTION TRIM(FINE-AMOUNT-F)
+                                  DELIMITED BY SIZE ","
+                              FUNCTION TRIM(STATUS-TEXT)
+                                  DELIMITED BY SIZE ","
+                              SYS-DATE    DELIMITED BY SIZE
+                           INTO FEED-LINE
+                       WRITE FEED-LINE
+
+                       MOVE FINE-AMOUNT-F TO WS-FINE-AMOUNT
+                       ADD 1 TO EXPORT-COUNT
+                       ADD WS-FINE-AMOUNT TO EXPORT-TOTAL
+           END-READ
+           END-PERFORM
+           CLOSE FINE-FILE
+           CLOSE FEED-FILE
+
+           DISPLAY "Exported " EXPORT-COUNT " fine record(s) totaling "
+               EXPORT-TOTAL " MMK to ../accounting-feed.csv"
+           GOBACK.
+
+       END PROGRAM ExportFines.
