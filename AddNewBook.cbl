@@ -12,12 +12,37 @@
        FILE-CONTROL.
            SELECT BookFile ASSIGN TO '../books.csv'
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS book-status.
+           SELECT CopiesFile ASSIGN TO '../copies.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS copies-status.
+           SELECT COUNTER-FILE ASSIGN TO "../counters.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COUNTER-STATUS.
+           SELECT COUNTER-TMP-FILE ASSIGN TO "../counters.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTR-LOCK-FILE ASSIGN TO "../counters.csv.lock"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTR-LOCK-STATUS.
+           SELECT GenreFile ASSIGN TO "../genres.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS genre-file-status.
 
        DATA DIVISION.
        FILE SECTION.
        FD  BookFile.
        01  BookRecord               PIC X(200).
+       FD  CopiesFile.
+       01  CopiesRecord             PIC X(100).
+       FD  COUNTER-FILE.
+       01  COUNTER-REC              PIC X(100).
+       FD  COUNTER-TMP-FILE.
+       01  COUNTER-TMP-REC          PIC X(100).
+       FD  CTR-LOCK-FILE.
+       01  CTR-LOCK-REC             PIC X(20).
+       FD  GenreFile.
+       01  GenreRecord              PIC X(30).
 
        WORKING-STORAGE SECTION.
        01  book_records.
@@ -26,11 +51,64 @@
            05  book_author         PIC X(30).
            05  book_count          PIC 9(2).
            05  book_genre          PIC X(30).
+           05  book_status         PIC X(10) VALUE "ACTIVE".
+           05  book_isbn           PIC X(17).
+           05  book_branch         PIC X(10) VALUE "MAIN".
+           05  book_type           PIC X(8)  VALUE "PHYSICAL".
 
        01  ws-book-line            PIC X(200).
        01  add-book-confirm-choice PIC 9(1).
-       01  last-book-id            PIC 9(5) VALUE 0.
-       01  eof-flag                PIC X VALUE 'N'.
+       01  copies-status           PIC XX.
+       01  copies-empty            PIC X VALUE 'N'.
+       01  copy-seq                PIC 9(2).
+       01  copy-id-out              PIC X(8).
+       01  copies-line              PIC X(100).
+       01  dup-title-flag           PIC X VALUE 'N'.
+       01  dup-check-eof            PIC X VALUE 'N'.
+       01  check-book-id            PIC 9(5).
+       01  dup-book-id              PIC 9(5).
+       01  check-book-name          PIC X(30).
+       01  ws-name-upper            PIC X(30).
+       01  check-name-upper         PIC X(30).
+       01  COUNTER-STATUS           PIC XX.
+       01  CTR-TRAN-ID-X            PIC X(5).
+       01  CTR-FINE-ID-X            PIC X(5).
+       01  CTR-BOOK-ID-X            PIC X(5).
+       01  CTR-NEXT-TRAN            PIC 9(5) VALUE 0.
+       01  CTR-NEXT-FINE            PIC 9(5) VALUE 0.
+       01  CTR-NEXT-BOOK            PIC 9(5) VALUE 0.
+       01  books-empty-flag         PIC X VALUE 'N'.
+       01  book-status              PIC XX.
+       01  CTR-REAL-PATH       PIC X(24) VALUE "../counters.csv".
+       01  CTR-TMP-PATH        PIC X(28) VALUE "../counters.csv.tmp".
+       01  RENAME-STATUS       PIC S9(9) COMP-5.
+
+      * Advisory lock on counters.csv -- BorrowBook.cbl and
+      * ReturnBook.cbl take the same lock around their own
+      * read-modify-write of this file, so a book-ID bump here can't
+      * race with a transaction-ID or fine-ID bump over there.
+       01  CTR-LOCK-STATUS        PIC XX.
+       01  CTR-LOCK-PATH          PIC X(28) VALUE "../counters.csv.lock".
+       01  CTR-LOCK-DEL-STATUS    PIC S9(9) COMP-5.
+       01  CTR-LOCK-ACQUIRED-FLAG PIC X VALUE 'N'.
+       01  CTR-LOCK-RETRY-CNT     PIC 9(3) VALUE 0.
+       01  CTR-LOCK-MAX-RETRY     PIC 9(3) VALUE 50.
+
+      * Master list of valid genres -- seeded with a starter set of
+      * defaults below, then extended with any additional genres a
+      * library has added to ../genres.csv (one genre per line).
+      * Keeps book_genre out of free-text territory so reports and
+      * searches that group/filter by genre aren't defeated by typos
+      * and near-duplicate spellings.
+       01  genre-list.
+           05  genre-entry         PIC X(30) OCCURS 40 TIMES.
+       01  genre-count              PIC 9(3) VALUE 0.
+       01  genre-file-status        PIC XX.
+       01  genre-upper              PIC X(30).
+       01  genre-entry-upper        PIC X(30).
+       01  genre-match-flag         PIC X VALUE 'N'.
+       01  genre-idx                PIC 9(3).
+       01  item-type-valid-flag      PIC X VALUE 'N'.
 
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
@@ -39,20 +117,16 @@
            EXIT PROGRAM.
            STOP RUN.
            MAIN-PROCEDURE.
+           PERFORM NEXT-BOOK-ID-SEQ
+           PERFORM LOAD-GENRE-LIST
+
+           MOVE 'N' TO books-empty-flag
            OPEN INPUT BookFile
-           PERFORM UNTIL eof-flag = 'Y'
-               READ BookFile
-                   AT END
-                       MOVE 'Y' TO eof-flag
-                   NOT AT END
-                   UNSTRING BookRecord DELIMITED BY "," INTO book_id
-                   MOVE book_id TO last-book-id
-               END-READ
-           END-PERFORM
-           CLOSE BookFile
-
-           ADD 1 TO last-book-id
-           MOVE last-book-id TO book_id
+           IF book-status = "05" OR book-status = "35"
+               MOVE 'Y' TO books-empty-flag
+           ELSE
+               CLOSE BookFile
+           END-IF
 
            DISPLAY "book_ID__"book_id
 
@@ -61,9 +135,24 @@
            DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
 
            DISPLAY "Enter Book Name     : " ACCEPT book_name
+           PERFORM CHECK-DUPLICATE-TITLE
+           IF dup-title-flag = 'Y'
+               DISPLAY "*------------------------------------------*"
+               DISPLAY "WARNING: a book with this title is already"
+               DISPLAY "on file (Book ID " dup-book-id "). Continuing"
+               DISPLAY "will add it as a separate title/copy."
+               DISPLAY "*------------------------------------------*"
+           END-IF
            DISPLAY "Enter Author Name   : " ACCEPT book_author
            DISPLAY "Enter Book Count    : " ACCEPT book_count
-           DISPLAY "Enter Genre         : " ACCEPT book_genre
+           PERFORM CHECK-GENRE-VALID
+           DISPLAY "Enter ISBN          : " ACCEPT book_isbn
+           DISPLAY "Enter Branch Code (blank = MAIN): "
+           ACCEPT book_branch
+           IF book_branch = SPACES
+               MOVE "MAIN" TO book_branch
+           END-IF
+           PERFORM CHECK-ITEM-TYPE-VALID
 
            DISPLAY "*------------------------------------------*"
            DISPLAY "Enter 1 to Save, 0 to Cancel: "
@@ -83,13 +172,11 @@
       *>              INTO ws-book-line
       *>          END-STRING
 
-               IF book_id = 1 THEN
-                   MOVE 20001 TO book_id
+               IF books-empty-flag = 'Y' THEN
                    OPEN OUTPUT BookFile
                ELSE
                    OPEN EXTEND BookFile
                END-IF
-      *>          OPEN EXTEND BookFile
                STRING
                    book_id           DELIMITED BY SIZE
                    ","               DELIMITED BY SIZE
@@ -100,12 +187,23 @@
                    book_count        DELIMITED BY SIZE
                    ","               DELIMITED BY SIZE
                    FUNCTION TRIM(book_genre)   DELIMITED BY SIZE
+                   ","               DELIMITED BY SIZE
+                   book_status       DELIMITED BY SIZE ","
+                   FUNCTION TRIM(book_isbn)    DELIMITED BY SIZE ","
+                   FUNCTION TRIM(book_branch)  DELIMITED BY SIZE ","
+                   FUNCTION TRIM(book_type)    DELIMITED BY SIZE
                    INTO ws-book-line
                END-STRING
                MOVE ws-book-line TO BookRecord
                WRITE BookRecord
                CLOSE BookFile
 
+      * Digital/e-resource items have no physical copies to track,
+      * so copies.csv rows are only generated for physical items.
+               IF book_type NOT = "DIGITAL"
+                   PERFORM GENERATE-COPY-RECORDS
+               END-IF
+
                DISPLAY "*------------------------------------------*"
                DISPLAY "Book successfully added to books.csv."
                DISPLAY "Book ID   : " book_id
@@ -115,4 +213,236 @@
                DISPLAY "Book entry cancelled."
            END-IF.
       *>      STOP RUN.
+
+      * One copies.csv row per physical copy on hand, so each copy can
+      * later be tracked and conditioned independently of the others.
+           GENERATE-COPY-RECORDS.
+               MOVE 'N' TO copies-empty
+               OPEN INPUT CopiesFile
+               IF copies-status = "05" OR copies-status = "35"
+                   MOVE 'Y' TO copies-empty
+               ELSE
+                   CLOSE CopiesFile
+               END-IF
+
+               IF copies-empty = 'Y'
+                   OPEN OUTPUT CopiesFile
+               ELSE
+                   OPEN EXTEND CopiesFile
+               END-IF
+
+               PERFORM VARYING copy-seq FROM 1 BY 1
+                       UNTIL copy-seq > book_count
+                   STRING book_id DELIMITED BY SIZE "-"
+                          copy-seq DELIMITED BY SIZE
+                       INTO copy-id-out
+                   STRING copy-id-out DELIMITED BY SIZE ","
+                          book_id    DELIMITED BY SIZE ","
+                          "AVAILABLE" DELIMITED BY SIZE
+                       INTO copies-line
+                   MOVE copies-line TO CopiesRecord
+                   WRITE CopiesRecord
+               END-PERFORM
+               CLOSE CopiesFile.
+
+      * Warns, but does not block, adding a title that already exists
+      * under a different Book ID -- some libraries legitimately hold
+      * more than one catalog entry for the same title (different
+      * edition, branch, etc), so this is advisory only.
+           CHECK-DUPLICATE-TITLE.
+               MOVE 'N' TO dup-title-flag
+               MOVE 'N' TO dup-check-eof
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(book_name))
+                   TO ws-name-upper
+               OPEN INPUT BookFile
+               PERFORM UNTIL dup-check-eof = 'Y'
+                   READ BookFile
+                       AT END
+                           MOVE 'Y' TO dup-check-eof
+                       NOT AT END
+                           UNSTRING BookRecord DELIMITED BY ","
+                               INTO check-book-id, check-book-name
+                           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                               (check-book-name)) TO check-name-upper
+                           IF check-name-upper = ws-name-upper
+                               MOVE 'Y' TO dup-title-flag
+                               MOVE check-book-id TO dup-book-id
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BookFile.
+
+      * Seeds genre-list with a starter set of default genres, then
+      * appends any extra genres found in ../genres.csv (a library is
+      * free to grow its own master list that way). A missing or
+      * empty genres.csv is not an error -- the starter set alone is
+      * a perfectly usable master list.
+           LOAD-GENRE-LIST.
+               MOVE "FICTION"     TO genre-entry(1)
+               MOVE "NON-FICTION" TO genre-entry(2)
+               MOVE "SCIENCE"     TO genre-entry(3)
+               MOVE "HISTORY"     TO genre-entry(4)
+               MOVE "BIOGRAPHY"   TO genre-entry(5)
+               MOVE "CHILDREN"    TO genre-entry(6)
+               MOVE "MYSTERY"     TO genre-entry(7)
+               MOVE "FANTASY"     TO genre-entry(8)
+               MOVE "ROMANCE"     TO genre-entry(9)
+               MOVE "OTHER"       TO genre-entry(10)
+               MOVE 10 TO genre-count
+
+               OPEN INPUT GenreFile
+               IF genre-file-status = "00"
+                   PERFORM UNTIL genre-file-status NOT = "00"
+                       OR genre-count >= 40
+                       READ GenreFile
+                           AT END
+                               MOVE "10" TO genre-file-status
+                           NOT AT END
+                               IF FUNCTION TRIM(GenreRecord)
+                                       NOT = SPACES
+                                   ADD 1 TO genre-count
+                                   MOVE FUNCTION TRIM(GenreRecord)
+                                       TO genre-entry(genre-count)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE GenreFile
+               END-IF.
+
+      * Loops until the operator enters a genre that matches the
+      * master list, case-insensitively, so book_genre never drifts
+      * into free text (and the search/report screens that group by
+      * genre keep working against a known, finite vocabulary).
+           CHECK-GENRE-VALID.
+               MOVE 'N' TO genre-match-flag
+               PERFORM UNTIL genre-match-flag = 'Y'
+                   DISPLAY "Enter Genre         : "
+                   ACCEPT book_genre
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(book_genre))
+                       TO genre-upper
+                   PERFORM VARYING genre-idx FROM 1 BY 1
+                           UNTIL genre-idx > genre-count
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                           (genre-entry(genre-idx)))
+                           TO genre-entry-upper
+                       IF genre-entry-upper = genre-upper
+                           MOVE 'Y' TO genre-match-flag
+                           MOVE genre-entry(genre-idx) TO book_genre
+                       END-IF
+                   END-PERFORM
+                   IF genre-match-flag = 'N'
+                       DISPLAY "Not a recognized genre. Valid genres:"
+                       PERFORM VARYING genre-idx FROM 1 BY 1
+                               UNTIL genre-idx > genre-count
+                           DISPLAY "  "
+                               FUNCTION TRIM(genre-entry(genre-idx))
+                       END-PERFORM
+                   END-IF
+               END-PERFORM.
+
+      * A library can hold e-resources (ebooks, audiobooks, digital
+      * media) alongside its physical stock. Digital items are not
+      * limited by a physical copy count, so BorrowBook.cbl/
+      * ReturnBook.cbl treat this field as the switch between the two
+      * checkout models. Blank input keeps the PHYSICAL default.
+           CHECK-ITEM-TYPE-VALID.
+               MOVE 'N' TO item-type-valid-flag
+               PERFORM UNTIL item-type-valid-flag = 'Y'
+                   DISPLAY "Item Type (PHYSICAL/DIGITAL, blank = "
+                       "PHYSICAL): "
+                   ACCEPT book_type
+                   IF book_type = SPACES
+                       MOVE "PHYSICAL" TO book_type
+                       MOVE 'Y' TO item-type-valid-flag
+                   ELSE
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                           (book_type)) TO book_type
+                       IF book_type = "PHYSICAL"
+                               OR book_type = "DIGITAL"
+                           MOVE 'Y' TO item-type-valid-flag
+                       ELSE
+                           DISPLAY "Enter PHYSICAL or DIGITAL."
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+      * Reads the next Book ID out of the shared ../counters.csv
+      * control record (the same file NEXT-TRAN-SEQ in BorrowBook.cbl/
+      * ReturnBook.cbl uses for transaction/fine IDs) and
+      * rewrites it with the ID taken. A first-ever run starts the
+      * sequence at 20001, the same starting point the old hardcoded
+      * reset used, so existing low book IDs already on file are never
+      * reissued.
+      * Retries a short, bounded number of times if BorrowBook.cbl or
+      * ReturnBook.cbl already holds the lock, rather than waiting
+      * forever.
+           ACQUIRE-COUNTER-LOCK.
+               MOVE 'N' TO CTR-LOCK-ACQUIRED-FLAG
+               MOVE 0 TO CTR-LOCK-RETRY-CNT
+               PERFORM UNTIL CTR-LOCK-ACQUIRED-FLAG = 'Y'
+                       OR CTR-LOCK-RETRY-CNT > CTR-LOCK-MAX-RETRY
+                   OPEN INPUT CTR-LOCK-FILE
+                   IF CTR-LOCK-STATUS = "35"
+                       OPEN OUTPUT CTR-LOCK-FILE
+                       MOVE "LOCKED" TO CTR-LOCK-REC
+                       WRITE CTR-LOCK-REC
+                       CLOSE CTR-LOCK-FILE
+                       MOVE 'Y' TO CTR-LOCK-ACQUIRED-FLAG
+                   ELSE
+                       CLOSE CTR-LOCK-FILE
+                       ADD 1 TO CTR-LOCK-RETRY-CNT
+                   END-IF
+               END-PERFORM.
+
+           RELEASE-COUNTER-LOCK.
+               CALL "CBL_DELETE_FILE" USING CTR-LOCK-PATH
+                   RETURNING CTR-LOCK-DEL-STATUS
+               END-CALL.
+
+           NEXT-BOOK-ID-SEQ.
+               PERFORM ACQUIRE-COUNTER-LOCK
+               MOVE 0 TO CTR-NEXT-TRAN
+               MOVE 0 TO CTR-NEXT-FINE
+               MOVE 0 TO CTR-NEXT-BOOK
+               OPEN INPUT COUNTER-FILE
+               IF COUNTER-STATUS = "00"
+                   READ COUNTER-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           UNSTRING COUNTER-REC DELIMITED BY ","
+                               INTO CTR-TRAN-ID-X, CTR-FINE-ID-X,
+                                    CTR-BOOK-ID-X
+                           MOVE CTR-TRAN-ID-X TO CTR-NEXT-TRAN
+                           MOVE CTR-FINE-ID-X TO CTR-NEXT-FINE
+                           IF CTR-BOOK-ID-X NOT = SPACES
+                               MOVE CTR-BOOK-ID-X TO CTR-NEXT-BOOK
+                           END-IF
+                   END-READ
+                   CLOSE COUNTER-FILE
+               END-IF
+
+               IF CTR-NEXT-BOOK = 0
+                   MOVE 20001 TO CTR-NEXT-BOOK
+               ELSE
+                   ADD 1 TO CTR-NEXT-BOOK
+               END-IF
+               MOVE CTR-NEXT-BOOK TO book_id
+
+               OPEN OUTPUT COUNTER-TMP-FILE
+               MOVE SPACES TO COUNTER-TMP-REC
+               STRING CTR-NEXT-TRAN DELIMITED BY SIZE ","
+                      CTR-NEXT-FINE DELIMITED BY SIZE ","
+                      CTR-NEXT-BOOK DELIMITED BY SIZE
+                   INTO COUNTER-TMP-REC
+               WRITE COUNTER-TMP-REC
+               CLOSE COUNTER-TMP-FILE
+
+               CALL "CBL_RENAME_FILE" USING CTR-TMP-PATH CTR-REAL-PATH
+                   RETURNING RENAME-STATUS
+               END-CALL
+               IF CTR-LOCK-ACQUIRED-FLAG = 'Y'
+                   PERFORM RELEASE-COUNTER-LOCK
+               END-IF.
+
            END PROGRAM AddNewBook.
