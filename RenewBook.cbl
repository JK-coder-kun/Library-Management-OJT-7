@@ -0,0 +1,238 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 23.7.2025
+      * Purpose: Renew an open loan by pushing END-DATE forward instead
+      *          of forcing a return followed by a fresh checkout
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RenewBook.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POLICY-FILE ASSIGN TO "../policy.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POLICY-STATUS.
+           SELECT LOG-TMP-FILE ASSIGN TO "../log.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-REC            PIC X(200).
+       FD  POLICY-FILE.
+       01  POLICY-REC         PIC X(100).
+       FD  LOG-TMP-FILE.
+       01  LOG-TMP-REC        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-ID         PIC X(5).
+       01  WS-MEMBER-ID       PIC X(5).
+       01  WS-BOOK-ID         PIC X(5).
+
+      * A barcode scanner sends the whole label plus its own trailing
+      * Enter in one burst -- accepting straight into a 5-char field
+      * leaves anything past the 5th character sitting in the input
+      * buffer to desync the very next ACCEPT.  Accepting into an
+      * oversized raw field and trimming it into the real ID field
+      * drains the scanner's input cleanly either way.
+       01  WS-MEMBER-ID-RAW   PIC X(20).
+       01  WS-BOOK-ID-RAW     PIC X(20).
+       01  TRAN-ID-F          PIC X(5).
+       01  MEMBER-ID-F        PIC X(5).
+       01  BOOK-ID-F          PIC X(5).
+       01  START-DATE         PIC X(10).
+       01  END-DATE           PIC X(10).
+       01  DUE-FLAG           PIC X(3).
+       01  RETURN-DATE-F      PIC X(10).
+       01  LOG-COPY-ID        PIC X(8).
+       01  CHECKOUT-STAFF-ID-F PIC X(5).
+       01  RETURN-STAFF-ID-F  PIC X(5).
+       01  RENEW-COUNT-F      PIC 9(2).
+       01  FILE-END           PIC X VALUE "N".
+       01  FOUND              PIC X VALUE "N".
+       01  LIMIT-REACHED-FLAG PIC X VALUE "N".
+       01  WS-DAYS-TO-ADD     PIC 9(3) VALUE 14.
+       01  WS-MAX-RENEWALS    PIC 9(2) VALUE 2.
+       01  END-YYYYMMDD       PIC 9(8).
+       01  END-YYYY           PIC X(4).
+       01  END-MM             PIC X(2).
+       01  END-DD             PIC X(2).
+       01  RES                PIC 9(8).
+       01  NEW-END-YYYYMMDD   PIC 9(8).
+       01  POLICY-STATUS      PIC XX.
+       01  POLICY-LOAN-DAYS   PIC X(3).
+       01  POLICY-FINE-RATE   PIC X(5).
+       01  POLICY-FINE-CAP    PIC X(6).
+       01  POLICY-MAX-RENEW   PIC X(2).
+       01  LOG-REAL-PATH      PIC X(20) VALUE "../log.csv".
+       01  LOG-TMP-PATH       PIC X(24) VALUE "../log.csv.tmp".
+       01  RENAME-STATUS      PIC S9(9) COMP-5.
+
+      * 500 to match the ceiling CsvIntegrityCheck.cbl already uses
+      * for its own log-row table.
+       01  WS-NEW-LOG-ENTRIES.
+           05 LOG-LINE OCCURS 500 TIMES.
+               10 LOG-DATA    PIC X(200).
+       01  LOG-IDX            PIC 9(3) VALUE 0.
+       01  LOG-TOTAL          PIC 9(3) VALUE 0.
+       01  LOG-TABLE-FULL     PIC X VALUE "N".
+       01  LOG-TABLE-WARNED   PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+
+       MAIN-PROCEDURE.
+           PERFORM LOAD-LOAN-POLICY
+           DISPLAY "Enter Transaction ID: "
+           ACCEPT WS-TRAN-ID
+           DISPLAY "Enter/Scan Member ID: "
+           ACCEPT WS-MEMBER-ID-RAW
+           MOVE FUNCTION TRIM(WS-MEMBER-ID-RAW) TO WS-MEMBER-ID
+           DISPLAY "Enter/Scan Book ID: "
+           ACCEPT WS-BOOK-ID-RAW
+           MOVE FUNCTION TRIM(WS-BOOK-ID-RAW) TO WS-BOOK-ID
+
+           OPEN INPUT LOG-FILE
+           MOVE 0 TO LOG-IDX
+           MOVE "N" TO FILE-END
+           PERFORM UNTIL FILE-END = "Y"
+               READ LOG-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       IF LOG-IDX >= 500
+                           MOVE "Y" TO LOG-TABLE-FULL
+                       ELSE
+                       ADD 1 TO LOG-IDX
+                       IF LOG-IDX >= 450 AND LOG-TABLE-WARNED = "N"
+                           DISPLAY "WARNING: log.csv is at " LOG-IDX
+                               " of 500 rows -- run the nightly batch "
+                               "soon to archive closed entries."
+                           MOVE "Y" TO LOG-TABLE-WARNED
+                       END-IF
+                       MOVE SPACES TO LOG-COPY-ID
+                       MOVE SPACES TO CHECKOUT-STAFF-ID-F
+                       MOVE SPACES TO RETURN-STAFF-ID-F
+                       MOVE 0 TO RENEW-COUNT-F
+                       UNSTRING LOG-REC DELIMITED BY ","
+                           INTO TRAN-ID-F, MEMBER-ID-F, BOOK-ID-F,
+                                START-DATE, END-DATE, DUE-FLAG,
+                                RETURN-DATE-F, LOG-COPY-ID,
+                                CHECKOUT-STAFF-ID-F, RETURN-STAFF-ID-F,
+                                RENEW-COUNT-F
+
+                       IF TRAN-ID-F = WS-TRAN-ID AND
+                          MEMBER-ID-F = WS-MEMBER-ID AND
+                          BOOK-ID-F = WS-BOOK-ID AND
+                          RETURN-DATE-F = SPACE
+                           MOVE "Y" TO FOUND
+
+                           IF RENEW-COUNT-F >= WS-MAX-RENEWALS
+                               MOVE "Y" TO LIMIT-REACHED-FLAG
+                               MOVE "N" TO FOUND
+                           ELSE
+                               ADD 1 TO RENEW-COUNT-F
+
+                               MOVE END-DATE(1:2) TO END-MM
+                               MOVE END-DATE(3:2) TO END-DD
+                               MOVE END-DATE(5:4) TO END-YYYY
+                               STRING END-YYYY DELIMITED BY SIZE
+                                      END-MM   DELIMITED BY SIZE
+                                      END-DD   DELIMITED BY SIZE
+                                   INTO END-YYYYMMDD
+
+                               COMPUTE RES =
+                                 FUNCTION INTEGER-OF-DATE(END-YYYYMMDD)
+                               ADD WS-DAYS-TO-ADD TO RES
+                               COMPUTE NEW-END-YYYYMMDD =
+                                   FUNCTION DATE-OF-INTEGER(RES)
+                               MOVE NEW-END-YYYYMMDD(1:4) TO END-YYYY
+                               MOVE NEW-END-YYYYMMDD(5:2) TO END-MM
+                               MOVE NEW-END-YYYYMMDD(7:2) TO END-DD
+                               STRING END-MM   DELIMITED BY SIZE
+                                      END-DD   DELIMITED BY SIZE
+                                      END-YYYY DELIMITED BY SIZE
+                                   INTO END-DATE
+                           END-IF
+                       END-IF
+
+                       STRING TRAN-ID-F DELIMITED BY SIZE ","
+                              MEMBER-ID-F DELIMITED BY SIZE ","
+                              BOOK-ID-F DELIMITED BY SIZE ","
+                              START-DATE DELIMITED BY SIZE ","
+                              END-DATE DELIMITED BY SIZE ","
+                              DUE-FLAG DELIMITED BY SIZE ","
+                              RETURN-DATE-F DELIMITED BY SIZE ","
+                              LOG-COPY-ID DELIMITED BY SIZE ","
+                              CHECKOUT-STAFF-ID-F DELIMITED BY SIZE ","
+                              RETURN-STAFF-ID-F DELIMITED BY SIZE ","
+                              RENEW-COUNT-F DELIMITED BY SIZE
+                           INTO LOG-DATA(LOG-IDX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE LOG-IDX TO LOG-TOTAL
+           CLOSE LOG-FILE
+
+      * Bail out before the rewrite rather than write back a table
+      * that stopped 500 rows short of the real file -- a truncated
+      * log.csv is worse than a renewal the operator has to retry.
+           IF LOG-TABLE-FULL = "Y"
+               DISPLAY "log.csv exceeds 500 rows -- rerun after the "
+                   "next nightly batch archives it."
+               GOBACK
+           END-IF
+
+           IF FOUND NOT = "Y"
+               IF LIMIT-REACHED-FLAG = "Y"
+                   DISPLAY "Renewal limit reached (" WS-MAX-RENEWALS
+                       " max) -- this loan must be returned instead."
+               ELSE
+                   DISPLAY "No matching open loan for that transaction."
+               END-IF
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT LOG-TMP-FILE
+           PERFORM VARYING LOG-IDX FROM 1 BY 1 UNTIL LOG-IDX > LOG-TOTAL
+               MOVE LOG-DATA(LOG-IDX) TO LOG-TMP-REC
+               WRITE LOG-TMP-REC
+           END-PERFORM
+           CLOSE LOG-TMP-FILE
+
+           CALL "CBL_RENAME_FILE" USING LOG-TMP-PATH LOG-REAL-PATH
+               RETURNING RENAME-STATUS
+           END-CALL
+
+           DISPLAY "Loan renewed. New due date: " END-DATE
+           GOBACK.
+
+      * policy.csv's 4th field, when present, caps the number of times
+      * a single loan may be renewed; absent file or absent field
+      * keeps the original default of 2 renewals.
+       LOAD-LOAN-POLICY.
+           OPEN INPUT POLICY-FILE
+           IF POLICY-STATUS = "00"
+               READ POLICY-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING POLICY-REC DELIMITED BY ","
+                           INTO POLICY-LOAN-DAYS, POLICY-FINE-RATE,
+                                POLICY-FINE-CAP, POLICY-MAX-RENEW
+                       MOVE POLICY-LOAN-DAYS TO WS-DAYS-TO-ADD
+                       IF POLICY-MAX-RENEW NOT = SPACES
+                           MOVE POLICY-MAX-RENEW TO WS-MAX-RENEWALS
+                       END-IF
+               END-READ
+               CLOSE POLICY-FILE
+           END-IF.
+
+       END PROGRAM RenewBook.
