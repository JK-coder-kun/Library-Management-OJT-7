@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 1.8.2025
+      * Purpose: Per-member borrowing history -- every loan a member has
+      *          ever taken out, joined against books.csv for the title
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MemberHistory.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOOK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-REC            PIC X(200).
+       FD  BOOK-FILE.
+       01  BOOK-REC           PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  LOG-STATUS         PIC XX.
+       01  BOOK-STATUS        PIC XX.
+       01  FILE-END           PIC X VALUE 'N'.
+
+       01  WS-MEMBER-ID       PIC X(5).
+       01  LOAN-COUNT         PIC 9(3) VALUE 0.
+
+      * A barcode scanner sends the whole label plus its own trailing
+      * Enter in one burst -- accepting straight into a 5-char field
+      * leaves anything past the 5th character sitting in the input
+      * buffer to desync the very next ACCEPT.  Accepting into an
+      * oversized raw field and trimming it into the real ID field
+      * drains the scanner's input cleanly either way.
+       01  WS-MEMBER-ID-RAW   PIC X(20).
+
+       01  CHK-TRAN-ID        PIC X(5).
+       01  CHK-MEMBER-ID      PIC X(5).
+       01  CHK-BOOK-ID        PIC X(5).
+       01  CHK-START-DATE     PIC X(10).
+       01  CHK-END-DATE       PIC X(10).
+       01  CHK-DUE-FLAG       PIC X(3).
+       01  CHK-RETURN-DATE    PIC X(10).
+
+       01  BOOK-TABLE.
+           05 BOOK-ENTRY OCCURS 500 TIMES.
+              10  BK-ID       PIC X(5).
+              10  BK-NAME     PIC X(30).
+              10  BK-AUTHOR   PIC X(30).
+              10  BK-COUNT    PIC 99.
+              10  BK-GENRE    PIC X(30).
+              10  BK-STATUS   PIC X(10).
+              10  BK-ISBN     PIC X(17).
+       01  BK-IDX             PIC 9(3) VALUE 1.
+       01  BK-TOTAL           PIC 9(3) VALUE 0.
+       01  BK-TITLE           PIC X(30).
+       01  BOOK-FILE-END      PIC X VALUE 'N'.
+
+       01  HEADER-LINE        PIC X(90) VALUE ALL '-'.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+
+       MAIN-PROCEDURE.
+           DISPLAY "Enter/Scan Member ID: "
+           ACCEPT WS-MEMBER-ID-RAW
+           MOVE FUNCTION TRIM(WS-MEMBER-ID-RAW) TO WS-MEMBER-ID
+
+           PERFORM LOAD-BOOK-TABLE
+
+           OPEN INPUT LOG-FILE
+           IF LOG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING LOG FILE: " LOG-STATUS
+               GOBACK
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "BORROWING HISTORY FOR MEMBER " WS-MEMBER-ID
+           DISPLAY HEADER-LINE
+           DISPLAY "TRAN  BOOK  TITLE                          "
+               "START       END         DUE RETURNED"
+           DISPLAY HEADER-LINE
+
+           PERFORM UNTIL FILE-END = 'Y'
+               READ LOG-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       UNSTRING LOG-REC DELIMITED BY ","
+                           INTO CHK-TRAN-ID, CHK-MEMBER-ID,
+                                CHK-BOOK-ID, CHK-START-DATE,
+                                CHK-END-DATE, CHK-DUE-FLAG,
+                                CHK-RETURN-DATE
+                       IF CHK-MEMBER-ID = WS-MEMBER-ID
+                           PERFORM FIND-BOOK-TITLE
+                           DISPLAY CHK-TRAN-ID " " CHK-BOOK-ID " "
+                               BK-TITLE " " CHK-START-DATE " "
+                               CHK-END-DATE " " CHK-DUE-FLAG " "
+                               CHK-RETURN-DATE
+                           ADD 1 TO LOAN-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE LOG-FILE
+
+           DISPLAY HEADER-LINE
+           DISPLAY "Total loans on record: " LOAN-COUNT
+           GOBACK.
+
+       LOAD-BOOK-TABLE.
+           MOVE 1 TO BK-IDX
+           MOVE 0 TO BK-TOTAL
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS NOT = "00"
+               GO TO LOAD-BOOK-TABLE-EXIT
+           END-IF
+           PERFORM UNTIL BOOK-FILE-END = 'Y'
+               READ BOOK-FILE
+                   AT END
+                       MOVE 'Y' TO BOOK-FILE-END
+                   NOT AT END
+                       UNSTRING BOOK-REC DELIMITED BY ","
+                           INTO BK-ID(BK-IDX), BK-NAME(BK-IDX),
+                                BK-AUTHOR(BK-IDX), BK-COUNT(BK-IDX),
+                                BK-GENRE(BK-IDX), BK-STATUS(BK-IDX),
+                                BK-ISBN(BK-IDX)
+                       ADD 1 TO BK-IDX
+                       ADD 1 TO BK-TOTAL
+           END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE.
+       LOAD-BOOK-TABLE-EXIT.
+           EXIT.
+
+       FIND-BOOK-TITLE.
+           MOVE SPACES TO BK-TITLE
+           PERFORM VARYING BK-IDX FROM 1 BY 1 UNTIL BK-IDX > BK-TOTAL
+               IF BK-ID(BK-IDX) = CHK-BOOK-ID
+                   MOVE BK-NAME(BK-IDX) TO BK-TITLE
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM MemberHistory.
