@@ -1,81 +1,203 @@
-      ******************************************************************
-      * Author : Ei Ei Thant
-      * Purpose: Listing All Books (Subprogram)
-      * To fix : Paging Needed
-      * Modified by HL(7/10/25)
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ListAllBooks.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BOOK-FILE ASSIGN TO "../books.csv"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS BOOK-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD BOOK-FILE.
-       01 BOOK-RECORD               PIC X(200).
-
-       WORKING-STORAGE SECTION.
-       01 BOOK-STATUS               PIC XX.
-       01 BOOK-HEADER.
-           05 FILLER                PIC X(10) VALUE "BOOK ID".
-           05 FILLER                PIC X(2)  VALUE SPACES.
-           05 FILLER                PIC X(30) VALUE "BOOK NAME".
-           05 FILLER                PIC X(2)  VALUE SPACES.
-           05 FILLER                PIC X(25) VALUE "AUTHOR".
-           05 FILLER                PIC X(2)  VALUE SPACES.
-           05 FILLER                PIC X(5)  VALUE "COUNT".
-           05 FILLER                PIC X(4)  VALUE SPACES.
-           05 FILLER                PIC X(15) VALUE "GENRE".
-
-       01 BOOK-DETAIL.
-           05 book_id              PIC X(10).
-           05 FILLER               PIC X(2)  VALUE SPACES.
-           05 book_name            PIC X(30).
-           05 FILLER               PIC X(2)  VALUE SPACES.
-           05 book_author          PIC X(25).
-           05 FILLER               PIC X(2)  VALUE SPACES.
-           05 book_count           PIC 9(3).
-           05 FILLER               PIC X(5)  VALUE SPACES.
-           05 book_genre           PIC X(15).
-
-       01 HEADER-LINE              PIC X(100) VALUE ALL '-'.
-
-       LINKAGE SECTION.
-       01 USER-CHOICE PIC 9(2).
-       PROCEDURE DIVISION USING USER-CHOICE.
-           PERFORM MAIN-LOGIC
-           EXIT PROGRAM.
-       MAIN-LOGIC.
-           OPEN INPUT BOOK-FILE
-           IF BOOK-STATUS NOT = '00'
-               DISPLAY "ERROR OPENING BOOKS FILE: " BOOK-STATUS
-           ELSE
-               DISPLAY " "
-               DISPLAY "LIST OF ALL BOOKS"
-               DISPLAY HEADER-LINE
-               DISPLAY BOOK-HEADER
-               DISPLAY HEADER-LINE
-
-               PERFORM UNTIL BOOK-STATUS = '10'
-                   READ BOOK-FILE INTO BOOK-RECORD
-                       AT END
-                           DISPLAY " "
-                       NOT AT END
-                           UNSTRING BOOK-RECORD DELIMITED BY ','
-                               INTO book_id, book_name, book_author,
-                               book_count, book_genre
-                           DISPLAY BOOK-DETAIL
-                   END-READ
-               END-PERFORM
-               DISPLAY HEADER-LINE
-               CLOSE BOOK-FILE
-           END-IF
-           GOBACK.
-
-       END PROGRAM ListAllBooks.
+      ******************************************************************
+      * Author : Ei Ei Thant
+      * Purpose: Listing All Books (Subprogram)
+      * To fix : Paging Needed
+      * Modified by HL(7/10/25)
+      * Modified by HL(7/25/25) -- sort by ID/name/author before listing
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ListAllBooks.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOOK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOK-FILE.
+       01 BOOK-RECORD               PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 BOOK-STATUS               PIC XX.
+       01 FILE-END                  PIC X VALUE 'N'.
+       01 SORT-CHOICE               PIC 9(1).
+       01 SORT-IDX                  PIC 9(3).
+       01 SORT-PASS                 PIC 9(3).
+       01 SWAP-FLAG                 PIC X VALUE 'N'.
+
+       01 BOOK-HEADER.
+           05 FILLER                PIC X(10) VALUE "BOOK ID".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE "BOOK NAME".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(25) VALUE "AUTHOR".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(5)  VALUE "COUNT".
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 FILLER                PIC X(15) VALUE "GENRE".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE "STATUS".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(17) VALUE "ISBN".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE "BRANCH".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(8)  VALUE "TYPE".
+
+       01 BOOK-TABLE.
+           05 BOOK-ENTRY OCCURS 500 TIMES.
+               10 book_id              PIC X(10).
+               10 book_name            PIC X(30).
+               10 book_author          PIC X(25).
+               10 book_count           PIC 9(3).
+               10 book_genre           PIC X(15).
+               10 book_status          PIC X(10).
+               10 book_isbn            PIC X(17).
+               10 book_branch          PIC X(10).
+               10 book_type            PIC X(8).
+       01 BOOK-TOTAL                PIC 9(3) VALUE 0.
+
+       01 SWAP-TEMP.
+           10 SWAP-ID               PIC X(10).
+           10 SWAP-NAME             PIC X(30).
+           10 SWAP-AUTHOR           PIC X(25).
+           10 SWAP-COUNT            PIC 9(3).
+           10 SWAP-GENRE            PIC X(15).
+           10 SWAP-STATUS           PIC X(10).
+           10 SWAP-ISBN             PIC X(17).
+           10 SWAP-BRANCH           PIC X(10).
+           10 SWAP-TYPE             PIC X(8).
+
+       01 BOOK-DETAIL.
+           05 DET-ID                PIC X(10).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DET-NAME              PIC X(30).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DET-AUTHOR            PIC X(25).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DET-COUNT             PIC 9(3).
+           05 FILLER                PIC X(5)  VALUE SPACES.
+           05 DET-GENRE             PIC X(15).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DET-STATUS            PIC X(10).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DET-ISBN              PIC X(17).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DET-BRANCH            PIC X(10).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DET-TYPE              PIC X(8).
+
+       01 HEADER-LINE              PIC X(100) VALUE ALL '-'.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-LOGIC
+           EXIT PROGRAM.
+       MAIN-LOGIC.
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING BOOKS FILE: " BOOK-STATUS
+               GOBACK
+           END-IF
+
+           MOVE 0 TO BOOK-TOTAL
+           PERFORM UNTIL FILE-END = 'Y'
+               READ BOOK-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       ADD 1 TO BOOK-TOTAL
+                       MOVE SPACES TO book_status(BOOK-TOTAL)
+                       MOVE SPACES TO book_isbn(BOOK-TOTAL)
+                       MOVE SPACES TO book_branch(BOOK-TOTAL)
+                       MOVE SPACES TO book_type(BOOK-TOTAL)
+                       UNSTRING BOOK-RECORD DELIMITED BY ','
+                           INTO book_id(BOOK-TOTAL),
+                                book_name(BOOK-TOTAL),
+                                book_author(BOOK-TOTAL),
+                                book_count(BOOK-TOTAL),
+                                book_genre(BOOK-TOTAL),
+                                book_status(BOOK-TOTAL),
+                                book_isbn(BOOK-TOTAL),
+                                book_branch(BOOK-TOTAL),
+                                book_type(BOOK-TOTAL)
+                       IF book_status(BOOK-TOTAL) = SPACES
+                           MOVE "ACTIVE" TO book_status(BOOK-TOTAL)
+                       END-IF
+                       IF book_branch(BOOK-TOTAL) = SPACES
+                           MOVE "MAIN" TO book_branch(BOOK-TOTAL)
+                       END-IF
+                       IF book_type(BOOK-TOTAL) = SPACES
+                           MOVE "PHYSICAL" TO book_type(BOOK-TOTAL)
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE
+
+           DISPLAY "Sort by: 1=Book ID  2=Book Name  3=Author"
+           ACCEPT SORT-CHOICE
+           PERFORM SORT-BOOK-TABLE
+
+           DISPLAY " "
+           DISPLAY "LIST OF ALL BOOKS"
+           DISPLAY HEADER-LINE
+           DISPLAY BOOK-HEADER
+           DISPLAY HEADER-LINE
+
+           PERFORM VARYING SORT-IDX FROM 1 BY 1
+                   UNTIL SORT-IDX > BOOK-TOTAL
+               MOVE book_id(SORT-IDX)     TO DET-ID
+               MOVE book_name(SORT-IDX)   TO DET-NAME
+               MOVE book_author(SORT-IDX) TO DET-AUTHOR
+               MOVE book_count(SORT-IDX)  TO DET-COUNT
+               MOVE book_genre(SORT-IDX)  TO DET-GENRE
+               MOVE book_status(SORT-IDX) TO DET-STATUS
+               MOVE book_isbn(SORT-IDX)   TO DET-ISBN
+               MOVE book_branch(SORT-IDX) TO DET-BRANCH
+               MOVE book_type(SORT-IDX)   TO DET-TYPE
+               DISPLAY BOOK-DETAIL
+           END-PERFORM
+           DISPLAY HEADER-LINE
+           GOBACK.
+
+      * Simple ascending bubble sort over the in-memory book table --
+      * small enough tables that an O(n^2) pass is not a concern here.
+       SORT-BOOK-TABLE.
+           MOVE 'Y' TO SWAP-FLAG
+           PERFORM UNTIL SWAP-FLAG = 'N'
+               MOVE 'N' TO SWAP-FLAG
+               PERFORM VARYING SORT-PASS FROM 1 BY 1
+                       UNTIL SORT-PASS >= BOOK-TOTAL
+                   PERFORM CHECK-BOOK-SWAP
+               END-PERFORM
+           END-PERFORM.
+
+       CHECK-BOOK-SWAP.
+           EVALUATE SORT-CHOICE
+               WHEN 2
+                   IF book_name(SORT-PASS) > book_name(SORT-PASS + 1)
+                       PERFORM SWAP-BOOK-ENTRIES
+                   END-IF
+               WHEN 3
+                   IF book_author(SORT-PASS) >
+                      book_author(SORT-PASS + 1)
+                       PERFORM SWAP-BOOK-ENTRIES
+                   END-IF
+               WHEN OTHER
+                   IF book_id(SORT-PASS) > book_id(SORT-PASS + 1)
+                       PERFORM SWAP-BOOK-ENTRIES
+                   END-IF
+           END-EVALUATE.
+
+       SWAP-BOOK-ENTRIES.
+           MOVE BOOK-ENTRY(SORT-PASS)     TO SWAP-TEMP
+           MOVE BOOK-ENTRY(SORT-PASS + 1) TO BOOK-ENTRY(SORT-PASS)
+           MOVE SWAP-TEMP                  TO BOOK-ENTRY(SORT-PASS + 1)
+           MOVE 'Y' TO SWAP-FLAG.
+
+       END PROGRAM ListAllBooks.
