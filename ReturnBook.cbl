@@ -15,20 +15,98 @@
            SELECT BOOK-FILE ASSIGN TO "../books.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FINE-FILE ASSIGN TO "../fine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FINE-FILE-STATUS.
+           SELECT MEMBER-FILE ASSIGN TO "../members.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COUNTER-FILE ASSIGN TO "../counters.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COUNTER-STATUS.
+           SELECT COUNTER-TMP-FILE ASSIGN TO "../counters.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-TMP-FILE ASSIGN TO "../log.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOOK-TMP-FILE ASSIGN TO "../books.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MEMBER-TMP-FILE ASSIGN TO "../members.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COPIES-FILE ASSIGN TO "../copies.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COPIES-STATUS.
+           SELECT COPIES-TMP-FILE ASSIGN TO "../copies.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POLICY-FILE ASSIGN TO "../policy.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POLICY-STATUS.
+           SELECT LOCK-FILE ASSIGN TO "../books.csv.lock"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOCK-STATUS.
+           SELECT CTR-LOCK-FILE ASSIGN TO "../counters.csv.lock"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTR-LOCK-STATUS.
+           SELECT HOLDS-FILE ASSIGN TO "../holds.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HOLDS-STATUS.
+           SELECT HOLDS-TMP-FILE ASSIGN TO "../holds.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECEIPT-FILE ASSIGN TO "../receipts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPT-STATUS.
+           SELECT BATCH-FILE ASSIGN TO "../batch_checkin.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  LOG-FILE.
        01  LOG-REC         PIC X(200).
+       FD  LOCK-FILE.
+       01  LOCK-REC        PIC X(20).
+       FD  CTR-LOCK-FILE.
+       01  CTR-LOCK-REC    PIC X(20).
        FD  BOOK-FILE.
        01  BOOK-REC        PIC X(200).
        FD  FINE-FILE.
        01  FINE-REC        PIC X(200).
+       FD  MEMBER-FILE.
+       01  MEMBER-REC      PIC X(200).
+       FD  COUNTER-FILE.
+       01  COUNTER-REC     PIC X(100).
+       FD  COUNTER-TMP-FILE.
+       01  COUNTER-TMP-REC PIC X(100).
+       FD  LOG-TMP-FILE.
+       01  LOG-TMP-REC     PIC X(200).
+       FD  BOOK-TMP-FILE.
+       01  BOOK-TMP-REC    PIC X(200).
+       FD  MEMBER-TMP-FILE.
+       01  MEMBER-TMP-REC  PIC X(200).
+       FD  COPIES-FILE.
+       01  COPIES-REC      PIC X(100).
+       FD  COPIES-TMP-FILE.
+       01  COPIES-TMP-REC  PIC X(100).
+       FD  POLICY-FILE.
+       01  POLICY-REC      PIC X(100).
+       FD  HOLDS-FILE.
+       01  HOLDS-REC       PIC X(200).
+       FD  HOLDS-TMP-FILE.
+       01  HOLDS-TMP-REC   PIC X(200).
+       FD  RECEIPT-FILE.
+       01  RECEIPT-REC     PIC X(200).
+       FD  BATCH-FILE.
+       01  BATCH-REC       PIC X(200).
 
        WORKING-STORAGE SECTION.
        01  WS-MEMBER-ID     PIC X(5).
        01  WS-BOOK-ID       PIC X(5).
+
+      * A barcode scanner sends the whole label plus its own trailing
+      * Enter in one burst -- accepting straight into a 5-char field
+      * leaves anything past the 5th character sitting in the input
+      * buffer to desync the very next ACCEPT.  Accepting into an
+      * oversized raw field and trimming it into the real ID field
+      * drains the scanner's input cleanly either way.
+       01  WS-MEMBER-ID-RAW PIC X(20).
+       01  WS-BOOK-ID-RAW   PIC X(20).
        01  TRAN-ID-F        PIC X(5).
        01  MEMBER-ID-F      PIC X(5).
        01  BOOK-ID-F        PIC X(5).
@@ -37,6 +115,7 @@
        01  DUE-FLAG         PIC X(3).
        01  RETURN-DATE-F    PIC X(10).
        01  RETURN-DATE-FF    PIC X(10).
+       01  LOG-COPY-ID      PIC X(8).
        01  FILE-END         PIC X VALUE "N".
        01  FOUND            PIC X VALUE "N".
        01  TODAY-INT        PIC 9(8).
@@ -45,21 +124,32 @@
        01  DIFF-DAYS        PIC 9(3).
        01  FINE-AMOUNT      PIC 9(5).
        01  CONFIRM          PIC X.
-       01  MAX-FINE-ID      PIC 9(5) VALUE 0.
-       01  CURR-FINE-ID-X   PIC X(5).
-       01  CURR-FINE-ID     PIC 9(5).
+       01  WS-CONDITION-CHOICE PIC 9(1).
+       01  WS-COPY-CONDITION   PIC X(10) VALUE "AVAILABLE".
        01  NEW-FINE-ID      PIC 9(5).
-       01  WS-NEW-LOG-ENTRIES.
-           05 LOG-LINE OCCURS 100 TIMES.
-               10 LOG-DATA    PIC X(200).
-       01  LOG-IDX          PIC 9(3) VALUE 0.
+       01  FINE-FILE-STATUS PIC XX.
+       01  FINE-FILE-EMPTY  PIC X VALUE "N".
+       01  COUNTER-STATUS   PIC XX.
+       01  CTR-TRAN-ID-X    PIC X(5).
+       01  CTR-FINE-ID-X    PIC X(5).
+       01  CTR-BOOK-ID-X    PIC X(5).
+       01  CTR-NEXT-TRAN    PIC 9(5) VALUE 0.
+       01  CTR-NEXT-FINE    PIC 9(5) VALUE 0.
+       01  CTR-NEXT-BOOK    PIC 9(5) VALUE 0.
+       01  CTR-REAL-PATH    PIC X(24) VALUE "../counters.csv".
+       01  CTR-TMP-PATH     PIC X(28) VALUE "../counters.csv.tmp".
+       01  LOG-TMP-DEL-STATUS PIC S9(9) COMP-5.
        01  BOOK-TABLE.
-           05 BOOK-ENTRY OCCURS 100 TIMES.
+           05 BOOK-ENTRY OCCURS 500 TIMES.
                10  BK-ID     PIC X(5).
                10  BK-NAME   PIC X(30).
                10  BK-AUTHOR PIC X(30).
                10  BK-COUNT  PIC 99.
                10  BK-GENRE  PIC X(30).
+               10  BK-STATUS PIC X(10).
+               10  BK-ISBN   PIC X(17).
+               10  BK-BRANCH PIC X(10).
+               10  BK-TYPE   PIC X(8).
        01  BK-IDX       PIC 9(3).
        01  BK-TOTAL     PIC 9(3) VALUE 0.
        01  WS-END-YYYYMMDD    PIC 9(8).
@@ -71,12 +161,204 @@
        01  WS-RETURN-MM       PIC X(2).
        01  WS-RETURN-YYYY     PIC X(4).
 
-       PROCEDURE DIVISION.
+       01  FINE-CHK-ID        PIC X(5).
+       01  FINE-CHK-TRAN      PIC X(5).
+       01  FINE-CHK-MEMBER    PIC X(5).
+       01  FINE-CHK-DAYS      PIC X(3).
+       01  FINE-CHK-AMOUNT    PIC X(5).
+       01  FINE-CHK-PAID      PIC X.
+       01  FINE-CHK-PAID-DT   PIC X(10).
+       01  UNPAID-FINE-COUNT  PIC 9(3) VALUE 0.
+
+       01  MEMBER-TABLE.
+           05 MEMBER-ENTRY OCCURS 1000 TIMES.
+               10  MB-ID       PIC X(5).
+               10  MB-NAME     PIC X(30).
+               10  MB-EMAIL    PIC X(35).
+               10  MB-ADDR     PIC X(50).
+               10  MB-GENDER   PIC X.
+               10  MB-FLAG     PIC X(10).
+               10  MB-EXPIRY   PIC X(10).
+       01  MB-IDX       PIC 9(4).
+       01  MB-TOTAL     PIC 9(4) VALUE 0.
+
+      * members.csv is comma-delimited, so an address containing a
+      * comma has to be quoted or it splits into extra fields --
+      * SUSPEND-IF-UNPAID rewrites members.csv wholesale the same way
+      * PayFine.cbl's reactivation pass does, so it needs the same
+      * quote-aware read/rewrite handling.
+       01  MB-QUOTE-COUNT      PIC 9 VALUE 0.
+       01  MB-ID-EMAIL         PIC X(70).
+       01  MB-GENDER-FLAG      PIC X(25).
+       01  MB-DUMMY            PIC X.
+       01  WS-ADDR-TRIMMED     PIC X(50).
+       01  WS-ADDR-ESCAPED     PIC X(52).
+       01  WS-ADDR-LEN         PIC 9(3) VALUE 0.
+       01  WS-ADDR-IDX         PIC 9(3).
+       01  WS-ADDR-OUT-IDX     PIC 9(3).
+       01  WS-ADDR-COMMA-COUNT PIC 9(3) VALUE 0.
+
+       01  LOG-REAL-PATH     PIC X(20) VALUE "../log.csv".
+       01  LOG-TMP-PATH      PIC X(24) VALUE "../log.csv.tmp".
+       01  BOOK-REAL-PATH    PIC X(20) VALUE "../books.csv".
+       01  BOOK-TMP-PATH     PIC X(24) VALUE "../books.csv.tmp".
+       01  MEMBER-REAL-PATH  PIC X(20) VALUE "../members.csv".
+       01  MEMBER-TMP-PATH   PIC X(24) VALUE "../members.csv.tmp".
+       01  RENAME-STATUS     PIC S9(9) COMP-5.
+
+      * Advisory lock on books.csv -- shared with BorrowBook.cbl so a
+      * return and a checkout can never both be mid-rewrite of
+      * books.csv at the same time.
+       01  LOCK-STATUS         PIC XX.
+       01  LOCK-PATH           PIC X(24) VALUE "../books.csv.lock".
+       01  LOCK-DEL-STATUS     PIC S9(9) COMP-5.
+       01  LOCK-ACQUIRED-FLAG  PIC X VALUE 'N'.
+       01  LOCK-RETRY-CNT      PIC 9(3) VALUE 0.
+       01  LOCK-MAX-RETRY      PIC 9(3) VALUE 50.
+
+      * Same advisory-lock pattern as LOCK-FILE above, but guarding
+      * counters.csv's read-modify-write instead of books.csv's, since
+      * BorrowBook/ReturnBook/AddNewBook all bump that file independently
+      * and a books.csv lock held only across part of one of those runs
+      * does not close the window for the other two.
+       01  CTR-LOCK-STATUS        PIC XX.
+       01  CTR-LOCK-PATH          PIC X(28) VALUE "../counters.csv.lock".
+       01  CTR-LOCK-DEL-STATUS    PIC S9(9) COMP-5.
+       01  CTR-LOCK-ACQUIRED-FLAG PIC X VALUE 'N'.
+       01  CTR-LOCK-RETRY-CNT     PIC 9(3) VALUE 0.
+       01  CTR-LOCK-MAX-RETRY     PIC 9(3) VALUE 50.
+
+       01  COPIES-STATUS     PIC XX.
+       01  CP-ID-F           PIC X(8).
+       01  CP-BOOK-ID-F      PIC X(5).
+       01  CP-STATUS-F       PIC X(10).
+       01  COPIES-DATA.
+           05 COPIES-LINE OCCURS 500 TIMES.
+               10 CP-DATA      PIC X(100).
+       01  CP-IDX            PIC 9(3) VALUE 0.
+       01  CP-TOTAL          PIC 9(3) VALUE 0.
+       01  COPIES-REAL-PATH  PIC X(20) VALUE "../copies.csv".
+       01  COPIES-TMP-PATH   PIC X(24) VALUE "../copies.csv.tmp".
 
-       DISPLAY "Enter Member ID: "
-       ACCEPT WS-MEMBER-ID
-       DISPLAY "Enter Book ID: "
-       ACCEPT WS-BOOK-ID
+       01  POLICY-STATUS     PIC XX.
+       01  POLICY-LOAN-DAYS-F PIC X(3).
+       01  POLICY-FINE-RATE-F PIC X(5).
+       01  POLICY-FINE-CAP-F  PIC X(6).
+       01  WS-FINE-RATE      PIC 9(5) VALUE 1000.
+       01  WS-FINE-CAP       PIC 9(6) VALUE 0.
+
+       01  HOLDS-STATUS      PIC XX.
+       01  HOLDS-TABLE.
+           05 HOLDS-ENTRY OCCURS 200 TIMES.
+               10  HD-BOOK-ID   PIC X(5).
+               10  HD-MEMBER-ID PIC X(5).
+               10  HD-DATE      PIC X(10).
+               10  HD-STATUS    PIC X(10).
+       01  HD-IDX            PIC 9(3).
+       01  HD-TOTAL          PIC 9(3) VALUE 0.
+       01  HD-MATCH-IDX      PIC 9(3) VALUE 0.
+       01  HOLDS-REAL-PATH   PIC X(20) VALUE "../holds.csv".
+       01  HOLDS-TMP-PATH    PIC X(24) VALUE "../holds.csv.tmp".
+       01  NOTIFY-EMAIL      PIC X(35).
+       01  LOOKUP-ID         PIC X(5).
+       01  LOOKUP-NAME       PIC X(30).
+
+       01  RECEIPT-FINE-CHARGED PIC X VALUE 'N'.
+       01  RECEIPT-LINE          PIC X(50) VALUE ALL '-'.
+       01  RECEIPT-STATUS        PIC XX.
+
+      * Batch-mode check-in driver -- reads member_id,book_id pairs
+      * from ../batch_checkin.csv and runs each through the same
+      * return logic used for a single interactive transaction.  With
+      * no operator present, a batch record auto-confirms any fine
+      * payment and defaults the returned copy's condition to GOOD.
+       01  BATCH-STATUS       PIC XX.
+       01  BATCH-MODE-FLAG    PIC X VALUE 'N'.
+       01  BATCH-LINE-END     PIC X VALUE 'N'.
+       01  BATCH-OK-COUNT     PIC 9(5) VALUE 0.
+       01  BATCH-FAIL-COUNT   PIC 9(5) VALUE 0.
+       01  SUPPRESS-PROMPTS   PIC X VALUE 'N'.
+       01  RETURN-RESULT-OK   PIC X VALUE 'N'.
+
+      * Field 9 of a log.csv row is the staff ID that checked the book
+      * out (written by BorrowBook.cbl); field 10 is filled in here
+      * with the staff ID that checked it back in.
+       01  CHECKOUT-STAFF-ID-F PIC X(5).
+
+      * Field 11, RenewBook.cbl's renewal count -- a check-in never
+      * changes it, just has to carry it through unharmed.
+       01  RENEW-COUNT-F       PIC 9(2).
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       01 WS-OPERATOR-ID-L PIC X(5).
+       PROCEDURE DIVISION USING USER-CHOICE, WS-OPERATOR-ID-L.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+       MAIN-PROCEDURE.
+       PERFORM LOAD-FINE-POLICY
+
+       DISPLAY "Batch mode -- process check-ins from a file (Y/N)? "
+       ACCEPT BATCH-MODE-FLAG
+
+       IF BATCH-MODE-FLAG = 'Y' OR BATCH-MODE-FLAG = 'y'
+           PERFORM RUN-BATCH-CHECKIN
+       ELSE
+           DISPLAY "Enter/Scan Member ID: "
+           ACCEPT WS-MEMBER-ID-RAW
+           MOVE FUNCTION TRIM(WS-MEMBER-ID-RAW) TO WS-MEMBER-ID
+           DISPLAY "Enter/Scan Book ID: "
+           ACCEPT WS-BOOK-ID-RAW
+           MOVE FUNCTION TRIM(WS-BOOK-ID-RAW) TO WS-BOOK-ID
+           MOVE 'N' TO SUPPRESS-PROMPTS
+           PERFORM PROCESS-ONE-RETURN
+       END-IF
+       GOBACK.
+
+      * Drives ../batch_checkin.csv, one member_id,book_id pair per
+      * line, through the same return logic as an interactive run.
+       RUN-BATCH-CHECKIN.
+           MOVE 0 TO BATCH-OK-COUNT
+           MOVE 0 TO BATCH-FAIL-COUNT
+           MOVE 'N' TO BATCH-LINE-END
+           OPEN INPUT BATCH-FILE
+           IF BATCH-STATUS NOT = "00"
+               DISPLAY "No batch file found at ../batch_checkin.csv"
+               GO TO RUN-BATCH-CHECKIN-EXIT
+           END-IF
+           PERFORM UNTIL BATCH-LINE-END = 'Y'
+               READ BATCH-FILE
+                   AT END
+                       MOVE 'Y' TO BATCH-LINE-END
+                   NOT AT END
+                       UNSTRING BATCH-REC DELIMITED BY ","
+                           INTO WS-MEMBER-ID, WS-BOOK-ID
+                       MOVE 'Y' TO SUPPRESS-PROMPTS
+                       PERFORM PROCESS-ONE-RETURN
+                       IF RETURN-RESULT-OK = 'Y'
+                           ADD 1 TO BATCH-OK-COUNT
+                       ELSE
+                           ADD 1 TO BATCH-FAIL-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-FILE
+           DISPLAY " "
+           DISPLAY "Batch check-in complete.  Succeeded: "
+               BATCH-OK-COUNT "  Failed/skipped: " BATCH-FAIL-COUNT.
+       RUN-BATCH-CHECKIN-EXIT.
+           EXIT.
+
+      * One check-in transaction for WS-MEMBER-ID/WS-BOOK-ID.  Used
+      * both for the single interactive return and for each line of a
+      * batch run -- early failures GO TO the exit paragraph instead
+      * of GOBACK so a batch run keeps going past one bad record.
+       PROCESS-ONE-RETURN.
+       MOVE 'N' TO RETURN-RESULT-OK
+       MOVE 'N' TO FOUND
+       MOVE 'N' TO RECEIPT-FINE-CHARGED
+       MOVE 0 TO FINE-AMOUNT
+       MOVE 0 TO DIFF-DAYS
 
        MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-INT
        MOVE TODAY-INT(1:4) TO WS-RETURN-YYYY
@@ -92,19 +374,20 @@
               INTO WS-RETURN-YYYYMMDD
 
        OPEN INPUT LOG-FILE
-       MOVE 0 TO LOG-IDX
+       OPEN OUTPUT LOG-TMP-FILE
        MOVE "N" TO FILE-END
        PERFORM UNTIL FILE-END = "Y"
            READ LOG-FILE
                AT END
                    MOVE "Y" TO FILE-END
                NOT AT END
-                   ADD 1 TO LOG-IDX
-                   MOVE LOG-REC TO LOG-DATA(LOG-IDX)
-
+                   MOVE SPACES TO LOG-COPY-ID
+                   MOVE SPACES TO CHECKOUT-STAFF-ID-F
+                   MOVE 0 TO RENEW-COUNT-F
                    UNSTRING LOG-REC DELIMITED BY ","
                        INTO TRAN-ID-F, MEMBER-ID-F, BOOK-ID-F,
-                     START-DATE, END-DATE, DUE-FLAG, RETURN-DATE-FF
+                     START-DATE, END-DATE, DUE-FLAG, RETURN-DATE-FF,
+                     LOG-COPY-ID, CHECKOUT-STAFF-ID-F, RENEW-COUNT-F
 
                    IF MEMBER-ID-F = WS-MEMBER-ID AND
                       BOOK-ID-F = WS-BOOK-ID AND
@@ -125,73 +408,115 @@
            MOVE FUNCTION INTEGER-OF-DATE(WS-RETURN-YYYYMMDD)
            TO INT-RETURN
                            COMPUTE DIFF-DAYS = INT-RETURN - INT-END
-                           COMPUTE FINE-AMOUNT = DIFF-DAYS * 1000
+                           COMPUTE FINE-AMOUNT =
+                               DIFF-DAYS * WS-FINE-RATE
+                           IF WS-FINE-CAP > 0 AND
+                              FINE-AMOUNT > WS-FINE-CAP
+                               MOVE WS-FINE-CAP TO FINE-AMOUNT
+                           END-IF
                         DISPLAY "Overdue by ", DIFF-DAYS, " days."
                         DISPLAY "Fine amount: ", FINE-AMOUNT, " MMK"
-                           DISPLAY "Return and confirm payment (Y/N)?"
-                           ACCEPT CONFIRM
+                           IF SUPPRESS-PROMPTS NOT = 'Y'
+                               DISPLAY
+                                   "Return and confirm payment (Y/N)?"
+                               ACCEPT CONFIRM
+                           ELSE
+                               MOVE "Y" TO CONFIRM
+                           END-IF
                            IF CONFIRM NOT = "Y"
                                DISPLAY "Return canceled."
-                               STOP RUN
+                               CLOSE LOG-FILE
+                               CLOSE LOG-TMP-FILE
+                               CALL "CBL_DELETE_FILE" USING LOG-TMP-PATH
+                                   RETURNING LOG-TMP-DEL-STATUS
+                               END-CALL
+                               GO TO PROCESS-ONE-RETURN-EXIT
                            END-IF
-                           OPEN INPUT FINE-FILE
-                           MOVE "N" TO FILE-END
-                           PERFORM UNTIL FILE-END = "Y"
-                               READ FINE-FILE
-                                   AT END
-                                       MOVE "Y" TO FILE-END
-                                   NOT AT END
-                  UNSTRING FINE-REC DELIMITED BY "," INTO CURR-FINE-ID-X
-                                    MOVE CURR-FINE-ID-X TO CURR-FINE-ID
-                                       IF CURR-FINE-ID > MAX-FINE-ID
-                                      MOVE CURR-FINE-ID TO MAX-FINE-ID
-                               END-READ
-                           END-PERFORM
-                           CLOSE FINE-FILE
-                           COMPUTE NEW-FINE-ID = MAX-FINE-ID + 1
-      *>                      OPEN EXTEND FINE-FILE
-                           IF MAX-FINE-ID = 0 THEN
+                           PERFORM NEXT-FINE-SEQ
+                           IF FINE-FILE-EMPTY = "Y"
                                OPEN OUTPUT FINE-FILE
-                               MOVE 00001 TO NEW-FINE-ID
                            ELSE
                                OPEN EXTEND FINE-FILE
                            END-IF
 
+                           MOVE SPACES TO FINE-REC
                            STRING NEW-FINE-ID DELIMITED BY SIZE ","
                                   TRAN-ID-F DELIMITED BY SIZE ","
                                   MEMBER-ID-F DELIMITED BY SIZE ","
                                   DIFF-DAYS DELIMITED BY SIZE ","
-                                  FINE-AMOUNT DELIMITED BY SIZE
+                                  FINE-AMOUNT DELIMITED BY SIZE ","
+                                  "N" DELIMITED BY SIZE ","
+                                  SPACE DELIMITED BY SIZE
                                   INTO FINE-REC
                            WRITE FINE-REC
                            CLOSE FINE-FILE
+                           MOVE 'Y' TO RECEIPT-FINE-CHARGED
+                           PERFORM SUSPEND-IF-UNPAID
                        END-IF
 
+                       IF SUPPRESS-PROMPTS NOT = 'Y'
+                           DISPLAY "Copy condition: 1=Good  2=Damaged "
+                               " 3=Lost  4=Under Repair"
+                           ACCEPT WS-CONDITION-CHOICE
+                           EVALUATE WS-CONDITION-CHOICE
+                               WHEN 2
+                                   MOVE "DAMAGED" TO WS-COPY-CONDITION
+                               WHEN 3
+                                   MOVE "LOST" TO WS-COPY-CONDITION
+                               WHEN 4
+                                   MOVE "REPAIR" TO WS-COPY-CONDITION
+                               WHEN OTHER
+                                   MOVE "AVAILABLE" TO WS-COPY-CONDITION
+                           END-EVALUATE
+                       ELSE
+                           MOVE "AVAILABLE" TO WS-COPY-CONDITION
+                       END-IF
+
+                       MOVE SPACES TO LOG-TMP-REC
                        STRING TRAN-ID-F DELIMITED BY SIZE ","
                               MEMBER-ID-F DELIMITED BY SIZE ","
                               BOOK-ID-F DELIMITED BY SIZE ","
                               START-DATE DELIMITED BY SIZE ","
                               END-DATE DELIMITED BY SIZE ","
                               DUE-FLAG DELIMITED BY SIZE ","
-                              RETURN-DATE-F DELIMITED BY SIZE
-                           INTO LOG-DATA(LOG-IDX)
+                              RETURN-DATE-F DELIMITED BY SIZE ","
+                              LOG-COPY-ID DELIMITED BY SIZE ","
+                              CHECKOUT-STAFF-ID-F DELIMITED BY SIZE ","
+                              WS-OPERATOR-ID-L DELIMITED BY SIZE ","
+                              RENEW-COUNT-F DELIMITED BY SIZE
+                           INTO LOG-TMP-REC
+                       WRITE LOG-TMP-REC
+                       PERFORM RELEASE-COPY
+                       IF FUNCTION TRIM(WS-COPY-CONDITION) = "AVAILABLE"
+                           PERFORM NOTIFY-NEXT-HOLDER
+                       END-IF
+                   ELSE
+                       MOVE LOG-REC TO LOG-TMP-REC
+                       WRITE LOG-TMP-REC
+                   END-IF
            END-READ
        END-PERFORM
        CLOSE LOG-FILE
+       CLOSE LOG-TMP-FILE
 
        IF FOUND NOT = "Y"
        DISPLAY "No matching for the given Member ID and Book ID."
-       STOP RUN
+       CALL "CBL_DELETE_FILE" USING LOG-TMP-PATH
+           RETURNING LOG-TMP-DEL-STATUS
+       END-CALL
+       GO TO PROCESS-ONE-RETURN-EXIT
        END-IF
 
-       OPEN OUTPUT LOG-FILE
-       PERFORM VARYING LOG-IDX FROM 1 BY 1 UNTIL LOG-IDX > 100
-           IF LOG-DATA(LOG-IDX) NOT = SPACE
-               MOVE LOG-DATA(LOG-IDX) TO LOG-REC
-               WRITE LOG-REC
-           END-IF
-       END-PERFORM
-       CLOSE LOG-FILE
+       CALL "CBL_RENAME_FILE" USING LOG-TMP-PATH LOG-REAL-PATH
+           RETURNING RENAME-STATUS
+       END-CALL
+
+       PERFORM ACQUIRE-BOOK-LOCK
+       IF LOCK-ACQUIRED-FLAG NOT = 'Y'
+           DISPLAY "Book catalog is busy right now. "
+               "Please try again."
+           GO TO PROCESS-ONE-RETURN-EXIT
+       END-IF
 
        MOVE 0 TO BK-TOTAL
        MOVE 1 TO BK-IDX
@@ -202,11 +527,29 @@
                AT END
                    MOVE "Y" TO FILE-END
                NOT AT END
+                   MOVE SPACES TO BK-STATUS(BK-IDX)
+                   MOVE SPACES TO BK-BRANCH(BK-IDX)
+                   MOVE SPACES TO BK-TYPE(BK-IDX)
                    UNSTRING BOOK-REC DELIMITED BY ","
                        INTO BK-ID(BK-IDX), BK-NAME(BK-IDX),
                             BK-AUTHOR(BK-IDX), BK-COUNT(BK-IDX),
-                            BK-GENRE(BK-IDX)
-                   IF BK-ID(BK-IDX) = WS-BOOK-ID
+                            BK-GENRE(BK-IDX), BK-STATUS(BK-IDX),
+                            BK-ISBN(BK-IDX), BK-BRANCH(BK-IDX),
+                            BK-TYPE(BK-IDX)
+                   IF BK-STATUS(BK-IDX) = SPACES
+                       MOVE "ACTIVE" TO BK-STATUS(BK-IDX)
+                   END-IF
+                   IF BK-BRANCH(BK-IDX) = SPACES
+                       MOVE "MAIN" TO BK-BRANCH(BK-IDX)
+                   END-IF
+                   IF BK-TYPE(BK-IDX) = SPACES
+                       MOVE "PHYSICAL" TO BK-TYPE(BK-IDX)
+                   END-IF
+      * A digital checkout never decremented book_count, so a digital
+      * return must not increment it back either.
+                   IF BK-ID(BK-IDX) = WS-BOOK-ID AND
+                      BK-TYPE(BK-IDX) NOT = "DIGITAL" AND
+                      FUNCTION TRIM(WS-COPY-CONDITION) = "AVAILABLE"
                        COMPUTE BK-COUNT(BK-IDX) = BK-COUNT(BK-IDX) + 1
                    END-IF
                    ADD 1 TO BK-IDX
@@ -214,19 +557,442 @@
        END-PERFORM
        CLOSE BOOK-FILE
 
-       OPEN OUTPUT BOOK-FILE
+       OPEN OUTPUT BOOK-TMP-FILE
        PERFORM VARYING BK-IDX FROM 1 BY 1 UNTIL BK-IDX > BK-TOTAL
+           MOVE SPACES TO BOOK-TMP-REC
            STRING BK-ID(BK-IDX) DELIMITED BY SIZE ","
                   BK-NAME(BK-IDX) DELIMITED BY SIZE ","
                   BK-AUTHOR(BK-IDX) DELIMITED BY SIZE ","
                   BK-COUNT(BK-IDX) DELIMITED BY SIZE ","
-                  BK-GENRE(BK-IDX) DELIMITED BY SIZE
-              INTO BOOK-REC
-           WRITE BOOK-REC
+                  BK-GENRE(BK-IDX) DELIMITED BY SIZE ","
+                  BK-STATUS(BK-IDX) DELIMITED BY SIZE ","
+                  BK-ISBN(BK-IDX) DELIMITED BY SIZE ","
+                  BK-BRANCH(BK-IDX) DELIMITED BY SIZE ","
+                  BK-TYPE(BK-IDX) DELIMITED BY SIZE
+              INTO BOOK-TMP-REC
+           WRITE BOOK-TMP-REC
        END-PERFORM
-       CLOSE BOOK-FILE
+       CLOSE BOOK-TMP-FILE
+
+       CALL "CBL_RENAME_FILE" USING BOOK-TMP-PATH BOOK-REAL-PATH
+           RETURNING RENAME-STATUS
+       END-CALL
+
+       PERFORM RELEASE-BOOK-LOCK
+       PERFORM PRINT-RETURN-RECEIPT
 
        DISPLAY "Book return complete. Thank you.".
-       EXIT PROGRAM.
-       STOP RUN.
+       MOVE 'Y' TO RETURN-RESULT-OK.
+       PROCESS-ONE-RETURN-EXIT.
+           EXIT.
+
+      * Mark the specific physical copy that was loaned out AVAILABLE
+      * again, rather than only bumping the book's aggregate count.
+       RELEASE-COPY.
+           IF FUNCTION TRIM(LOG-COPY-ID) = SPACES
+               GO TO RELEASE-COPY-EXIT
+           END-IF
+
+           MOVE 0 TO CP-TOTAL
+           MOVE "N" TO FILE-END
+           OPEN INPUT COPIES-FILE
+           IF COPIES-STATUS NOT = "00"
+               GO TO RELEASE-COPY-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = "Y"
+               READ COPIES-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       ADD 1 TO CP-TOTAL
+                       MOVE COPIES-REC TO CP-DATA(CP-TOTAL)
+                       UNSTRING COPIES-REC DELIMITED BY ","
+                           INTO CP-ID-F, CP-BOOK-ID-F, CP-STATUS-F
+                       IF CP-ID-F = LOG-COPY-ID
+                           STRING CP-ID-F DELIMITED BY SIZE ","
+                                  CP-BOOK-ID-F DELIMITED BY SIZE ","
+                                  FUNCTION TRIM(WS-COPY-CONDITION)
+                                      DELIMITED BY SIZE
+                               INTO CP-DATA(CP-TOTAL)
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE COPIES-FILE
+
+           OPEN OUTPUT COPIES-TMP-FILE
+           PERFORM VARYING CP-IDX FROM 1 BY 1 UNTIL CP-IDX > CP-TOTAL
+               MOVE CP-DATA(CP-IDX) TO COPIES-TMP-REC
+               WRITE COPIES-TMP-REC
+           END-PERFORM
+           CLOSE COPIES-TMP-FILE
+
+           CALL "CBL_RENAME_FILE" USING COPIES-TMP-PATH
+               COPIES-REAL-PATH
+               RETURNING RENAME-STATUS
+           END-CALL.
+       RELEASE-COPY-EXIT.
+           EXIT.
+
+      * First-come-first-served: the earliest WAITING hold record on
+      * file for this book is the next person in line. Mark it
+      * NOTIFIED so a later return for the same title does not page
+      * the same member twice.
+       NOTIFY-NEXT-HOLDER.
+           MOVE 0 TO HD-TOTAL
+           MOVE 0 TO HD-MATCH-IDX
+           MOVE "N" TO FILE-END
+           OPEN INPUT HOLDS-FILE
+           IF HOLDS-STATUS NOT = "00"
+               GO TO NOTIFY-NEXT-HOLDER-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = "Y"
+               READ HOLDS-FILE INTO HOLDS-REC
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       ADD 1 TO HD-TOTAL
+                       UNSTRING HOLDS-REC DELIMITED BY ","
+                           INTO HD-BOOK-ID(HD-TOTAL),
+                                HD-MEMBER-ID(HD-TOTAL),
+                                HD-DATE(HD-TOTAL),
+                                HD-STATUS(HD-TOTAL)
+                       IF HD-MATCH-IDX = 0 AND
+                          HD-BOOK-ID(HD-TOTAL) = WS-BOOK-ID AND
+                          FUNCTION TRIM(HD-STATUS(HD-TOTAL)) = "WAITING"
+                           MOVE HD-TOTAL TO HD-MATCH-IDX
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE HOLDS-FILE
+
+           IF HD-MATCH-IDX = 0
+               GO TO NOTIFY-NEXT-HOLDER-EXIT
+           END-IF
+
+           MOVE "NOTIFIED" TO HD-STATUS(HD-MATCH-IDX)
+           PERFORM LOOKUP-MEMBER-EMAIL
+
+           DISPLAY "HOLD NOTICE: Book " WS-BOOK-ID
+               " is now available for Member "
+               HD-MEMBER-ID(HD-MATCH-IDX) " (" NOTIFY-EMAIL ")."
+
+           OPEN OUTPUT HOLDS-TMP-FILE
+           PERFORM VARYING HD-IDX FROM 1 BY 1 UNTIL HD-IDX > HD-TOTAL
+               MOVE SPACES TO HOLDS-TMP-REC
+               STRING HD-BOOK-ID(HD-IDX) DELIMITED BY SIZE ","
+                      HD-MEMBER-ID(HD-IDX) DELIMITED BY SIZE ","
+                      HD-DATE(HD-IDX) DELIMITED BY SIZE ","
+                      FUNCTION TRIM(HD-STATUS(HD-IDX))
+                          DELIMITED BY SIZE
+                   INTO HOLDS-TMP-REC
+               WRITE HOLDS-TMP-REC
+           END-PERFORM
+           CLOSE HOLDS-TMP-FILE
+
+           CALL "CBL_RENAME_FILE" USING HOLDS-TMP-PATH HOLDS-REAL-PATH
+               RETURNING RENAME-STATUS
+           END-CALL.
+       NOTIFY-NEXT-HOLDER-EXIT.
+           EXIT.
+
+       LOOKUP-MEMBER-EMAIL.
+           MOVE SPACES TO NOTIFY-EMAIL
+           MOVE "N" TO FILE-END
+           OPEN INPUT MEMBER-FILE
+           PERFORM UNTIL FILE-END = "Y"
+               READ MEMBER-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       UNSTRING MEMBER-REC DELIMITED BY ","
+                           INTO LOOKUP-ID, LOOKUP-NAME, NOTIFY-EMAIL
+                       IF LOOKUP-ID = HD-MEMBER-ID(HD-MATCH-IDX)
+                           MOVE "Y" TO FILE-END
+                       ELSE
+                           MOVE SPACES TO NOTIFY-EMAIL
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE MEMBER-FILE.
+
+      * Retries a short, bounded number of times if BorrowBook.cbl (or
+      * another ReturnBook.cbl run) already holds the lock, rather
+      * than waiting forever.
+       ACQUIRE-BOOK-LOCK.
+           MOVE 'N' TO LOCK-ACQUIRED-FLAG
+           MOVE 0 TO LOCK-RETRY-CNT
+           PERFORM UNTIL LOCK-ACQUIRED-FLAG = 'Y'
+                   OR LOCK-RETRY-CNT > LOCK-MAX-RETRY
+               OPEN INPUT LOCK-FILE
+               IF LOCK-STATUS = "35"
+                   OPEN OUTPUT LOCK-FILE
+                   MOVE "LOCKED" TO LOCK-REC
+                   WRITE LOCK-REC
+                   CLOSE LOCK-FILE
+                   MOVE 'Y' TO LOCK-ACQUIRED-FLAG
+               ELSE
+                   CLOSE LOCK-FILE
+                   ADD 1 TO LOCK-RETRY-CNT
+               END-IF
+           END-PERFORM.
+
+       RELEASE-BOOK-LOCK.
+           CALL "CBL_DELETE_FILE" USING LOCK-PATH
+               RETURNING LOCK-DEL-STATUS
+           END-CALL.
+
+      * Same pattern as ACQUIRE-BOOK-LOCK/RELEASE-BOOK-LOCK above,
+      * against counters.csv.lock instead, so NEXT-FINE-SEQ's
+      * read-modify-write of counters.csv can't race with BorrowBook's
+      * NEXT-TRAN-SEQ or AddNewBook's NEXT-BOOK-ID-SEQ.
+       ACQUIRE-COUNTER-LOCK.
+           MOVE 'N' TO CTR-LOCK-ACQUIRED-FLAG
+           MOVE 0 TO CTR-LOCK-RETRY-CNT
+           PERFORM UNTIL CTR-LOCK-ACQUIRED-FLAG = 'Y'
+                   OR CTR-LOCK-RETRY-CNT > CTR-LOCK-MAX-RETRY
+               OPEN INPUT CTR-LOCK-FILE
+               IF CTR-LOCK-STATUS = "35"
+                   OPEN OUTPUT CTR-LOCK-FILE
+                   MOVE "LOCKED" TO CTR-LOCK-REC
+                   WRITE CTR-LOCK-REC
+                   CLOSE CTR-LOCK-FILE
+                   MOVE 'Y' TO CTR-LOCK-ACQUIRED-FLAG
+               ELSE
+                   CLOSE CTR-LOCK-FILE
+                   ADD 1 TO CTR-LOCK-RETRY-CNT
+               END-IF
+           END-PERFORM.
+
+       RELEASE-COUNTER-LOCK.
+           CALL "CBL_DELETE_FILE" USING CTR-LOCK-PATH
+               RETURNING CTR-LOCK-DEL-STATUS
+           END-CALL.
+
+       SUSPEND-IF-UNPAID.
+           MOVE 0 TO UNPAID-FINE-COUNT
+           OPEN INPUT FINE-FILE
+           MOVE "N" TO FILE-END
+           PERFORM UNTIL FILE-END = "Y"
+               READ FINE-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       UNSTRING FINE-REC DELIMITED BY ","
+                           INTO FINE-CHK-ID, FINE-CHK-TRAN,
+                                FINE-CHK-MEMBER, FINE-CHK-DAYS,
+                                FINE-CHK-AMOUNT, FINE-CHK-PAID,
+                                FINE-CHK-PAID-DT
+                       IF FINE-CHK-MEMBER = WS-MEMBER-ID AND
+                          FINE-CHK-PAID = "N"
+                           ADD 1 TO UNPAID-FINE-COUNT
+                       END-IF
+           END-PERFORM
+           CLOSE FINE-FILE
+
+           IF UNPAID-FINE-COUNT > 0
+               MOVE 0 TO MB-TOTAL
+               MOVE 1 TO MB-IDX
+               OPEN INPUT MEMBER-FILE
+               MOVE "N" TO FILE-END
+               PERFORM UNTIL FILE-END = "Y"
+                   READ MEMBER-FILE
+                       AT END
+                           MOVE "Y" TO FILE-END
+                       NOT AT END
+                           MOVE SPACES TO MB-EXPIRY(MB-IDX)
+                           MOVE 0 TO MB-QUOTE-COUNT
+                           INSPECT MEMBER-REC TALLYING MB-QUOTE-COUNT
+                               FOR ALL '"'
+                           IF MB-QUOTE-COUNT > 0
+                               UNSTRING MEMBER-REC DELIMITED BY '"'
+                                   INTO MB-ID-EMAIL, MB-ADDR(MB-IDX),
+                                        MB-GENDER-FLAG
+                               UNSTRING MB-ID-EMAIL DELIMITED BY ","
+                                   INTO MB-ID(MB-IDX), MB-NAME(MB-IDX),
+                                        MB-EMAIL(MB-IDX)
+                               UNSTRING MB-GENDER-FLAG DELIMITED BY ","
+                                   INTO MB-DUMMY, MB-GENDER(MB-IDX),
+                                        MB-FLAG(MB-IDX),
+                                        MB-EXPIRY(MB-IDX)
+                           ELSE
+                               UNSTRING MEMBER-REC DELIMITED BY ","
+                                   INTO MB-ID(MB-IDX), MB-NAME(MB-IDX),
+                                        MB-EMAIL(MB-IDX),
+                                        MB-ADDR(MB-IDX),
+                                        MB-GENDER(MB-IDX),
+                                        MB-FLAG(MB-IDX),
+                                        MB-EXPIRY(MB-IDX)
+                           END-IF
+                           IF MB-ID(MB-IDX) = WS-MEMBER-ID
+                               MOVE "SUSPENDED" TO MB-FLAG(MB-IDX)
+                           END-IF
+                           ADD 1 TO MB-IDX
+                           ADD 1 TO MB-TOTAL
+               END-PERFORM
+               CLOSE MEMBER-FILE
+
+               OPEN OUTPUT MEMBER-TMP-FILE
+               PERFORM VARYING MB-IDX FROM 1 BY 1
+                       UNTIL MB-IDX > MB-TOTAL
+                   MOVE FUNCTION TRIM(MB-ADDR(MB-IDX))
+                       TO WS-ADDR-TRIMMED
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(MB-ADDR(MB-IDX)))
+                       TO WS-ADDR-LEN
+                   MOVE 0 TO WS-ADDR-COMMA-COUNT
+                   INSPECT WS-ADDR-TRIMMED
+                       TALLYING WS-ADDR-COMMA-COUNT FOR ALL ','
+                   MOVE SPACES TO WS-ADDR-ESCAPED
+                   IF WS-ADDR-COMMA-COUNT > 0
+                       MOVE 1 TO WS-ADDR-OUT-IDX
+                       MOVE '"' TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+                       PERFORM VARYING WS-ADDR-IDX FROM 1 BY 1
+                               UNTIL WS-ADDR-IDX > WS-ADDR-LEN
+                           ADD 1 TO WS-ADDR-OUT-IDX
+                           MOVE WS-ADDR-TRIMMED(WS-ADDR-IDX:1)
+                               TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+                       END-PERFORM
+                       ADD 1 TO WS-ADDR-OUT-IDX
+                       MOVE '"' TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+                   ELSE
+                       MOVE WS-ADDR-TRIMMED TO WS-ADDR-ESCAPED
+                   END-IF
+
+                   MOVE SPACES TO MEMBER-TMP-REC
+                   STRING MB-ID(MB-IDX) DELIMITED BY SIZE ","
+                          MB-NAME(MB-IDX) DELIMITED BY SIZE ","
+                          MB-EMAIL(MB-IDX) DELIMITED BY SIZE ","
+                          WS-ADDR-ESCAPED DELIMITED BY SIZE ","
+                          MB-GENDER(MB-IDX) DELIMITED BY SIZE ","
+                          MB-FLAG(MB-IDX) DELIMITED BY SIZE ","
+                          MB-EXPIRY(MB-IDX) DELIMITED BY SIZE
+                       INTO MEMBER-TMP-REC
+                   WRITE MEMBER-TMP-REC
+               END-PERFORM
+               CLOSE MEMBER-TMP-FILE
+
+               CALL "CBL_RENAME_FILE" USING MEMBER-TMP-PATH
+                   MEMBER-REAL-PATH
+                   RETURNING RENAME-STATUS
+               END-CALL
+
+               DISPLAY "Member " WS-MEMBER-ID
+                   " has unpaid fines and has been suspended."
+           END-IF.
+
+       NEXT-FINE-SEQ.
+           PERFORM ACQUIRE-COUNTER-LOCK
+           MOVE "N" TO FINE-FILE-EMPTY
+           OPEN INPUT FINE-FILE
+           IF FINE-FILE-STATUS = "05" OR FINE-FILE-STATUS = "35"
+               MOVE "Y" TO FINE-FILE-EMPTY
+           ELSE
+               CLOSE FINE-FILE
+           END-IF
+
+           MOVE 0 TO CTR-NEXT-TRAN
+           MOVE 0 TO CTR-NEXT-FINE
+           MOVE 0 TO CTR-NEXT-BOOK
+           OPEN INPUT COUNTER-FILE
+           IF COUNTER-STATUS = "00"
+               READ COUNTER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING COUNTER-REC DELIMITED BY ","
+                           INTO CTR-TRAN-ID-X, CTR-FINE-ID-X,
+                                CTR-BOOK-ID-X
+                       MOVE CTR-TRAN-ID-X TO CTR-NEXT-TRAN
+                       MOVE CTR-FINE-ID-X TO CTR-NEXT-FINE
+                       IF CTR-BOOK-ID-X NOT = SPACES
+                           MOVE CTR-BOOK-ID-X TO CTR-NEXT-BOOK
+                       END-IF
+               END-READ
+               CLOSE COUNTER-FILE
+           END-IF
+
+           COMPUTE NEW-FINE-ID = CTR-NEXT-FINE + 1
+           MOVE NEW-FINE-ID TO CTR-NEXT-FINE
+
+           OPEN OUTPUT COUNTER-TMP-FILE
+           MOVE SPACES TO COUNTER-TMP-REC
+           STRING CTR-NEXT-TRAN DELIMITED BY SIZE ","
+                  CTR-NEXT-FINE DELIMITED BY SIZE ","
+                  CTR-NEXT-BOOK DELIMITED BY SIZE
+               INTO COUNTER-TMP-REC
+           WRITE COUNTER-TMP-REC
+           CLOSE COUNTER-TMP-FILE
+
+           CALL "CBL_RENAME_FILE" USING CTR-TMP-PATH CTR-REAL-PATH
+               RETURNING RENAME-STATUS
+           END-CALL
+           IF CTR-LOCK-ACQUIRED-FLAG = 'Y'
+               PERFORM RELEASE-COUNTER-LOCK
+           END-IF.
+
+      * policy.csv's first field is the loan-period days (read by
+      * BorrowBook/RenewBook); its second field, when present, is the
+      * per-day overdue fine rate in MMK, and its third field, when
+      * present, caps the total fine a single loan can accumulate.
+      * Absent file or absent fields keep the original flat 1000
+      * MMK/day with no cap.
+      * This shop has no attached printer, so the receipt is written
+      * to the console exactly as it would be printed, and the same
+      * text is appended to ../receipts.csv as a durable paper trail.
+       PRINT-RETURN-RECEIPT.
+           DISPLAY RECEIPT-LINE
+           DISPLAY "LIBRARY RETURN RECEIPT"
+           DISPLAY RECEIPT-LINE
+           DISPLAY "Transaction : " TRAN-ID-F
+           DISPLAY "Member ID   : " MEMBER-ID-F
+           DISPLAY "Book ID     : " BOOK-ID-F
+           DISPLAY "Borrowed on : " START-DATE
+           DISPLAY "Due date    : " END-DATE
+           DISPLAY "Returned on : " RETURN-DATE-F
+           DISPLAY "Copy status : " FUNCTION TRIM(WS-COPY-CONDITION)
+           DISPLAY "Processed by: " WS-OPERATOR-ID-L
+           IF RECEIPT-FINE-CHARGED = 'Y'
+               DISPLAY "Overdue fine: " FINE-AMOUNT " MMK ("
+                   DIFF-DAYS " day(s) late)"
+           ELSE
+               DISPLAY "Overdue fine: NONE"
+           END-IF
+           DISPLAY RECEIPT-LINE
+
+           OPEN EXTEND RECEIPT-FILE
+           IF RECEIPT-STATUS = "05" OR RECEIPT-STATUS = "35"
+               OPEN OUTPUT RECEIPT-FILE
+           END-IF
+           MOVE SPACES TO RECEIPT-REC
+           STRING TRAN-ID-F DELIMITED BY SIZE ","
+                  MEMBER-ID-F DELIMITED BY SIZE ","
+                  BOOK-ID-F DELIMITED BY SIZE ","
+                  START-DATE DELIMITED BY SIZE ","
+                  END-DATE DELIMITED BY SIZE ","
+                  RETURN-DATE-F DELIMITED BY SIZE ","
+                  FUNCTION TRIM(WS-COPY-CONDITION) DELIMITED BY SIZE ","
+                  FINE-AMOUNT DELIMITED BY SIZE
+               INTO RECEIPT-REC
+           WRITE RECEIPT-REC
+           CLOSE RECEIPT-FILE.
+
+       LOAD-FINE-POLICY.
+           OPEN INPUT POLICY-FILE
+           IF POLICY-STATUS = "00"
+               READ POLICY-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING POLICY-REC DELIMITED BY ","
+                           INTO POLICY-LOAN-DAYS-F, POLICY-FINE-RATE-F,
+                                POLICY-FINE-CAP-F
+                       IF POLICY-FINE-RATE-F NOT = SPACES
+                           MOVE POLICY-FINE-RATE-F TO WS-FINE-RATE
+                       END-IF
+                       IF POLICY-FINE-CAP-F NOT = SPACES
+                           MOVE POLICY-FINE-CAP-F TO WS-FINE-CAP
+                       END-IF
+               END-READ
+               CLOSE POLICY-FILE
+           END-IF.
+
        END PROGRAM ReturnBook.
