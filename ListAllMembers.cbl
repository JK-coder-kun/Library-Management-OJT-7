@@ -15,6 +15,9 @@
        SELECT MemberFile ASSIGN TO "../members.csv"
        ORGANIZATION IS LINE SEQUENTIAL
        FILE STATUS IS file-status.
+       SELECT PageStateFile ASSIGN TO "../list_members.state"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS page-state-status.
 
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -23,6 +26,8 @@
       *-----------------------
        FD MemberFile.
        01 member PIC X(140).
+       FD PageStateFile.
+       01 page-state-line PIC X(40).
        *> 01 member_record .
            *> 05  member_id         PIC 9(5).
            *> 05  fill_comma        PIC X.
@@ -44,6 +49,10 @@
        01  dummy PIC X.
        01  EOF PIC X VALUE 'N'.
        01  continue_flag     PIC X VALUE "Y".
+       01  status_filter     PIC X(10).
+       01  sort_choice       PIC 9(1).
+       01  sort_pass         PIC 9(4).
+       01  swap_flag         PIC X VALUE 'N'.
        01 member_record .
            05  member_id         PIC 9(5).
            05  member_name       PIC X(30).
@@ -51,8 +60,42 @@
            05  member_addr       PIC X(50).
            05  member_gender     PIC X.
            05  member_flag       PIC X(10).
+           05  member_expiry     PIC X(10).
            05 id_to_email        PIC X(70).
-           05 gender_n_flag      PIC X(11).
+           05 gender_n_flag      PIC X(25).
+
+       01  MEMBER-TABLE.
+           05 MEMBER-ENTRY OCCURS 1000 TIMES.
+               10 T-ID              PIC 9(5).
+               10 T-NAME            PIC X(30).
+               10 T-EMAIL           PIC X(35).
+               10 T-ADDR            PIC X(50).
+               10 T-GENDER          PIC X.
+               10 T-FLAG            PIC X(10).
+               10 T-EXPIRY          PIC X(10).
+       01  MEMBER-TOTAL         PIC 9(4) VALUE 0.
+
+       01  SWAP-TEMP.
+           05 SWAP-ID            PIC 9(5).
+           05 SWAP-NAME          PIC X(30).
+           05 SWAP-EMAIL         PIC X(35).
+           05 SWAP-ADDR          PIC X(50).
+           05 SWAP-GENDER        PIC X.
+           05 SWAP-FLAG          PIC X(10).
+           05 SWAP-EXPIRY        PIC X(10).
+
+      * Lets a member repeatedly pick up paging where they left off
+      * across separate runs of this program instead of always
+      * restarting at page 1.
+       01  page-state-status     PIC XX.
+       01  resume-pass           PIC 9(4) VALUE 0.
+       01  resume-filter         PIC X(10).
+       01  resume-sort           PIC 9(1).
+       01  resume-choice         PIC X.
+       01  have-saved-state      PIC X VALUE 'N'.
+       01  page-state-path       PIC X(24)
+           VALUE "../list_members.state".
+       01  page-state-del-status PIC S9(9) COMP-5.
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
        PROCEDURE DIVISION USING USER-CHOICE.
@@ -67,17 +110,7 @@
                 DISPLAY "Error opening File, Status :"file-status
             END-IF
             MOVE 'N' TO EOF
-            DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
-               "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
-               "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
-               "*-*"
-            DISPLAY "*ID   Name                           Email"
-            "                               Address               "
-                   "                            Gender  Member_Flag *"
-            DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
-               "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
-               "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
-               "*-*"
+            MOVE 0 TO MEMBER-TOTAL
             PERFORM UNTIL EOF = 'Y'
                READ MemberFile INTO member
                AT END MOVE 'Y' TO EOF
@@ -91,33 +124,158 @@
                        INTO member_id member_name member_email
                        UNSTRING gender_n_flag DELIMITED BY ','
                        INTO dummy member_gender member_flag
+                            member_expiry
                    ELSE
                        UNSTRING member DELIMITED
                        BY ',' INTO member_id member_name
                        member_email member_addr
-                       member_gender member_flag
+                       member_gender member_flag member_expiry
                    END-IF
 
-                   DISPLAY member_id " "member_name" "member_email
-                   " "member_addr" "member_gender"       "member_flag
-                   ADD 1 TO counter
+                   ADD 1 TO MEMBER-TOTAL
+                   MOVE member_id     TO T-ID(MEMBER-TOTAL)
+                   MOVE member_name   TO T-NAME(MEMBER-TOTAL)
+                   MOVE member_email  TO T-EMAIL(MEMBER-TOTAL)
+                   MOVE member_addr   TO T-ADDR(MEMBER-TOTAL)
+                   MOVE member_gender TO T-GENDER(MEMBER-TOTAL)
+                   MOVE member_flag   TO T-FLAG(MEMBER-TOTAL)
+                   MOVE member_expiry TO T-EXPIRY(MEMBER-TOTAL)
                    MOVE 0 TO comma_in_addr
-                   IF counter >= 10 THEN
-                       MOVE 0 TO counter
-                       DISPLAY "Press Enter (To Show Next Page) or"
-                       " Q(To Quit):"
-                       ACCEPT choice
-                       IF choice = "Q" OR choice = "q" THEN
-                           MOVE 'Y' TO EOF
-                       END-IF
-                   END-IF
                END-READ
             END-PERFORM.
+            CLOSE MemberFile.
+
+            MOVE 1 TO resume-pass
+            PERFORM LOAD-PAGE-STATE
+            IF have-saved-state = 'Y'
+                DISPLAY "A previous listing was left partway through. "
+                    "Resume from there (Y/N)? "
+                ACCEPT resume-choice
+            END-IF
+            IF have-saved-state = 'Y' AND
+                    (resume-choice = 'Y' OR resume-choice = 'y')
+                MOVE resume-filter TO status_filter
+                MOVE resume-sort   TO sort_choice
+            ELSE
+                MOVE 1 TO resume-pass
+                DISPLAY "Filter by status (ACTIVE/INACTIVE/SUSPENDED, "
+                    "ENTER for all): "
+                ACCEPT status_filter
+                MOVE FUNCTION UPPER-CASE(status_filter) TO status_filter
+                DISPLAY "Sort by: 1=ID  2=Name  3=Status"
+                ACCEPT sort_choice
+            END-IF
+            PERFORM SORT-MEMBER-TABLE
+
             DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
                "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
                "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
                "*-*"
-            CLOSE MemberFile.
+            DISPLAY "*ID   Name                           Email"
+            "                               Address               "
+                   "                            Gender  Member_Flag "
+                   "Expiry     *"
+            DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+               "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+               "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+               "*-*"
+
+            MOVE 'N' TO EOF
+            MOVE 0 TO counter
+            PERFORM VARYING sort_pass FROM resume-pass BY 1
+                    UNTIL sort_pass > MEMBER-TOTAL OR EOF = 'Y'
+               IF status_filter = SPACES OR
+                  FUNCTION TRIM(T-FLAG(sort_pass)) = status_filter
+                   DISPLAY T-ID(sort_pass) " "T-NAME(sort_pass)" "
+                       T-EMAIL(sort_pass)" "T-ADDR(sort_pass)" "
+                       T-GENDER(sort_pass)"       "T-FLAG(sort_pass)
+                       " "T-EXPIRY(sort_pass)
+                   ADD 1 TO counter
+               END-IF
+               IF counter >= 10 THEN
+                   MOVE 0 TO counter
+                   DISPLAY "Press Enter (To Show Next Page) or"
+                   " Q(To Quit):"
+                   ACCEPT choice
+                   IF choice = "Q" OR choice = "q" THEN
+                       MOVE 'Y' TO EOF
+                       COMPUTE resume-pass = sort_pass + 1
+                       PERFORM SAVE-PAGE-STATE
+                   END-IF
+               END-IF
+            END-PERFORM.
+            IF EOF NOT = 'Y'
+                PERFORM CLEAR-PAGE-STATE
+            END-IF
+
+            DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+               "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+               "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+               "*-*".
             *> STOP RUN.
-      ** add other procedures here
+
+      * Simple ascending bubble sort over the in-memory member table.
+       SORT-MEMBER-TABLE.
+           MOVE 'Y' TO swap_flag
+           PERFORM UNTIL swap_flag = 'N'
+               MOVE 'N' TO swap_flag
+               PERFORM VARYING sort_pass FROM 1 BY 1
+                       UNTIL sort_pass >= MEMBER-TOTAL
+                   PERFORM CHECK-MEMBER-SWAP
+               END-PERFORM
+           END-PERFORM.
+
+       CHECK-MEMBER-SWAP.
+           EVALUATE sort_choice
+               WHEN 2
+                   IF T-NAME(sort_pass) > T-NAME(sort_pass + 1)
+                       PERFORM SWAP-MEMBER-ENTRIES
+                   END-IF
+               WHEN 3
+                   IF T-FLAG(sort_pass) > T-FLAG(sort_pass + 1)
+                       PERFORM SWAP-MEMBER-ENTRIES
+                   END-IF
+               WHEN OTHER
+                   IF T-ID(sort_pass) > T-ID(sort_pass + 1)
+                       PERFORM SWAP-MEMBER-ENTRIES
+                   END-IF
+           END-EVALUATE.
+
+       SWAP-MEMBER-ENTRIES.
+           MOVE MEMBER-ENTRY(sort_pass)     TO SWAP-TEMP
+           MOVE MEMBER-ENTRY(sort_pass + 1) TO MEMBER-ENTRY(sort_pass)
+           MOVE SWAP-TEMP TO MEMBER-ENTRY(sort_pass + 1)
+           MOVE 'Y' TO swap_flag.
+
+       LOAD-PAGE-STATE.
+           MOVE 'N' TO have-saved-state
+           MOVE SPACES TO resume-filter
+           MOVE 0 TO resume-sort
+           OPEN INPUT PageStateFile
+           IF page-state-status = '00'
+               READ PageStateFile INTO page-state-line
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING page-state-line DELIMITED BY ','
+                           INTO resume-pass, resume-filter, resume-sort
+                       MOVE 'Y' TO have-saved-state
+               END-READ
+               CLOSE PageStateFile
+           END-IF.
+
+       SAVE-PAGE-STATE.
+           OPEN OUTPUT PageStateFile
+           STRING resume-pass    DELIMITED BY SIZE ","
+                  status_filter  DELIMITED BY SIZE ","
+                  sort_choice    DELIMITED BY SIZE
+               INTO page-state-line
+           WRITE page-state-line
+           CLOSE PageStateFile.
+
+       CLEAR-PAGE-STATE.
+           CALL "CBL_DELETE_FILE" USING page-state-path
+               RETURNING page-state-del-status
+           END-CALL.
+
        END PROGRAM ListAllMembers.
