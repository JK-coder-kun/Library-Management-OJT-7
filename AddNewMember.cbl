@@ -10,10 +10,10 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MemberFile ASSIGN TO 'Members.csv'
+           SELECT MemberFile ASSIGN TO '../members.csv'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
-           SELECT MemberFileIn ASSIGN TO 'Members.csv'
+           SELECT MemberFileIn ASSIGN TO '../members.csv'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
 
@@ -30,17 +30,15 @@
        01  WS-CSV-LINE             PIC X(200).
        01  EOF                     PIC X VALUE "N".
        01  WS-FILE-EMPTY-FLAG      PIC X VALUE "Y".
-       01  WS-HEADER               PIC X(200)
-               VALUE "MemberID,Name,Email,Address,Gender".
-
-
 
        01  member_record.
            05  member_id          PIC 9(5) VALUE 0.
-           05  member_name        PIC X(10).
-           05  member_email       PIC X(11).
+           05  member_name        PIC X(30).
+           05  member_email       PIC X(35).
            05  member_address     PIC X(50).
            05  member_gender      PIC X(1).
+           05  member_flag        PIC X(10).
+           05  member_expiry      PIC X(10).
 
        01  member_id_disp         PIC 9(5).
        01  cm_choice              PIC 9(1).
@@ -49,34 +47,29 @@
        01  last_member_id_str     PIC X(5).
        01  last_member_id         PIC 9(5).
 
-       PROCEDURE DIVISION.
+       01  WS-EMAIL-VALID         PIC X VALUE 'N'.
+       01  WS-AT-COUNT            PIC 9 VALUE 0.
+       01  WS-DOT-COUNT           PIC 9 VALUE 0.
+       01  EMAIL-LOCAL            PIC X(35).
+       01  EMAIL-DOMAIN           PIC X(35).
+
+      * members.csv is comma-delimited, so an address containing a
+      * comma has to be quoted or it would split into extra fields on
+      * the way back in -- EditMember.cbl and ListAllMembers.cbl
+      * already know to look for that quote when they read a row back.
+       01  WS-ADDR-TRIMMED        PIC X(50).
+       01  WS-ADDR-ESCAPED        PIC X(52).
+       01  WS-ADDR-LEN            PIC 9(3) VALUE 0.
+       01  WS-ADDR-IDX            PIC 9(3).
+       01  WS-ADDR-OUT-IDX        PIC 9(3).
+       01  WS-ADDR-COMMA-COUNT    PIC 9(3) VALUE 0.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
        MAIN-PROCEDURE.
-           DISPLAY "=== Library Management System  ==="
-           DISPLAY "1. Member"
-           DISPLAY "2. Books Info"
-           DISPLAY "3. Book Add/Return"
-           DISPLAY "4. Records"
-           DISPLAY "Enter your choice (1-4): "
-           ACCEPT WS-CHOICE
-
-           EVALUATE WS-CHOICE
-               WHEN 1
-                   PERFORM MEMBER-PARA
-               WHEN 2
-                   PERFORM BOOKS-INFO-PARA
-               WHEN 3
-                   PERFORM BOOKS-OPERATION-PARA
-               WHEN 4
-                   PERFORM RECORDS-PARA
-               WHEN OTHER
-                   DISPLAY "Invalid Choice!"
-                   DISPLAY "Please enter a number between 1 and 4."
-           END-EVALUATE
-
-           DISPLAY "Press Enter to exit..."
-           ACCEPT WS-CHOICE
-
-           STOP RUN.
+           PERFORM MEMBER-PARA
+           GOBACK.
 
        MEMBER-PARA.
                DISPLAY "This is member registration display."
@@ -114,6 +107,14 @@
                DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
                DISPLAY "* Enter Name       : "  ACCEPT member_name
                DISPLAY "* Enter Email      : "  ACCEPT member_email
+               MOVE 'N' TO WS-EMAIL-VALID
+               PERFORM UNTIL WS-EMAIL-VALID = 'Y'
+                   PERFORM CHECK-EMAIL-FORMAT
+                   IF WS-EMAIL-VALID NOT = 'Y'
+                       DISPLAY "Invalid email format. Enter Email: "
+                       ACCEPT member_email
+                   END-IF
+               END-PERFORM
                DISPLAY "* Enter Address    : "  ACCEPT member_address
                DISPLAY "* Enter Gender(M/F): "  ACCEPT member_gender
                DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
@@ -122,6 +123,7 @@
                DISPLAY " "
 
                IF cm_choice = 1 THEN
+               PERFORM ESCAPE-MEMBER-ADDRESS
                STRING
                    member_id_disp DELIMITED BY SIZE
                    ","  DELIMITED BY SIZE
@@ -129,21 +131,18 @@
                    ","  DELIMITED BY SIZE
                    FUNCTION TRIM(member_email) DELIMITED BY SIZE
                    ","  DELIMITED BY SIZE
-                   FUNCTION TRIM(member_address) DELIMITED BY SIZE
+                   WS-ADDR-ESCAPED DELIMITED BY SIZE
                    ","  DELIMITED BY SIZE
                    FUNCTION TRIM(member_gender) DELIMITED BY SIZE
                    ","  DELIMITED BY SIZE
-                   *> FUNCTION TRIM(member_flag) DELIMITED BY SIZE
+                   "ACTIVE" DELIMITED BY SIZE
+                   ","  DELIMITED BY SIZE
+                   FUNCTION TRIM(member_expiry) DELIMITED BY SIZE
                    INTO WS-CSV-LINE
                END-STRING
 
            OPEN EXTEND MemberFile
 
-           IF last_member_id = 0 THEN
-               MOVE WS-HEADER TO MemberRecord
-               WRITE MemberRecord
-           END-IF
-
            MOVE WS-CSV-LINE TO MemberRecord
            WRITE MemberRecord
 
@@ -161,13 +160,54 @@
 
                CLOSE MemberFile.
 
-       BOOKS-INFO-PARA.
-           DISPLAY "This is book search display.".
-
-       BOOKS-OPERATION-PARA.
-           DISPLAY "This is book operation display.".
-
-       RECORDS-PARA.
-           DISPLAY "This is book return display.".
+      * members.csv is comma-delimited, so an address containing a
+      * comma has to be quoted or it would split into extra fields on
+      * the way back in -- EditMember.cbl and ListAllMembers.cbl
+      * already know to look for that quote when they read a row back.
+           ESCAPE-MEMBER-ADDRESS.
+           MOVE FUNCTION TRIM(member_address) TO WS-ADDR-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(member_address))
+               TO WS-ADDR-LEN
+           MOVE 0 TO WS-ADDR-COMMA-COUNT
+           INSPECT WS-ADDR-TRIMMED TALLYING WS-ADDR-COMMA-COUNT
+               FOR ALL ','
+           MOVE SPACES TO WS-ADDR-ESCAPED
+           IF WS-ADDR-COMMA-COUNT > 0
+               MOVE 1 TO WS-ADDR-OUT-IDX
+               MOVE '"' TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+               PERFORM VARYING WS-ADDR-IDX FROM 1 BY 1
+                       UNTIL WS-ADDR-IDX > WS-ADDR-LEN
+                   ADD 1 TO WS-ADDR-OUT-IDX
+                   MOVE WS-ADDR-TRIMMED(WS-ADDR-IDX:1)
+                       TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+               END-PERFORM
+               ADD 1 TO WS-ADDR-OUT-IDX
+               MOVE '"' TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+           ELSE
+               MOVE WS-ADDR-TRIMMED TO WS-ADDR-ESCAPED
+           END-IF.
+
+      * Accepts one "@" with a non-blank local part and a domain part
+      * containing a "." that is not the domain's first character --
+      * not a full RFC check, just enough to catch typos/garbage input.
+           CHECK-EMAIL-FORMAT.
+           MOVE 'N' TO WS-EMAIL-VALID
+           MOVE 0 TO WS-AT-COUNT
+           MOVE 0 TO WS-DOT-COUNT
+           MOVE SPACES TO EMAIL-LOCAL
+           MOVE SPACES TO EMAIL-DOMAIN
+           INSPECT FUNCTION TRIM(member_email) TALLYING
+               WS-AT-COUNT FOR ALL '@'
+           IF WS-AT-COUNT = 1
+               UNSTRING member_email DELIMITED BY '@'
+                   INTO EMAIL-LOCAL, EMAIL-DOMAIN
+               INSPECT EMAIL-DOMAIN TALLYING WS-DOT-COUNT FOR ALL '.'
+               IF FUNCTION TRIM(EMAIL-LOCAL) NOT = SPACES AND
+                  WS-DOT-COUNT > 0 AND
+                  EMAIL-DOMAIN(1:1) NOT = '.' AND
+                  EMAIL-DOMAIN(1:1) NOT = SPACE
+                   MOVE 'Y' TO WS-EMAIL-VALID
+               END-IF
+           END-IF.
 
        END PROGRAM MemRegister.
