@@ -16,6 +16,33 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT LOG-FILE ASSIGN TO "../log.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLDS-FILE ASSIGN TO "../holds.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HOLDS-STATUS.
+           SELECT POLICY-FILE ASSIGN TO "../policy.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POLICY-STATUS.
+           SELECT COUNTER-FILE ASSIGN TO "../counters.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COUNTER-STATUS.
+           SELECT COUNTER-TMP-FILE ASSIGN TO "../counters.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOOK-TMP-FILE ASSIGN TO "../books.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COPIES-FILE ASSIGN TO "../copies.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COPIES-STATUS.
+           SELECT COPIES-TMP-FILE ASSIGN TO "../copies.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOCK-FILE ASSIGN TO "../books.csv.lock"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOCK-STATUS.
+           SELECT CTR-LOCK-FILE ASSIGN TO "../counters.csv.lock"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTR-LOCK-STATUS.
+           SELECT BATCH-FILE ASSIGN TO "../batch_checkout.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,26 +50,70 @@
        01  MEMBER-REC         PIC X(200).
        FD  BOOK-FILE.
        01  BOOK-REC           PIC X(200).
+       FD  LOCK-FILE.
+       01  LOCK-REC           PIC X(20).
+       FD  CTR-LOCK-FILE.
+       01  CTR-LOCK-REC       PIC X(20).
        FD  LOG-FILE.
        01  LOG-REC            PIC X(200).
+       FD  HOLDS-FILE.
+       01  HOLDS-REC          PIC X(200).
+       FD  POLICY-FILE.
+       01  POLICY-REC         PIC X(100).
+       FD  COUNTER-FILE.
+       01  COUNTER-REC        PIC X(100).
+       FD  COUNTER-TMP-FILE.
+       01  COUNTER-TMP-REC    PIC X(100).
+       FD  BOOK-TMP-FILE.
+       01  BOOK-TMP-REC       PIC X(200).
+       FD  COPIES-FILE.
+       01  COPIES-REC         PIC X(100).
+       FD  COPIES-TMP-FILE.
+       01  COPIES-TMP-REC     PIC X(100).
+       FD  BATCH-FILE.
+       01  BATCH-REC          PIC X(200).
 
        WORKING-STORAGE SECTION.
        01  WS-MEMBER-ID       PIC X(5).
        01  WS-BOOK-ID         PIC X(5).
+
+      * A barcode scanner sends the whole label plus its own trailing
+      * Enter in one burst -- accepting straight into a 5-char field
+      * leaves anything past the 5th character sitting in the input
+      * buffer to desync the very next ACCEPT.  Accepting into an
+      * oversized raw field and trimming it into the real ID field
+      * drains the scanner's input cleanly either way.
+       01  WS-MEMBER-ID-RAW   PIC X(20).
+       01  WS-BOOK-ID-RAW     PIC X(20).
        01  MEMBER-ID-F        PIC X(5).
        01  MEMBER-NAME        PIC X(30).
        01  MEMBER-EMAIL       PIC X(35).
        01  MEMBER-ADDR        PIC X(50).
        01  MEMBER-GENDER      PIC X.
        01  MEMBER-FLAG        PIC X(8).
+       01  MEMBER-EXPIRY      PIC X(10).
+
+      * members.csv is comma-delimited, so an address containing a
+      * comma has to be quoted or it splits into extra fields and
+      * shifts MEMBER-FLAG off by one -- EditMember.cbl/PayFine.cbl
+      * already know to look for that quote when they read a row.
+       01  MEMBER-QUOTE-COUNT PIC 9 VALUE 0.
+       01  MEMBER-ID-EMAIL    PIC X(70).
+       01  MEMBER-GENDER-FLAG PIC X(25).
+       01  MEMBER-DUMMY       PIC X.
+       01  EXPIRY-YYYYMMDD    PIC 9(8).
+       01  EXPIRY-YYYY        PIC X(4).
+       01  EXPIRY-MM          PIC X(2).
+       01  EXPIRY-DD          PIC X(2).
+       01  EXPIRY-INT         PIC 9(8).
+       01  TODAY-YYYYMMDD     PIC 9(8).
+       01  TODAY-INT          PIC 9(8).
+       01  EXPIRED-FLAG       PIC X VALUE 'N'.
        01  FOUND-MEMBER       PIC X VALUE 'N'.
        01  FOUND-BOOK         PIC X VALUE 'N'.
        01  VALID-FLAG         PIC X VALUE 'N'.
        01  FILE-END           PIC X VALUE 'N'.
-       01  MAX-TRAN-ID        PIC 9(5) VALUE 0.
-       01  CURR-TRAN-ID       PIC 9(5).
        01  NEW-TRAN-ID        PIC 9(5).
-       01  CURR-TRAN-ID-X     PIC X(5).
        01  TODAY              PIC 9(8).
        01  WS-DAY             PIC 9(2).
        01  WS-MONTH           PIC 9(2).
@@ -55,29 +126,176 @@
        01  END-YEAR           PIC 9(4).
        01  WS-DAYS-TO-ADD     PIC 9(3) VALUE 14.
 
+       01  MAX-BOOKS-PER-MEMBER PIC 9(2) VALUE 3.
+       01  POLICY-FINE-RATE-X PIC X(6).
+       01  POLICY-FINE-CAP-X  PIC X(6).
+       01  POLICY-MAX-RENEW-X PIC X(2).
+       01  POLICY-REMINDER-X  PIC X(3).
+       01  POLICY-MAX-BOOKS-X PIC X(2).
+       01  OPEN-LOAN-COUNT    PIC 9(2) VALUE 0.
+       01  CHK-TRAN-ID        PIC X(5).
+       01  CHK-MEMBER-ID      PIC X(5).
+       01  CHK-BOOK-ID        PIC X(5).
+       01  CHK-START-DATE     PIC X(10).
+       01  CHK-END-DATE       PIC X(10).
+       01  CHK-DUE-FLAG       PIC X(3).
+       01  CHK-RETURN-DATE    PIC X(10).
+
+       01  WANT-HOLD          PIC X VALUE 'N'.
+       01  HOLD-DATE          PIC X(10).
+       01  HOLDS-STATUS       PIC XX.
+
+       01  POLICY-STATUS      PIC XX.
+       01  POLICY-LOAN-DAYS   PIC X(3).
+
+       01  COUNTER-STATUS     PIC XX.
+       01  CTR-TRAN-ID-X      PIC X(5).
+       01  CTR-FINE-ID-X      PIC X(5).
+       01  CTR-BOOK-ID-X      PIC X(5).
+       01  CTR-NEXT-TRAN      PIC 9(5) VALUE 0.
+       01  CTR-NEXT-FINE      PIC 9(5) VALUE 0.
+       01  CTR-NEXT-BOOK      PIC 9(5) VALUE 0.
+       01  CTR-REAL-PATH      PIC X(24) VALUE "../counters.csv".
+       01  CTR-TMP-PATH       PIC X(28) VALUE "../counters.csv.tmp".
+
+       01  BOOK-REAL-PATH     PIC X(20) VALUE "../books.csv".
+       01  BOOK-TMP-PATH      PIC X(24) VALUE "../books.csv.tmp".
+       01  RENAME-STATUS      PIC S9(9) COMP-5.
+
+       01  COPIES-STATUS      PIC XX.
+       01  CP-ID-F            PIC X(8).
+       01  CP-BOOK-ID-F       PIC X(5).
+       01  CP-STATUS-F        PIC X(10).
+       01  COPIES-DATA.
+           05 COPIES-LINE OCCURS 500 TIMES.
+               10 CP-DATA      PIC X(100).
+       01  CP-IDX             PIC 9(3) VALUE 0.
+       01  CP-TOTAL           PIC 9(3) VALUE 0.
+       01  CP-MATCH-IDX       PIC 9(3) VALUE 0.
+       01  ASSIGNED-COPY-ID   PIC X(8) VALUE SPACES.
+       01  COPIES-REAL-PATH   PIC X(20) VALUE "../copies.csv".
+       01  COPIES-TMP-PATH    PIC X(24) VALUE "../copies.csv.tmp".
+
        01  BOOK-TABLE.
-           05 BOOK-ENTRY OCCURS 100 TIMES.
+           05 BOOK-ENTRY OCCURS 500 TIMES.
               10  BK-ID     PIC X(5).
               10  BK-NAME   PIC X(30).
               10  BK-AUTHOR PIC X(30).
               10  BK-COUNT  PIC 99.
               10  BK-GENRE  PIC X(30).
+              10  BK-STATUS PIC X(10).
+              10  BK-ISBN   PIC X(17).
+              10  BK-BRANCH PIC X(10).
+              10  BK-TYPE   PIC X(8).
        01  BK-IDX         PIC 9(3) VALUE 1.
        01  BK-TOTAL       PIC 9(3) VALUE 0.
        01  BK-MATCH-IDX   PIC 9(3) VALUE 0.
 
+      * Advisory lock on books.csv -- closes most of the window where
+      * two BorrowBook runs could both read the same book_count,
+      * decrement it in memory, and write back a count that is only
+      * one lower instead of two, oversubscribing the last copy.
+       01  LOCK-STATUS        PIC XX.
+       01  LOCK-PATH          PIC X(24) VALUE "../books.csv.lock".
+       01  LOCK-DEL-STATUS    PIC S9(9) COMP-5.
+       01  LOCK-ACQUIRED-FLAG PIC X VALUE 'N'.
+       01  LOCK-RETRY-CNT     PIC 9(3) VALUE 0.
+       01  LOCK-MAX-RETRY     PIC 9(3) VALUE 50.
+
+      * Same advisory-lock pattern as LOCK-FILE above, but guarding
+      * counters.csv's read-modify-write instead of books.csv's, since
+      * BorrowBook/ReturnBook/AddNewBook all bump that file independently
+      * and a books.csv lock held only across part of one of those runs
+      * does not close the window for the other two.
+       01  CTR-LOCK-STATUS        PIC XX.
+       01  CTR-LOCK-PATH          PIC X(28) VALUE "../counters.csv.lock".
+       01  CTR-LOCK-DEL-STATUS    PIC S9(9) COMP-5.
+       01  CTR-LOCK-ACQUIRED-FLAG PIC X VALUE 'N'.
+       01  CTR-LOCK-RETRY-CNT     PIC 9(3) VALUE 0.
+       01  CTR-LOCK-MAX-RETRY     PIC 9(3) VALUE 50.
+
+      * Batch-mode check-out driver -- reads member_id,book_id pairs
+      * from ../batch_checkout.csv and runs each through the same
+      * checkout logic used for a single interactive transaction.
+       01  BATCH-STATUS       PIC XX.
+       01  BATCH-MODE-FLAG    PIC X VALUE 'N'.
+       01  BATCH-LINE-END     PIC X VALUE 'N'.
+       01  BATCH-OK-COUNT     PIC 9(5) VALUE 0.
+       01  BATCH-FAIL-COUNT   PIC 9(5) VALUE 0.
+       01  SUPPRESS-HOLD-PROMPT PIC X VALUE 'N'.
+       01  CHECKOUT-RESULT-OK PIC X VALUE 'N'.
+
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
-       PROCEDURE DIVISION USING USER-CHOICE.
+       01 WS-OPERATOR-ID-L PIC X(5).
+       PROCEDURE DIVISION USING USER-CHOICE, WS-OPERATOR-ID-L.
            PERFORM MAIN-PROCEDURE
            EXIT PROGRAM.
        MAIN-PROCEDURE.
+       PERFORM LOAD-LOAN-POLICY
+
+       DISPLAY "Batch mode -- process check-outs from a file (Y/N)? "
+       ACCEPT BATCH-MODE-FLAG
 
-       DISPLAY "Enter Member ID: "
-       ACCEPT WS-MEMBER-ID
-       DISPLAY "Enter Book ID: "
-       ACCEPT WS-BOOK-ID
+       IF BATCH-MODE-FLAG = 'Y' OR BATCH-MODE-FLAG = 'y'
+           PERFORM RUN-BATCH-CHECKOUT
+       ELSE
+           DISPLAY "Enter/Scan Member ID: "
+           ACCEPT WS-MEMBER-ID-RAW
+           MOVE FUNCTION TRIM(WS-MEMBER-ID-RAW) TO WS-MEMBER-ID
+           DISPLAY "Enter/Scan Book ID: "
+           ACCEPT WS-BOOK-ID-RAW
+           MOVE FUNCTION TRIM(WS-BOOK-ID-RAW) TO WS-BOOK-ID
+           MOVE 'N' TO SUPPRESS-HOLD-PROMPT
+           PERFORM PROCESS-ONE-CHECKOUT
+       END-IF
+       GOBACK.
 
+      * Drives ../batch_checkout.csv, one member_id,book_id pair per
+      * line, through the same checkout logic as an interactive run.
+       RUN-BATCH-CHECKOUT.
+           MOVE 0 TO BATCH-OK-COUNT
+           MOVE 0 TO BATCH-FAIL-COUNT
+           MOVE 'N' TO BATCH-LINE-END
+           OPEN INPUT BATCH-FILE
+           IF BATCH-STATUS NOT = "00"
+               DISPLAY "No batch file found at ../batch_checkout.csv"
+               GO TO RUN-BATCH-CHECKOUT-EXIT
+           END-IF
+           PERFORM UNTIL BATCH-LINE-END = 'Y'
+               READ BATCH-FILE
+                   AT END
+                       MOVE 'Y' TO BATCH-LINE-END
+                   NOT AT END
+                       UNSTRING BATCH-REC DELIMITED BY ","
+                           INTO WS-MEMBER-ID, WS-BOOK-ID
+                       MOVE 'Y' TO SUPPRESS-HOLD-PROMPT
+                       PERFORM PROCESS-ONE-CHECKOUT
+                       IF CHECKOUT-RESULT-OK = 'Y'
+                           ADD 1 TO BATCH-OK-COUNT
+                       ELSE
+                           ADD 1 TO BATCH-FAIL-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-FILE
+           DISPLAY " "
+           DISPLAY "Batch check-out complete.  Succeeded: "
+               BATCH-OK-COUNT "  Failed/skipped: " BATCH-FAIL-COUNT.
+       RUN-BATCH-CHECKOUT-EXIT.
+           EXIT.
+
+      * One check-out transaction for WS-MEMBER-ID/WS-BOOK-ID.  Used
+      * both for the single interactive borrow and for each line of a
+      * batch run -- early failures GO TO the exit paragraph instead
+      * of GOBACK so a batch run keeps going past one bad record.
+       PROCESS-ONE-CHECKOUT.
+       MOVE 'N' TO CHECKOUT-RESULT-OK
+       MOVE 'N' TO FOUND-MEMBER
+       MOVE 'N' TO VALID-FLAG
+       MOVE 'N' TO EXPIRED-FLAG
+       MOVE 'N' TO FOUND-BOOK
+       MOVE 'N' TO FILE-END
 
        OPEN INPUT MEMBER-FILE
        PERFORM UNTIL FILE-END = 'Y'
@@ -85,9 +303,26 @@
                AT END
                    MOVE 'Y' TO FILE-END
                NOT AT END
-                   UNSTRING MEMBER-REC DELIMITED BY ","
-                       INTO MEMBER-ID-F, MEMBER-NAME, MEMBER-EMAIL,
-                            MEMBER-ADDR, MEMBER-GENDER, MEMBER-FLAG
+                   MOVE SPACES TO MEMBER-EXPIRY
+                   MOVE SPACES TO MEMBER-FLAG
+                   MOVE 0 TO MEMBER-QUOTE-COUNT
+                   INSPECT MEMBER-REC TALLYING MEMBER-QUOTE-COUNT
+                       FOR ALL '"'
+                   IF MEMBER-QUOTE-COUNT > 0
+                       UNSTRING MEMBER-REC DELIMITED BY '"'
+                           INTO MEMBER-ID-EMAIL, MEMBER-ADDR,
+                                MEMBER-GENDER-FLAG
+                       UNSTRING MEMBER-ID-EMAIL DELIMITED BY ","
+                           INTO MEMBER-ID-F, MEMBER-NAME, MEMBER-EMAIL
+                       UNSTRING MEMBER-GENDER-FLAG DELIMITED BY ","
+                           INTO MEMBER-DUMMY, MEMBER-GENDER,
+                                MEMBER-FLAG, MEMBER-EXPIRY
+                   ELSE
+                       UNSTRING MEMBER-REC DELIMITED BY ","
+                           INTO MEMBER-ID-F, MEMBER-NAME, MEMBER-EMAIL,
+                                MEMBER-ADDR, MEMBER-GENDER, MEMBER-FLAG,
+                                MEMBER-EXPIRY
+                   END-IF
                    IF MEMBER-ID-F = WS-MEMBER-ID
                        IF MEMBER-FLAG = "ACTIVE"
                            MOVE 'Y' TO VALID-FLAG
@@ -99,9 +334,65 @@
 
        IF VALID-FLAG NOT = 'Y'
            DISPLAY "Invalid member or inactive status."
-           STOP RUN
+           GO TO PROCESS-ONE-CHECKOUT-EXIT
        END-IF
 
+       IF FUNCTION TRIM(MEMBER-EXPIRY) NOT = SPACES
+           MOVE MEMBER-EXPIRY(1:2) TO EXPIRY-MM
+           MOVE MEMBER-EXPIRY(4:2) TO EXPIRY-DD
+           MOVE MEMBER-EXPIRY(7:4) TO EXPIRY-YYYY
+           STRING EXPIRY-YYYY DELIMITED BY SIZE
+                  EXPIRY-MM   DELIMITED BY SIZE
+                  EXPIRY-DD   DELIMITED BY SIZE
+               INTO EXPIRY-YYYYMMDD
+           COMPUTE EXPIRY-INT =
+               FUNCTION INTEGER-OF-DATE(EXPIRY-YYYYMMDD)
+           ACCEPT TODAY-YYYYMMDD FROM DATE YYYYMMDD
+           COMPUTE TODAY-INT = FUNCTION INTEGER-OF-DATE(TODAY-YYYYMMDD)
+           IF TODAY-INT > EXPIRY-INT
+               MOVE 'Y' TO EXPIRED-FLAG
+           END-IF
+       END-IF
+
+       IF EXPIRED-FLAG = 'Y'
+           DISPLAY "Membership expired on " MEMBER-EXPIRY
+               ". Please renew membership before borrowing."
+           GO TO PROCESS-ONE-CHECKOUT-EXIT
+       END-IF
+
+       MOVE 'N' TO FILE-END
+       MOVE 0 TO OPEN-LOAN-COUNT
+       OPEN INPUT LOG-FILE
+       PERFORM UNTIL FILE-END = 'Y'
+           READ LOG-FILE
+               AT END
+                   MOVE 'Y' TO FILE-END
+               NOT AT END
+                   UNSTRING LOG-REC DELIMITED BY ","
+                       INTO CHK-TRAN-ID, CHK-MEMBER-ID, CHK-BOOK-ID,
+                            CHK-START-DATE, CHK-END-DATE, CHK-DUE-FLAG,
+                            CHK-RETURN-DATE
+                   IF CHK-MEMBER-ID = WS-MEMBER-ID AND
+                      CHK-RETURN-DATE = SPACE
+                       ADD 1 TO OPEN-LOAN-COUNT
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE LOG-FILE
+
+       IF OPEN-LOAN-COUNT >= MAX-BOOKS-PER-MEMBER
+           DISPLAY "Member already has " OPEN-LOAN-COUNT
+               " book(s) out. Borrowing limit reached."
+           GO TO PROCESS-ONE-CHECKOUT-EXIT
+       END-IF
+
+
+       PERFORM ACQUIRE-BOOK-LOCK
+       IF LOCK-ACQUIRED-FLAG NOT = 'Y'
+           DISPLAY "Book catalog is busy right now. "
+               "Please try again."
+           GO TO PROCESS-ONE-CHECKOUT-EXIT
+       END-IF
 
        MOVE 1 TO BK-IDX
        MOVE 0 TO BK-TOTAL
@@ -113,12 +404,34 @@
                AT END
                    MOVE 'Y' TO FILE-END
                NOT AT END
+                   MOVE SPACES TO BK-STATUS(BK-IDX)
+                   MOVE SPACES TO BK-BRANCH(BK-IDX)
+                   MOVE SPACES TO BK-TYPE(BK-IDX)
                    UNSTRING BOOK-REC DELIMITED BY ","
                        INTO BK-ID(BK-IDX), BK-NAME(BK-IDX),
                             BK-AUTHOR(BK-IDX), BK-COUNT(BK-IDX),
-                            BK-GENRE(BK-IDX)
-                 IF BK-ID(BK-IDX) = WS-BOOK-ID AND BK-COUNT(BK-IDX) > 0
-                       COMPUTE BK-COUNT(BK-IDX) = BK-COUNT(BK-IDX) - 1
+                            BK-GENRE(BK-IDX), BK-STATUS(BK-IDX),
+                            BK-ISBN(BK-IDX), BK-BRANCH(BK-IDX),
+                            BK-TYPE(BK-IDX)
+                   IF BK-STATUS(BK-IDX) = SPACES
+                       MOVE "ACTIVE" TO BK-STATUS(BK-IDX)
+                   END-IF
+                   IF BK-BRANCH(BK-IDX) = SPACES
+                       MOVE "MAIN" TO BK-BRANCH(BK-IDX)
+                   END-IF
+                   IF BK-TYPE(BK-IDX) = SPACES
+                       MOVE "PHYSICAL" TO BK-TYPE(BK-IDX)
+                   END-IF
+      * Digital items are not limited by a physical copy count -- any
+      * ACTIVE digital title can always be checked out.
+                   IF BK-ID(BK-IDX) = WS-BOOK-ID
+                      AND BK-STATUS(BK-IDX) = "ACTIVE"
+                      AND (BK-TYPE(BK-IDX) = "DIGITAL"
+                           OR BK-COUNT(BK-IDX) > 0)
+                       IF BK-TYPE(BK-IDX) NOT = "DIGITAL"
+                           COMPUTE BK-COUNT(BK-IDX) =
+                               BK-COUNT(BK-IDX) - 1
+                       END-IF
                        MOVE BK-IDX TO BK-MATCH-IDX
                        MOVE 'Y' TO FOUND-BOOK
                    END-IF
@@ -128,28 +441,21 @@
        CLOSE BOOK-FILE
 
        IF FOUND-BOOK NOT = 'Y'
+           PERFORM RELEASE-BOOK-LOCK
            DISPLAY "Book not found or unavailable."
-           STOP RUN
+           IF SUPPRESS-HOLD-PROMPT NOT = 'Y'
+               DISPLAY "Join the holds queue for this title (Y/N)? "
+               ACCEPT WANT-HOLD
+               IF WANT-HOLD = 'Y' OR WANT-HOLD = 'y'
+                   PERFORM PLACE-HOLD
+               END-IF
+           END-IF
+           GO TO PROCESS-ONE-CHECKOUT-EXIT
        END-IF
 
 
-       MOVE 'N' TO FILE-END
-       OPEN INPUT LOG-FILE
-       PERFORM UNTIL FILE-END = 'Y'
-           READ LOG-FILE
-               AT END
-                   MOVE 'Y' TO FILE-END
-               NOT AT END
-                   UNSTRING LOG-REC DELIMITED BY "," INTO CURR-TRAN-ID-X
-                   MOVE CURR-TRAN-ID-X TO CURR-TRAN-ID
-                   IF CURR-TRAN-ID > MAX-TRAN-ID
-                       MOVE CURR-TRAN-ID TO MAX-TRAN-ID
-           END-READ
-       END-PERFORM
-       CLOSE LOG-FILE
-
-       COMPUTE NEW-TRAN-ID = MAX-TRAN-ID + 1
-
+       PERFORM NEXT-TRAN-SEQ
+       PERFORM ASSIGN-AVAILABLE-COPY
 
        MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY
        MOVE TODAY(1:4) TO WS-YEAR
@@ -172,31 +478,249 @@
            INTO END-DATE
 
 
+      * Fields 9 and 10 record which staff member checked the book out
+      * and, once it comes back, which staff member checked it in --
+      * field 10 starts blank and is filled in by ReturnBook.cbl.
        OPEN EXTEND LOG-FILE
+       MOVE SPACES TO LOG-REC
        STRING NEW-TRAN-ID DELIMITED BY SIZE ","
               WS-MEMBER-ID DELIMITED BY SIZE ","
               WS-BOOK-ID DELIMITED BY SIZE ","
               START-DATE DELIMITED BY SIZE ","
               END-DATE DELIMITED BY SIZE ","
               "OFF" DELIMITED BY SIZE ","
+              SPACE DELIMITED BY SIZE ","
+              ASSIGNED-COPY-ID DELIMITED BY SIZE ","
+              WS-OPERATOR-ID-L DELIMITED BY SIZE ","
               SPACE DELIMITED BY SIZE
            INTO LOG-REC
        WRITE LOG-REC
        CLOSE LOG-FILE
 
 
-       OPEN OUTPUT BOOK-FILE
+       OPEN OUTPUT BOOK-TMP-FILE
        PERFORM VARYING BK-IDX FROM 1 BY 1 UNTIL BK-IDX > BK-TOTAL
+           MOVE SPACES TO BOOK-TMP-REC
            STRING BK-ID(BK-IDX) DELIMITED BY SIZE ","
                   BK-NAME(BK-IDX) DELIMITED BY SIZE ","
                   BK-AUTHOR(BK-IDX) DELIMITED BY SIZE ","
                   BK-COUNT(BK-IDX) DELIMITED BY SIZE ","
-                  BK-GENRE(BK-IDX) DELIMITED BY SIZE
-               INTO BOOK-REC
-           WRITE BOOK-REC
+                  BK-GENRE(BK-IDX) DELIMITED BY SIZE ","
+                  BK-STATUS(BK-IDX) DELIMITED BY SIZE ","
+                  BK-ISBN(BK-IDX) DELIMITED BY SIZE ","
+                  BK-BRANCH(BK-IDX) DELIMITED BY SIZE ","
+                  BK-TYPE(BK-IDX) DELIMITED BY SIZE
+               INTO BOOK-TMP-REC
+           WRITE BOOK-TMP-REC
        END-PERFORM
-       CLOSE BOOK-FILE
+       CLOSE BOOK-TMP-FILE
+
+       CALL "CBL_RENAME_FILE" USING BOOK-TMP-PATH BOOK-REAL-PATH
+           RETURNING RENAME-STATUS
+       END-CALL
+
+       PERFORM RELEASE-BOOK-LOCK
 
        DISPLAY "Book borrowed successfully. Transaction ID: "
-       NEW-TRAN-ID
-       STOP RUN.
+       DISPLAY NEW-TRAN-ID
+       MOVE 'Y' TO CHECKOUT-RESULT-OK.
+       PROCESS-ONE-CHECKOUT-EXIT.
+           EXIT.
+
+       PLACE-HOLD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY
+           MOVE TODAY(1:4) TO WS-YEAR
+           MOVE TODAY(5:2) TO WS-MONTH
+           MOVE TODAY(7:2) TO WS-DAY
+           STRING WS-MONTH DELIMITED BY SIZE "/"
+                  WS-DAY   DELIMITED BY SIZE "/"
+                  WS-YEAR  DELIMITED BY SIZE
+               INTO HOLD-DATE
+
+           OPEN EXTEND HOLDS-FILE
+           IF HOLDS-STATUS = "05" OR HOLDS-STATUS = "35"
+               OPEN OUTPUT HOLDS-FILE
+           END-IF
+           MOVE SPACES TO HOLDS-REC
+           STRING WS-BOOK-ID DELIMITED BY SIZE ","
+                  WS-MEMBER-ID DELIMITED BY SIZE ","
+                  HOLD-DATE DELIMITED BY SIZE ","
+                  "WAITING" DELIMITED BY SIZE
+               INTO HOLDS-REC
+           WRITE HOLDS-REC
+           CLOSE HOLDS-FILE
+
+           DISPLAY "You have been added to the holds queue.".
+
+      * Retries a short, bounded number of times if another run
+      * already holds the lock, rather than waiting forever.
+       ACQUIRE-BOOK-LOCK.
+           MOVE 'N' TO LOCK-ACQUIRED-FLAG
+           MOVE 0 TO LOCK-RETRY-CNT
+           PERFORM UNTIL LOCK-ACQUIRED-FLAG = 'Y'
+                   OR LOCK-RETRY-CNT > LOCK-MAX-RETRY
+               OPEN INPUT LOCK-FILE
+               IF LOCK-STATUS = "35"
+                   OPEN OUTPUT LOCK-FILE
+                   MOVE "LOCKED" TO LOCK-REC
+                   WRITE LOCK-REC
+                   CLOSE LOCK-FILE
+                   MOVE 'Y' TO LOCK-ACQUIRED-FLAG
+               ELSE
+                   CLOSE LOCK-FILE
+                   ADD 1 TO LOCK-RETRY-CNT
+               END-IF
+           END-PERFORM.
+
+       RELEASE-BOOK-LOCK.
+           CALL "CBL_DELETE_FILE" USING LOCK-PATH
+               RETURNING LOCK-DEL-STATUS
+           END-CALL.
+
+      * Same pattern as ACQUIRE-BOOK-LOCK/RELEASE-BOOK-LOCK above,
+      * against counters.csv.lock instead, so NEXT-TRAN-SEQ's
+      * read-modify-write of counters.csv can't race with ReturnBook's
+      * NEXT-FINE-SEQ or AddNewBook's NEXT-BOOK-ID-SEQ.
+       ACQUIRE-COUNTER-LOCK.
+           MOVE 'N' TO CTR-LOCK-ACQUIRED-FLAG
+           MOVE 0 TO CTR-LOCK-RETRY-CNT
+           PERFORM UNTIL CTR-LOCK-ACQUIRED-FLAG = 'Y'
+                   OR CTR-LOCK-RETRY-CNT > CTR-LOCK-MAX-RETRY
+               OPEN INPUT CTR-LOCK-FILE
+               IF CTR-LOCK-STATUS = "35"
+                   OPEN OUTPUT CTR-LOCK-FILE
+                   MOVE "LOCKED" TO CTR-LOCK-REC
+                   WRITE CTR-LOCK-REC
+                   CLOSE CTR-LOCK-FILE
+                   MOVE 'Y' TO CTR-LOCK-ACQUIRED-FLAG
+               ELSE
+                   CLOSE CTR-LOCK-FILE
+                   ADD 1 TO CTR-LOCK-RETRY-CNT
+               END-IF
+           END-PERFORM.
+
+       RELEASE-COUNTER-LOCK.
+           CALL "CBL_DELETE_FILE" USING CTR-LOCK-PATH
+               RETURNING CTR-LOCK-DEL-STATUS
+           END-CALL.
+
+      * policy.csv's 6th field, when present, caps the number of books
+      * a single member may have on loan at once; read the same way
+      * RenewBook.cbl/CheckLog.cbl read their own fields out of the
+      * same control record. Absent file or absent field keeps the
+      * original default of 3 books.
+       LOAD-LOAN-POLICY.
+           OPEN INPUT POLICY-FILE
+           IF POLICY-STATUS = "00"
+               READ POLICY-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING POLICY-REC DELIMITED BY ","
+                           INTO POLICY-LOAN-DAYS, POLICY-FINE-RATE-X,
+                                POLICY-FINE-CAP-X, POLICY-MAX-RENEW-X,
+                                POLICY-REMINDER-X, POLICY-MAX-BOOKS-X
+                       MOVE POLICY-LOAN-DAYS TO WS-DAYS-TO-ADD
+                       IF POLICY-MAX-BOOKS-X NOT = SPACES
+                           MOVE POLICY-MAX-BOOKS-X TO
+                               MAX-BOOKS-PER-MEMBER
+                       END-IF
+               END-READ
+               CLOSE POLICY-FILE
+           END-IF.
+
+      * Hand out one specific physical copy instead of just decrementing
+      * the book's aggregate count, so the copy can be tracked on its
+      * own through return and condition reporting.
+       ASSIGN-AVAILABLE-COPY.
+           MOVE SPACES TO ASSIGNED-COPY-ID
+           MOVE 0 TO CP-TOTAL
+           MOVE 0 TO CP-MATCH-IDX
+           MOVE 'N' TO FILE-END
+           OPEN INPUT COPIES-FILE
+           IF COPIES-STATUS NOT = "00"
+               GO TO ASSIGN-AVAILABLE-COPY-EXIT
+           END-IF
+           PERFORM UNTIL FILE-END = 'Y'
+               READ COPIES-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       ADD 1 TO CP-TOTAL
+                       MOVE COPIES-REC TO CP-DATA(CP-TOTAL)
+                       UNSTRING COPIES-REC DELIMITED BY ","
+                           INTO CP-ID-F, CP-BOOK-ID-F, CP-STATUS-F
+                       IF CP-BOOK-ID-F = WS-BOOK-ID AND
+                          FUNCTION TRIM(CP-STATUS-F) = "AVAILABLE" AND
+                          CP-MATCH-IDX = 0
+                           MOVE CP-TOTAL TO CP-MATCH-IDX
+                           MOVE CP-ID-F TO ASSIGNED-COPY-ID
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE COPIES-FILE
+
+           IF CP-MATCH-IDX = 0
+               GO TO ASSIGN-AVAILABLE-COPY-EXIT
+           END-IF
+
+           STRING ASSIGNED-COPY-ID DELIMITED BY SIZE ","
+                  WS-BOOK-ID DELIMITED BY SIZE ","
+                  "CHECKED_OUT" DELIMITED BY SIZE
+               INTO CP-DATA(CP-MATCH-IDX)
+
+           OPEN OUTPUT COPIES-TMP-FILE
+           PERFORM VARYING CP-IDX FROM 1 BY 1 UNTIL CP-IDX > CP-TOTAL
+               MOVE CP-DATA(CP-IDX) TO COPIES-TMP-REC
+               WRITE COPIES-TMP-REC
+           END-PERFORM
+           CLOSE COPIES-TMP-FILE
+
+           CALL "CBL_RENAME_FILE" USING COPIES-TMP-PATH
+               COPIES-REAL-PATH
+               RETURNING RENAME-STATUS
+           END-CALL.
+       ASSIGN-AVAILABLE-COPY-EXIT.
+           EXIT.
+
+       NEXT-TRAN-SEQ.
+           PERFORM ACQUIRE-COUNTER-LOCK
+           MOVE 0 TO CTR-NEXT-TRAN
+           MOVE 0 TO CTR-NEXT-FINE
+           MOVE 0 TO CTR-NEXT-BOOK
+           OPEN INPUT COUNTER-FILE
+           IF COUNTER-STATUS = "00"
+               READ COUNTER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING COUNTER-REC DELIMITED BY ","
+                           INTO CTR-TRAN-ID-X, CTR-FINE-ID-X,
+                                CTR-BOOK-ID-X
+                       MOVE CTR-TRAN-ID-X TO CTR-NEXT-TRAN
+                       MOVE CTR-FINE-ID-X TO CTR-NEXT-FINE
+                       IF CTR-BOOK-ID-X NOT = SPACES
+                           MOVE CTR-BOOK-ID-X TO CTR-NEXT-BOOK
+                       END-IF
+               END-READ
+               CLOSE COUNTER-FILE
+           END-IF
+
+           COMPUTE NEW-TRAN-ID = CTR-NEXT-TRAN + 1
+           MOVE NEW-TRAN-ID TO CTR-NEXT-TRAN
+
+           OPEN OUTPUT COUNTER-TMP-FILE
+           MOVE SPACES TO COUNTER-TMP-REC
+           STRING CTR-NEXT-TRAN DELIMITED BY SIZE ","
+                  CTR-NEXT-FINE DELIMITED BY SIZE ","
+                  CTR-NEXT-BOOK DELIMITED BY SIZE
+               INTO COUNTER-TMP-REC
+           WRITE COUNTER-TMP-REC
+           CLOSE COUNTER-TMP-FILE
+
+           CALL "CBL_RENAME_FILE" USING CTR-TMP-PATH CTR-REAL-PATH
+               RETURNING RENAME-STATUS
+           END-CALL
+           IF CTR-LOCK-ACQUIRED-FLAG = 'Y'
+               PERFORM RELEASE-COUNTER-LOCK
+           END-IF.
