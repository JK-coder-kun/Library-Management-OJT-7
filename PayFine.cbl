@@ -0,0 +1,283 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 24.7.2025
+      * Purpose: Mark a fine.csv row as paid, partially paid or waived
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayFine.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FINE-FILE ASSIGN TO "../fine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MEMBER-FILE ASSIGN TO "../members.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FINE-TMP-FILE ASSIGN TO "../fine.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MEMBER-TMP-FILE ASSIGN TO "../members.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FINE-FILE.
+       01  FINE-REC         PIC X(200).
+       FD  MEMBER-FILE.
+       01  MEMBER-REC       PIC X(200).
+       FD  FINE-TMP-FILE.
+       01  FINE-TMP-REC     PIC X(200).
+       FD  MEMBER-TMP-FILE.
+       01  MEMBER-TMP-REC   PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FINE-ID        PIC X(5).
+       01  FINE-ID-F         PIC X(5).
+       01  TRAN-ID-F         PIC X(5).
+       01  MEMBER-ID-F       PIC X(5).
+       01  DIFF-DAYS-F       PIC X(3).
+       01  FINE-AMOUNT-F     PIC X(5).
+       01  PAID-FLAG-F       PIC X.
+       01  PAID-DATE-F       PIC X(10).
+       01  FILE-END          PIC X VALUE 'N'.
+       01  FOUND             PIC X VALUE 'N'.
+       01  WS-PAY-CHOICE     PIC 9(1).
+       01  TODAY             PIC 9(8).
+       01  WS-YEAR           PIC 9(4).
+       01  WS-MONTH          PIC 9(2).
+       01  WS-DAY            PIC 9(2).
+
+       01  WS-NEW-FINE-ENTRIES.
+           05 FINE-LINE OCCURS 500 TIMES.
+               10 FINE-DATA   PIC X(200).
+       01  FINE-IDX          PIC 9(3) VALUE 0.
+       01  FINE-TOTAL        PIC 9(3) VALUE 0.
+       01  PAID-MEMBER-ID    PIC X(5).
+       01  UNPAID-FINE-COUNT PIC 9(3) VALUE 0.
+
+       01  MEMBER-TABLE.
+           05 MEMBER-ENTRY OCCURS 1000 TIMES.
+               10  MB-ID       PIC X(5).
+               10  MB-NAME     PIC X(30).
+               10  MB-EMAIL    PIC X(35).
+               10  MB-ADDR     PIC X(50).
+               10  MB-GENDER   PIC X.
+               10  MB-FLAG     PIC X(10).
+               10  MB-EXPIRY   PIC X(10).
+       01  MB-IDX       PIC 9(4).
+       01  MB-TOTAL     PIC 9(4) VALUE 0.
+
+       01  FINE-REAL-PATH    PIC X(20) VALUE "../fine.csv".
+       01  FINE-TMP-PATH     PIC X(24) VALUE "../fine.csv.tmp".
+       01  MEMBER-REAL-PATH  PIC X(20) VALUE "../members.csv".
+       01  MEMBER-TMP-PATH   PIC X(24) VALUE "../members.csv.tmp".
+       01  RENAME-STATUS     PIC S9(9) COMP-5.
+
+      * members.csv is comma-delimited, so an address containing a
+      * comma has to be quoted or it splits into extra fields --
+      * EditMember.cbl and ListAllMembers.cbl already know to look
+      * for that quote when they read a row back, and this program
+      * rewrites members.csv wholesale here too, so it has to as well.
+       01  MB-QUOTE-COUNT      PIC 9 VALUE 0.
+       01  MB-ID-EMAIL         PIC X(70).
+       01  MB-GENDER-FLAG      PIC X(25).
+       01  MB-DUMMY            PIC X.
+       01  WS-ADDR-TRIMMED     PIC X(50).
+       01  WS-ADDR-ESCAPED     PIC X(52).
+       01  WS-ADDR-LEN         PIC 9(3) VALUE 0.
+       01  WS-ADDR-IDX         PIC 9(3).
+       01  WS-ADDR-OUT-IDX     PIC 9(3).
+       01  WS-ADDR-COMMA-COUNT PIC 9(3) VALUE 0.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+
+       MAIN-PROCEDURE.
+           DISPLAY "Enter Fine ID: "
+           ACCEPT WS-FINE-ID
+           DISPLAY "1=Paid in full  2=Partial payment  3=Waived"
+           ACCEPT WS-PAY-CHOICE
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY
+           MOVE TODAY(1:4) TO WS-YEAR
+           MOVE TODAY(5:2) TO WS-MONTH
+           MOVE TODAY(7:2) TO WS-DAY
+
+           OPEN INPUT FINE-FILE
+           MOVE 0 TO FINE-IDX
+           PERFORM UNTIL FILE-END = 'Y'
+               READ FINE-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       ADD 1 TO FINE-IDX
+                       UNSTRING FINE-REC DELIMITED BY ","
+                           INTO FINE-ID-F, TRAN-ID-F, MEMBER-ID-F,
+                                DIFF-DAYS-F, FINE-AMOUNT-F,
+                                PAID-FLAG-F, PAID-DATE-F
+
+                       IF FINE-ID-F = WS-FINE-ID
+                           MOVE 'Y' TO FOUND
+                           MOVE MEMBER-ID-F TO PAID-MEMBER-ID
+                           EVALUATE WS-PAY-CHOICE
+                               WHEN 1
+                                   MOVE "Y" TO PAID-FLAG-F
+                               WHEN 2
+                                   MOVE "P" TO PAID-FLAG-F
+                               WHEN 3
+                                   MOVE "W" TO PAID-FLAG-F
+                               WHEN OTHER
+                                   MOVE "Y" TO PAID-FLAG-F
+                           END-EVALUATE
+                           STRING WS-MONTH DELIMITED BY SIZE "/"
+                                  WS-DAY   DELIMITED BY SIZE "/"
+                                  WS-YEAR  DELIMITED BY SIZE
+                               INTO PAID-DATE-F
+                       END-IF
+
+                       STRING FINE-ID-F DELIMITED BY SIZE ","
+                              TRAN-ID-F DELIMITED BY SIZE ","
+                              MEMBER-ID-F DELIMITED BY SIZE ","
+                              DIFF-DAYS-F DELIMITED BY SIZE ","
+                              FINE-AMOUNT-F DELIMITED BY SIZE ","
+                              PAID-FLAG-F DELIMITED BY SIZE ","
+                              PAID-DATE-F DELIMITED BY SIZE
+                           INTO FINE-DATA(FINE-IDX)
+               END-READ
+           END-PERFORM
+           MOVE FINE-IDX TO FINE-TOTAL
+           CLOSE FINE-FILE
+
+           IF FOUND NOT = 'Y'
+               DISPLAY "Fine ID not found."
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT FINE-TMP-FILE
+           PERFORM VARYING FINE-IDX FROM 1 BY 1
+                   UNTIL FINE-IDX > FINE-TOTAL
+               MOVE FINE-DATA(FINE-IDX) TO FINE-TMP-REC
+               WRITE FINE-TMP-REC
+           END-PERFORM
+           CLOSE FINE-TMP-FILE
+
+           CALL "CBL_RENAME_FILE" USING FINE-TMP-PATH FINE-REAL-PATH
+               RETURNING RENAME-STATUS
+           END-CALL
+
+           DISPLAY "Fine " WS-FINE-ID " updated."
+           PERFORM REACTIVATE-IF-CLEAR
+           GOBACK.
+
+       REACTIVATE-IF-CLEAR.
+           MOVE 0 TO UNPAID-FINE-COUNT
+           OPEN INPUT FINE-FILE
+           MOVE "N" TO FILE-END
+           PERFORM UNTIL FILE-END = "Y"
+               READ FINE-FILE
+                   AT END
+                       MOVE "Y" TO FILE-END
+                   NOT AT END
+                       UNSTRING FINE-REC DELIMITED BY ","
+                           INTO FINE-ID-F, TRAN-ID-F, MEMBER-ID-F,
+                                DIFF-DAYS-F, FINE-AMOUNT-F,
+                                PAID-FLAG-F, PAID-DATE-F
+                       IF MEMBER-ID-F = PAID-MEMBER-ID AND
+                          PAID-FLAG-F = "N"
+                           ADD 1 TO UNPAID-FINE-COUNT
+                       END-IF
+           END-PERFORM
+           CLOSE FINE-FILE
+
+           IF UNPAID-FINE-COUNT = 0
+               MOVE 0 TO MB-TOTAL
+               MOVE 1 TO MB-IDX
+               OPEN INPUT MEMBER-FILE
+               MOVE "N" TO FILE-END
+               PERFORM UNTIL FILE-END = "Y"
+                   READ MEMBER-FILE
+                       AT END
+                           MOVE "Y" TO FILE-END
+                       NOT AT END
+                           MOVE SPACES TO MB-EXPIRY(MB-IDX)
+                           MOVE 0 TO MB-QUOTE-COUNT
+                           INSPECT MEMBER-REC TALLYING MB-QUOTE-COUNT
+                               FOR ALL '"'
+                           IF MB-QUOTE-COUNT > 0
+                               UNSTRING MEMBER-REC DELIMITED BY '"'
+                                   INTO MB-ID-EMAIL, MB-ADDR(MB-IDX),
+                                        MB-GENDER-FLAG
+                               UNSTRING MB-ID-EMAIL DELIMITED BY ","
+                                   INTO MB-ID(MB-IDX), MB-NAME(MB-IDX),
+                                        MB-EMAIL(MB-IDX)
+                               UNSTRING MB-GENDER-FLAG DELIMITED BY ","
+                                   INTO MB-DUMMY, MB-GENDER(MB-IDX),
+                                        MB-FLAG(MB-IDX),
+                                        MB-EXPIRY(MB-IDX)
+                           ELSE
+                               UNSTRING MEMBER-REC DELIMITED BY ","
+                                   INTO MB-ID(MB-IDX), MB-NAME(MB-IDX),
+                                        MB-EMAIL(MB-IDX),
+                                        MB-ADDR(MB-IDX),
+                                        MB-GENDER(MB-IDX),
+                                        MB-FLAG(MB-IDX),
+                                        MB-EXPIRY(MB-IDX)
+                           END-IF
+                           IF MB-ID(MB-IDX) = PAID-MEMBER-ID AND
+                              MB-FLAG(MB-IDX) = "SUSPENDED"
+                               MOVE "ACTIVE" TO MB-FLAG(MB-IDX)
+                           END-IF
+                           ADD 1 TO MB-IDX
+                           ADD 1 TO MB-TOTAL
+               END-PERFORM
+               CLOSE MEMBER-FILE
+
+               OPEN OUTPUT MEMBER-TMP-FILE
+               PERFORM VARYING MB-IDX FROM 1 BY 1
+                       UNTIL MB-IDX > MB-TOTAL
+                   MOVE FUNCTION TRIM(MB-ADDR(MB-IDX))
+                       TO WS-ADDR-TRIMMED
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(MB-ADDR(MB-IDX)))
+                       TO WS-ADDR-LEN
+                   MOVE 0 TO WS-ADDR-COMMA-COUNT
+                   INSPECT WS-ADDR-TRIMMED
+                       TALLYING WS-ADDR-COMMA-COUNT FOR ALL ','
+                   MOVE SPACES TO WS-ADDR-ESCAPED
+                   IF WS-ADDR-COMMA-COUNT > 0
+                       MOVE 1 TO WS-ADDR-OUT-IDX
+                       MOVE '"' TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+                       PERFORM VARYING WS-ADDR-IDX FROM 1 BY 1
+                               UNTIL WS-ADDR-IDX > WS-ADDR-LEN
+                           ADD 1 TO WS-ADDR-OUT-IDX
+                           MOVE WS-ADDR-TRIMMED(WS-ADDR-IDX:1)
+                               TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+                       END-PERFORM
+                       ADD 1 TO WS-ADDR-OUT-IDX
+                       MOVE '"' TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+                   ELSE
+                       MOVE WS-ADDR-TRIMMED TO WS-ADDR-ESCAPED
+                   END-IF
+
+                   MOVE SPACES TO MEMBER-TMP-REC
+                   STRING MB-ID(MB-IDX) DELIMITED BY SIZE ","
+                          MB-NAME(MB-IDX) DELIMITED BY SIZE ","
+                          MB-EMAIL(MB-IDX) DELIMITED BY SIZE ","
+                          WS-ADDR-ESCAPED DELIMITED BY SIZE ","
+                          MB-GENDER(MB-IDX) DELIMITED BY SIZE ","
+                          MB-FLAG(MB-IDX) DELIMITED BY SIZE ","
+                          MB-EXPIRY(MB-IDX) DELIMITED BY SIZE
+                       INTO MEMBER-TMP-REC
+                   WRITE MEMBER-TMP-REC
+               END-PERFORM
+               CLOSE MEMBER-TMP-FILE
+
+               CALL "CBL_RENAME_FILE" USING MEMBER-TMP-PATH
+                   MEMBER-REAL-PATH
+                   RETURNING RENAME-STATUS
+               END-CALL
+           END-IF.
+
+       END PROGRAM PayFine.
