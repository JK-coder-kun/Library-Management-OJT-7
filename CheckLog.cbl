@@ -2,6 +2,16 @@
       * Author: Ei Khine Moe
       * Date: 14/07/2025
       * Purpose: Only update due_flag if return_date is blank
+      *
+      * Modification History:
+      * 8.8.2025 HL - also write a reminder notice for open loans
+      *               coming due within REMINDER-WINDOW-DAYS, not
+      *               just an overdue notice after the due date
+      *               has already passed
+      * 8.8.2025 HL - read the reminder window from policy.csv's 5th
+      *               field the same way RenewBook.cbl/ReturnBook.cbl
+      *               read the earlier loan-policy fields, instead of
+      *               leaving it a fixed literal here
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CheckLog.
@@ -11,36 +21,66 @@
        FILE-CONTROL.
            SELECT LOG-FILE ASSIGN TO "../log.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OVERDUE-FILE ASSIGN TO "../overdue-notices.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REMINDER-FILE ASSIGN TO "../due-reminders.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-TMP-FILE ASSIGN TO "../log.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POLICY-FILE ASSIGN TO "../policy.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POLICY-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  LOG-FILE.
        01  LOG-LINE       PIC X(200).
+       FD  OVERDUE-FILE.
+       01  OVERDUE-LINE   PIC X(200).
+       FD  REMINDER-FILE.
+       01  REMINDER-LINE  PIC X(200).
+       FD  LOG-TMP-FILE.
+       01  LOG-TMP-LINE   PIC X(200).
+       FD  POLICY-FILE.
+       01  POLICY-REC     PIC X(100).
 
        WORKING-STORAGE SECTION.
        01  FLG-EOF        PIC X VALUE 'N'.
-       01  IDX-CNT        PIC 9(3) VALUE 1.
-       01  CNT-LOG        PIC 9(3) VALUE 0.
 
        01  SYS-DATE       PIC 9(8).
        01  SYS-DATE-INT   PIC 9(8).
 
-       01  RAW-END-DT     PIC X(10).
        01  DT-DAY         PIC X(2).
        01  DT-MON         PIC X(2).
        01  DT-YEAR        PIC X(4).
        01  DT-FMT         PIC 9(8).
        01  DT-INT         PIC 9(8).
+       01  DAYS-OVERDUE   PIC 9(5).
+       01  DAYS-UNTIL-DUE PIC 9(5).
+       01  REMINDER-WINDOW-DAYS PIC 9(2) VALUE 3.
+
+       01  POLICY-STATUS       PIC XX.
+       01  POLICY-LOAN-DAYS-F  PIC X(3).
+       01  POLICY-FINE-RATE-F  PIC X(5).
+       01  POLICY-FINE-CAP-F   PIC X(6).
+       01  POLICY-MAX-RENEW-F  PIC X(2).
+       01  POLICY-REMINDER-F   PIC X(2).
 
-       01  LOG-DATA.
-           05 LOG-ROW OCCURS 200 TIMES.
-              10 F-ID     PIC X(5).
-              10 F-MID    PIC X(5).
-              10 F-BID    PIC X(5).
-              10 F-SDT    PIC X(10).
-              10 F-EDT    PIC X(10).
-              10 F-DUE    PIC X(3).
-              10 F-RDT    PIC X(10).
+       01  LOG-REAL-PATH  PIC X(20) VALUE "../log.csv".
+       01  LOG-TMP-PATH   PIC X(24) VALUE "../log.csv.tmp".
+       01  RENAME-STATUS  PIC S9(9) COMP-5.
+
+       01  F-ID        PIC X(5).
+       01  F-MID       PIC X(5).
+       01  F-BID       PIC X(5).
+       01  F-SDT       PIC X(10).
+       01  F-EDT       PIC X(10).
+       01  F-DUE       PIC X(3).
+       01  F-RDT       PIC X(10).
+       01  F-CPID      PIC X(8).
+       01  F-CKST      PIC X(5).
+       01  F-RTST      PIC X(5).
+       01  F-RENEW     PIC X(2).
 
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
@@ -50,26 +90,39 @@
            ACCEPT SYS-DATE FROM DATE YYYYMMDD
            COMPUTE SYS-DATE-INT = FUNCTION INTEGER-OF-DATE(SYS-DATE)
 
-      * Read all records from log.csv into table
+           PERFORM LOAD-REMINDER-POLICY
+
+      * Stream log.csv straight through to log.csv.tmp one row at a
+      * time -- each row's due_flag depends only on that row, so there
+      * is no need to hold the whole file in memory before rewriting.
            OPEN INPUT LOG-FILE
+           OPEN OUTPUT OVERDUE-FILE
+           OPEN OUTPUT REMINDER-FILE
+           OPEN OUTPUT LOG-TMP-FILE
            PERFORM UNTIL FLG-EOF = 'Y'
                READ LOG-FILE
                    AT END
                        MOVE 'Y' TO FLG-EOF
                    NOT AT END
+                       MOVE SPACES TO F-CPID
+                       MOVE SPACES TO F-CKST
+                       MOVE SPACES TO F-RTST
+                       MOVE SPACES TO F-RENEW
                        UNSTRING LOG-LINE DELIMITED BY ","
-                           INTO F-ID(IDX-CNT)
-                                F-MID(IDX-CNT)
-                                F-BID(IDX-CNT)
-                                F-SDT(IDX-CNT)
-                                F-EDT(IDX-CNT)
-                                F-DUE(IDX-CNT)
-                                F-RDT(IDX-CNT)
-
-                       IF FUNCTION TRIM(F-RDT(IDX-CNT)) = SPACE
-                           MOVE F-EDT(IDX-CNT) TO RAW-END-DT
-                           UNSTRING RAW-END-DT DELIMITED BY "-"
-                               INTO DT-DAY, DT-MON, DT-YEAR
+                           INTO F-ID, F-MID, F-BID, F-SDT, F-EDT,
+                                F-DUE, F-RDT, F-CPID, F-CKST, F-RTST,
+                                F-RENEW
+
+                       IF FUNCTION TRIM(F-RDT) = SPACE
+      * END-DATE (F-EDT) is written by BorrowBook.cbl/RenewBook.cbl as
+      * a dashless MMDDYYYY string, not the dashed DD-MM-YYYY layout
+      * RETURN-DATE-F uses -- pull it apart by position the same way
+      * RenewBook.cbl's own END-DATE rewrite already does, rather than
+      * UNSTRING ... DELIMITED BY "-", which never finds a "-" to stop
+      * on here.
+                           MOVE F-EDT(1:2) TO DT-MON
+                           MOVE F-EDT(3:2) TO DT-DAY
+                           MOVE F-EDT(5:4) TO DT-YEAR
                            STRING DT-YEAR DELIMITED BY SIZE
                                   DT-MON  DELIMITED BY SIZE
                                   DT-DAY  DELIMITED BY SIZE
@@ -77,35 +130,86 @@
                       COMPUTE DT-INT = FUNCTION INTEGER-OF-DATE(DT-FMT)
 
                            IF SYS-DATE-INT > DT-INT
-                               MOVE "YES" TO F-DUE(IDX-CNT)
+                               MOVE "YES" TO F-DUE
+                               COMPUTE DAYS-OVERDUE =
+                                   SYS-DATE-INT - DT-INT
+                               MOVE SPACES TO OVERDUE-LINE
+                               STRING F-MID DELIMITED BY SIZE
+                                      "," DELIMITED BY SIZE
+                                      F-BID DELIMITED BY SIZE
+                                      "," DELIMITED BY SIZE
+                                      DAYS-OVERDUE DELIMITED BY SIZE
+                                   INTO OVERDUE-LINE
+                               WRITE OVERDUE-LINE
                            ELSE
-                               MOVE "NO " TO F-DUE(IDX-CNT)
+                               MOVE "NO " TO F-DUE
+                               COMPUTE DAYS-UNTIL-DUE =
+                                   DT-INT - SYS-DATE-INT
+                               IF DAYS-UNTIL-DUE <=
+                                  REMINDER-WINDOW-DAYS
+                                   MOVE SPACES TO REMINDER-LINE
+                                   STRING F-MID
+                                          DELIMITED BY SIZE ","
+                                          F-BID
+                                          DELIMITED BY SIZE ","
+                                          DAYS-UNTIL-DUE
+                                          DELIMITED BY SIZE
+                                       INTO REMINDER-LINE
+                                   WRITE REMINDER-LINE
+                               END-IF
                            END-IF
                        END-IF
 
-                       ADD 1 TO CNT-LOG
-                       ADD 1 TO IDX-CNT
+                       MOVE SPACES TO LOG-TMP-LINE
+                       STRING
+                           F-ID   DELIMITED BY SIZE ","
+                           F-MID  DELIMITED BY SIZE ","
+                           F-BID  DELIMITED BY SIZE ","
+                           F-SDT  DELIMITED BY SIZE ","
+                           F-EDT  DELIMITED BY SIZE ","
+                           F-DUE  DELIMITED BY SIZE ","
+                           F-RDT  DELIMITED BY SIZE ","
+                           F-CPID DELIMITED BY SIZE ","
+                           F-CKST DELIMITED BY SIZE ","
+                           F-RTST DELIMITED BY SIZE ","
+                           F-RENEW DELIMITED BY SIZE
+                           INTO LOG-TMP-LINE
+                       WRITE LOG-TMP-LINE
                END-READ
            END-PERFORM
            CLOSE LOG-FILE
+           CLOSE OVERDUE-FILE
+           CLOSE REMINDER-FILE
+           CLOSE LOG-TMP-FILE
 
-      * Rewrite log.csv with updated due_flag but original return_date
-           OPEN OUTPUT LOG-FILE
-           PERFORM VARYING IDX-CNT FROM 1 BY 1 UNTIL IDX-CNT > CNT-LOG
-               STRING
-                   F-ID(IDX-CNT) DELIMITED BY SIZE ","
-                   F-MID(IDX-CNT) DELIMITED BY SIZE ","
-                   F-BID(IDX-CNT) DELIMITED BY SIZE ","
-                   F-SDT(IDX-CNT) DELIMITED BY SIZE ","
-                   F-EDT(IDX-CNT) DELIMITED BY SIZE ","
-                   F-DUE(IDX-CNT) DELIMITED BY SIZE ","
-                   F-RDT(IDX-CNT) DELIMITED BY SIZE
-                   INTO LOG-LINE
-               WRITE LOG-LINE
-           END-PERFORM
-           CLOSE LOG-FILE
+           CALL "CBL_RENAME_FILE" USING LOG-TMP-PATH LOG-REAL-PATH
+               RETURNING RENAME-STATUS
+           END-CALL
 
            DISPLAY "CheckLog completed. "
            GOBACK.
 
+      * policy.csv's 5th field, when present, overrides the default
+      * reminder window -- read the same way RenewBook.cbl already
+      * reads the loan-period days and renewal cap, and ReturnBook.cbl
+      * reads the fine rate/cap, out of the same control record.
+       LOAD-REMINDER-POLICY.
+           OPEN INPUT POLICY-FILE
+           IF POLICY-STATUS = "00"
+               READ POLICY-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING POLICY-REC DELIMITED BY ","
+                           INTO POLICY-LOAN-DAYS-F, POLICY-FINE-RATE-F,
+                                POLICY-FINE-CAP-F, POLICY-MAX-RENEW-F,
+                                POLICY-REMINDER-F
+                       IF POLICY-REMINDER-F NOT = SPACES
+                           MOVE POLICY-REMINDER-F TO
+                               REMINDER-WINDOW-DAYS
+                       END-IF
+               END-READ
+               CLOSE POLICY-FILE
+           END-IF.
+
        END PROGRAM CheckLog.
