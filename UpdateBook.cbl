@@ -12,11 +12,20 @@
        FILE-CONTROL.
            SELECT BOOK-FILE ASSIGN TO "../books.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOOK-TMP-FILE ASSIGN TO "../books.csv.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GENRE-FILE ASSIGN TO "../genres.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GENRE-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  BOOK-FILE.
        01  BOOK-RECORD        PIC X(200).
+       FD  BOOK-TMP-FILE.
+       01  BOOK-TMP-RECORD    PIC X(200).
+       FD  GENRE-FILE.
+       01  GENRE-RECORD       PIC X(30).
 
        WORKING-STORAGE SECTION.
        01  WS-BOOK-ID         PIC X(5).
@@ -29,6 +38,10 @@
        01  TEMP-AUTHOR        PIC X(30).
        01  TEMP-GENRE         PIC X(30).
        01  TEMP-COUNT         PIC 9(2).
+       01  TEMP-STATUS        PIC X(10).
+       01  TEMP-ISBN          PIC X(17).
+       01  TEMP-BRANCH        PIC X(10).
+       01  TEMP-TYPE          PIC X(8) VALUE "PHYSICAL".
        01  INPUT-STR          PIC X(200).
        01  FILE-END           PIC X VALUE 'N'.
        01  FOUND-FLAG         PIC X VALUE 'N'.
@@ -37,12 +50,32 @@
        01  NEW-AUTHOR         PIC X(30).
        01  NEW-GENRE          PIC X(30).
        01  NEW-COUNT          PIC 9(2).
+       01  NEW-STATUS         PIC X(10).
+       01  NEW-ISBN           PIC X(17).
+       01  NEW-BRANCH         PIC X(10).
+       01  NEW-TYPE           PIC X(8).
+       01  ITEM-TYPE-VALID-FLAG PIC X VALUE 'N'.
        01  LINE-TABLE.
-           05  LINE-ENTRY OCCURS 100 TIMES.
+           05  LINE-ENTRY OCCURS 500 TIMES.
                10  LINE-CONTENT  PIC X(200).
 
        77  LINE-ID            PIC 9(3) VALUE 1.
        77  I                  PIC 9(3) VALUE 1.
+       01  BOOK-REAL-PATH     PIC X(20) VALUE "../books.csv".
+       01  BOOK-TMP-PATH      PIC X(24) VALUE "../books.csv.tmp".
+       01  RENAME-STATUS      PIC S9(9) COMP-5.
+
+      * Same master-list-plus-overrides genre validation AddNewBook.cbl
+      * uses, so a genre edited here can't drift out of the same
+      * vocabulary a new book's genre is checked against.
+       01  GENRE-LIST.
+           05  GENRE-ENTRY    PIC X(30) OCCURS 40 TIMES.
+       01  GENRE-COUNT        PIC 9(3) VALUE 0.
+       01  GENRE-FILE-STATUS  PIC XX.
+       01  GENRE-UPPER        PIC X(30).
+       01  GENRE-ENTRY-UPPER  PIC X(30).
+       01  GENRE-MATCH-FLAG   PIC X VALUE 'N'.
+       01  GENRE-IDX          PIC 9(3).
 
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
@@ -50,6 +83,7 @@
            PERFORM MAIN-PROCEDURE
            EXIT PROGRAM.
        MAIN-PROCEDURE.
+           PERFORM LOAD-GENRE-LIST
            OPEN INPUT BOOK-FILE
            PERFORM UNTIL FILE-END = 'Y'
            READ BOOK-FILE
@@ -59,7 +93,7 @@
                    MOVE BOOK-RECORD TO INPUT-STR
                    UNSTRING INPUT-STR DELIMITED BY ","
                        INTO TEMP-ID, TEMP-NAME, TEMP-AUTHOR,
-                       TEMP-COUNT,TEMP-GENRE
+                       TEMP-COUNT, TEMP-GENRE, TEMP-STATUS, TEMP-ISBN
                    MOVE INPUT-STR TO LINE-CONTENT(LINE-ID)
                    ADD 1 TO LINE-ID
            END-READ
@@ -69,17 +103,32 @@
        DISPLAY "Enter Book ID to update: "
        ACCEPT USER-ID
 
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I >= LINE-ID OR
-       FOUND-FLAG = 'Y'
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I >= LINE-ID
+               OR FOUND-FLAG = 'Y'
            MOVE LINE-CONTENT(I) TO INPUT-STR
+           MOVE SPACES TO TEMP-BRANCH
+           MOVE SPACES TO TEMP-TYPE
            UNSTRING INPUT-STR DELIMITED BY ","
                INTO TEMP-ID, TEMP-NAME, TEMP-AUTHOR,
-               TEMP-COUNT,TEMP-GENRE
+               TEMP-COUNT, TEMP-GENRE, TEMP-STATUS, TEMP-ISBN,
+               TEMP-BRANCH, TEMP-TYPE
+           IF TEMP-STATUS = SPACES
+               MOVE "ACTIVE" TO TEMP-STATUS
+           END-IF
+           IF TEMP-BRANCH = SPACES
+               MOVE "MAIN" TO TEMP-BRANCH
+           END-IF
+           IF TEMP-TYPE = SPACES
+               MOVE "PHYSICAL" TO TEMP-TYPE
+           END-IF
            IF TEMP-ID = USER-ID
                DISPLAY "Current Name  : " TEMP-NAME
                DISPLAY "Current Author: " TEMP-AUTHOR
                DISPLAY "Current Genre : " TEMP-GENRE
                DISPLAY "Current Count : " TEMP-COUNT
+               DISPLAY "Current Status: " TEMP-STATUS
+               DISPLAY "Current ISBN  : " TEMP-ISBN
+               DISPLAY "Current Branch: " TEMP-BRANCH
                DISPLAY "Enter new name (or press ENTER to skip): "
                ACCEPT NEW-NAME
                IF NEW-NAME = SPACES THEN
@@ -90,21 +139,39 @@
                IF NEW-AUTHOR = SPACES THEN
                    MOVE TEMP-AUTHOR TO NEW-AUTHOR
                END-IF
-               DISPLAY "Enter new genre (or press ENTER to skip): "
-               ACCEPT NEW-GENRE
-               IF NEW-GENRE = SPACES THEN
-                   MOVE TEMP-GENRE TO NEW-GENRE
-               END-IF
+               PERFORM CHECK-GENRE-VALID
                DISPLAY "Enter new count (or press ENTER to skip): "
                ACCEPT NEW-COUNT
                IF NEW-COUNT = ZERO THEN
                    MOVE TEMP-COUNT TO NEW-COUNT
                END-IF
+               DISPLAY "Enter new status ACTIVE or RETIRED "
+                   "(or press ENTER to skip): "
+               ACCEPT NEW-STATUS
+               IF NEW-STATUS = SPACES THEN
+                   MOVE TEMP-STATUS TO NEW-STATUS
+               END-IF
+               DISPLAY "Enter new ISBN (or press ENTER to skip): "
+               ACCEPT NEW-ISBN
+               IF NEW-ISBN = SPACES THEN
+                   MOVE TEMP-ISBN TO NEW-ISBN
+               END-IF
+               DISPLAY "Enter new branch code (or press ENTER "
+                   "to skip): "
+               ACCEPT NEW-BRANCH
+               IF NEW-BRANCH = SPACES THEN
+                   MOVE TEMP-BRANCH TO NEW-BRANCH
+               END-IF
+               PERFORM CHECK-ITEM-TYPE-VALID
                STRING TEMP-ID DELIMITED BY SIZE ","
                       NEW-NAME DELIMITED BY SIZE ","
                       NEW-AUTHOR DELIMITED BY SIZE ","
+                      NEW-COUNT DELIMITED BY SIZE ","
                       NEW-GENRE DELIMITED BY SIZE ","
-                      NEW-COUNT DELIMITED BY SIZE
+                      NEW-STATUS DELIMITED BY SIZE ","
+                      FUNCTION TRIM(NEW-ISBN) DELIMITED BY SIZE ","
+                      FUNCTION TRIM(NEW-BRANCH) DELIMITED BY SIZE ","
+                      FUNCTION TRIM(NEW-TYPE) DELIMITED BY SIZE
                    INTO LINE-CONTENT(I)
                MOVE 'Y' TO FOUND-FLAG
            END-IF
@@ -112,17 +179,122 @@
 
        IF FOUND-FLAG = 'N'
            DISPLAY "Book ID not found."
-           STOP RUN
+           GOBACK
        END-IF
 
-       OPEN OUTPUT BOOK-FILE
+       OPEN OUTPUT BOOK-TMP-FILE
        PERFORM VARYING I FROM 1 BY 1 UNTIL I >= LINE-ID
-           MOVE LINE-CONTENT(I) TO BOOK-RECORD
-           WRITE BOOK-RECORD
+           MOVE LINE-CONTENT(I) TO BOOK-TMP-RECORD
+           WRITE BOOK-TMP-RECORD
        END-PERFORM
-       CLOSE BOOK-FILE
+       CLOSE BOOK-TMP-FILE
+
+       CALL "CBL_RENAME_FILE" USING BOOK-TMP-PATH BOOK-REAL-PATH
+           RETURNING RENAME-STATUS
+       END-CALL
 
        DISPLAY "Book info updated successfully.".
       *>  STOP RUN.
 
+      * Seeds GENRE-LIST with a starter set of default genres, then
+      * appends any extra genres found in ../genres.csv. A missing or
+      * empty genres.csv is not an error -- the starter set alone is
+      * a perfectly usable master list.
+       LOAD-GENRE-LIST.
+           MOVE "FICTION"     TO GENRE-ENTRY(1)
+           MOVE "NON-FICTION" TO GENRE-ENTRY(2)
+           MOVE "SCIENCE"     TO GENRE-ENTRY(3)
+           MOVE "HISTORY"     TO GENRE-ENTRY(4)
+           MOVE "BIOGRAPHY"   TO GENRE-ENTRY(5)
+           MOVE "CHILDREN"    TO GENRE-ENTRY(6)
+           MOVE "MYSTERY"     TO GENRE-ENTRY(7)
+           MOVE "FANTASY"     TO GENRE-ENTRY(8)
+           MOVE "ROMANCE"     TO GENRE-ENTRY(9)
+           MOVE "OTHER"       TO GENRE-ENTRY(10)
+           MOVE 10 TO GENRE-COUNT
+
+           OPEN INPUT GENRE-FILE
+           IF GENRE-FILE-STATUS = "00"
+               PERFORM UNTIL GENRE-FILE-STATUS NOT = "00"
+                       OR GENRE-COUNT >= 40
+                   READ GENRE-FILE
+                       AT END
+                           MOVE "10" TO GENRE-FILE-STATUS
+                       NOT AT END
+                           IF FUNCTION TRIM(GENRE-RECORD)
+                                   NOT = SPACES
+                               ADD 1 TO GENRE-COUNT
+                               MOVE FUNCTION TRIM(GENRE-RECORD)
+                                   TO GENRE-ENTRY(GENRE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GENRE-FILE
+           END-IF.
+
+      * Blank input keeps the current genre, same as every other
+      * skip-to-keep-old field on this screen; anything else must
+      * match the master list case-insensitively or the operator is
+      * reprompted.
+       CHECK-GENRE-VALID.
+           DISPLAY "Enter new genre (or press ENTER to skip): "
+           ACCEPT NEW-GENRE
+           IF NEW-GENRE = SPACES
+               MOVE TEMP-GENRE TO NEW-GENRE
+               GO TO CHECK-GENRE-VALID-EXIT
+           END-IF
+
+           MOVE 'N' TO GENRE-MATCH-FLAG
+           PERFORM UNTIL GENRE-MATCH-FLAG = 'Y'
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(NEW-GENRE))
+                   TO GENRE-UPPER
+               PERFORM VARYING GENRE-IDX FROM 1 BY 1
+                       UNTIL GENRE-IDX > GENRE-COUNT
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                       (GENRE-ENTRY(GENRE-IDX)))
+                       TO GENRE-ENTRY-UPPER
+                   IF GENRE-ENTRY-UPPER = GENRE-UPPER
+                       MOVE 'Y' TO GENRE-MATCH-FLAG
+                       MOVE GENRE-ENTRY(GENRE-IDX) TO NEW-GENRE
+                   END-IF
+               END-PERFORM
+               IF GENRE-MATCH-FLAG = 'N'
+                   DISPLAY "Not a recognized genre. Valid genres:"
+                   PERFORM VARYING GENRE-IDX FROM 1 BY 1
+                           UNTIL GENRE-IDX > GENRE-COUNT
+                       DISPLAY "  "
+                           FUNCTION TRIM(GENRE-ENTRY(GENRE-IDX))
+                   END-PERFORM
+                   DISPLAY "Enter new genre: "
+                   ACCEPT NEW-GENRE
+               END-IF
+           END-PERFORM.
+       CHECK-GENRE-VALID-EXIT.
+           EXIT.
+
+      * Blank input keeps the current item type; otherwise must be
+      * PHYSICAL or DIGITAL.
+       CHECK-ITEM-TYPE-VALID.
+           DISPLAY "Enter new item type PHYSICAL or DIGITAL "
+               "(or press ENTER to skip): "
+           ACCEPT NEW-TYPE
+           IF NEW-TYPE = SPACES
+               MOVE TEMP-TYPE TO NEW-TYPE
+               GO TO CHECK-ITEM-TYPE-VALID-EXIT
+           END-IF
+
+           MOVE 'N' TO ITEM-TYPE-VALID-FLAG
+           PERFORM UNTIL ITEM-TYPE-VALID-FLAG = 'Y'
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(NEW-TYPE))
+                   TO NEW-TYPE
+               IF NEW-TYPE = "PHYSICAL" OR NEW-TYPE = "DIGITAL"
+                   MOVE 'Y' TO ITEM-TYPE-VALID-FLAG
+               ELSE
+                   DISPLAY "Enter PHYSICAL or DIGITAL: "
+                   ACCEPT NEW-TYPE
+               END-IF
+           END-PERFORM.
+       CHECK-ITEM-TYPE-VALID-EXIT.
+           EXIT.
+
        END PROGRAM UpdateBook.
