@@ -12,10 +12,19 @@
            SELECT MemberFile ASSIGN TO '../members.csv'
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS file_status.
+           SELECT MemberTmpFile ASSIGN TO '../members.csv.tmp'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HistoryFile ASSIGN TO '../member-history.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS history_status.
        DATA DIVISION.
        FILE SECTION.
        FD  MemberFile.
        01  member PIC X(200).
+       FD  MemberTmpFile.
+       01  member_tmp PIC X(200).
+       FD  HistoryFile.
+       01  history_rec PIC X(200).
        WORKING-STORAGE SECTION.
        01  file_status PIC XX.
        01  found_flag PIC X VALUE 'N'.
@@ -24,7 +33,16 @@
        01  total_member PIC 9(5).
        01  dummy PIC X.
        01  EOF PIC X VALUE 'N'.
+       01  deactivate_choice PIC X.
+       01  WS-EMAIL-VALID    PIC X VALUE 'N'.
+       01  WS-AT-COUNT       PIC 9 VALUE 0.
+       01  WS-DOT-COUNT      PIC 9 VALUE 0.
+       01  EMAIL-LOCAL       PIC X(35).
+       01  EMAIL-DOMAIN      PIC X(35).
        01  members PIC X(200) OCCURS 1000 TIMES INDEXED BY IDX.
+       01  member_real_path PIC X(24) VALUE '../members.csv'.
+       01  member_tmp_path  PIC X(28) VALUE '../members.csv.tmp'.
+       01  rename_status     PIC S9(9) COMP-5.
        01  member_record .
            05  member_id         PIC 9(5).
            05  member_name       PIC X(30).
@@ -32,8 +50,9 @@
            05  member_addr       PIC X(50).
            05  member_gender     PIC X.
            05  member_flag       PIC X(10).
+           05  member_expiry     PIC X(10).
            05 id_to_email        PIC X(70).
-           05 gender_n_flag      PIC X(11).
+           05 gender_n_flag      PIC X(25).
        01  new_member_record .
            05  new_member_id         PIC 9(5).
            05  new_member_name       PIC X(30).
@@ -41,6 +60,21 @@
            05  new_member_addr       PIC X(50).
            05  new_member_gender     PIC X.
            05  new_member_flag       PIC X(10).
+           05  new_member_expiry     PIC X(10).
+       01  history_status PIC XX.
+       01  ws_today PIC 9(8).
+
+      * members.csv is comma-delimited, so an address containing a
+      * comma has to be quoted or it would split into extra fields on
+      * the way back in -- the quote-detection above is what notices
+      * it on the way in.
+       01  WS-ADDR-TRIMMED        PIC X(50).
+       01  WS-ADDR-ESCAPED        PIC X(52).
+       01  WS-OLD-ADDR-ESCAPED    PIC X(52).
+       01  WS-ADDR-LEN            PIC 9(3) VALUE 0.
+       01  WS-ADDR-IDX            PIC 9(3).
+       01  WS-ADDR-OUT-IDX        PIC 9(3).
+       01  WS-ADDR-COMMA-COUNT    PIC 9(3) VALUE 0.
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
        PROCEDURE DIVISION USING USER-CHOICE.
@@ -73,18 +107,18 @@
             MOVE IDX TO total_member
             CLOSE MemberFile
             IF found_flag = 'Y' THEN
-                OPEN OUTPUT MemberFile
-                IF file_status not = '00' THEN
-                    DISPLAY "Error Opening File, Status:"file_status
-                    EXIT PROGRAM
-                END-IF
+                OPEN OUTPUT MemberTmpFile
                 SET IDX TO 1
                 PERFORM UNTIL IDX > total_member
-                   MOVE members(IDX) TO member
-                   WRITE member
+                   MOVE members(IDX) TO member_tmp
+                   WRITE member_tmp
                    SET IDX UP BY 1
                 END-PERFORM
-                CLOSE MemberFile
+                CLOSE MemberTmpFile
+                CALL "CBL_RENAME_FILE" USING member_tmp_path
+                    member_real_path
+                    RETURNING rename_status
+                END-CALL
                 DISPLAY "-----------------------------------------"
                 DISPLAY "Member ID:"new_member_id" Info Updated!"
             ELSE
@@ -92,6 +126,7 @@
             END-IF.
 
            PROCESS-FOUND-MEMBER-DATA.
+           MOVE SPACES TO member_expiry
            INSPECT member TALLYING quote_in_addr FOR ALL '"'
            IF quote_in_addr > 0 THEN
                UNSTRING member DELIMITED BY '"'
@@ -99,18 +134,19 @@
                UNSTRING id_to_email DELIMITED BY ','
                INTO member_id member_name member_email
                UNSTRING gender_n_flag DELIMITED BY ','
-               INTO dummy member_gender member_flag
+               INTO dummy member_gender member_flag member_expiry
            ELSE
                 UNSTRING member DELIMITED
                 BY ',' INTO member_id member_name
                 member_email member_addr
-                member_gender member_flag
+                member_gender member_flag member_expiry
            END-IF
            DISPLAY "Current Member Name: "member_name
            DISPLAY "Current Member Email: "member_email
            DISPLAY "Current Member Address: "member_addr
            DISPLAY "Current Member Gender: "member_gender
            DISPLAY "Current Member Flag: "member_flag
+           DISPLAY "Current Membership Expiry: "member_expiry
            DISPLAY "-----------------------------------------"
            MOVE member_id TO new_member_id
            DISPLAY "Enter New Name (or press ENTER to skip): "
@@ -120,9 +156,20 @@
            END-IF
            DISPLAY "Enter New Email (or press ENTER to skip): "
            ACCEPT new_member_email
-           IF new_member_email = SPACES THEN
-               MOVE member_email TO new_member_email
-           END-IF
+           MOVE 'N' TO WS-EMAIL-VALID
+           PERFORM UNTIL WS-EMAIL-VALID = 'Y'
+               IF new_member_email = SPACES
+                   MOVE member_email TO new_member_email
+                   MOVE 'Y' TO WS-EMAIL-VALID
+               ELSE
+                   PERFORM CHECK-EMAIL-FORMAT
+                   IF WS-EMAIL-VALID NOT = 'Y'
+                       DISPLAY "Invalid email format. Enter New Email "
+                           "(or press ENTER to skip): "
+                       ACCEPT new_member_email
+                   END-IF
+               END-IF
+           END-PERFORM
            DISPLAY "Enter New Address (or press ENTER to skip): "
            ACCEPT new_member_addr
            IF new_member_addr = SPACES THEN
@@ -133,12 +180,29 @@
            IF new_member_gender = SPACES THEN
                MOVE member_gender TO new_member_gender
            END-IF
-           DISPLAY "Change Flag (or press ENTER to skip): "
-           ACCEPT new_member_flag
-           IF new_member_flag = SPACES THEN
-               MOVE member_flag TO new_member_flag
+           DISPLAY "Deactivate this member? (Y/N, ENTER to skip): "
+           ACCEPT deactivate_choice
+           IF deactivate_choice = 'Y' OR deactivate_choice = 'y' THEN
+               MOVE "INACTIVE" TO new_member_flag
+           ELSE
+               IF deactivate_choice = 'N' OR deactivate_choice = 'n'
+                   MOVE "ACTIVE" TO new_member_flag
+               ELSE
+                   MOVE member_flag TO new_member_flag
+               END-IF
+           END-IF
+
+           DISPLAY "Enter New Expiry Date MM-DD-YYYY "
+               "(or press ENTER to skip): "
+           ACCEPT new_member_expiry
+           IF new_member_expiry = SPACES THEN
+               MOVE member_expiry TO new_member_expiry
            END-IF
 
+           PERFORM ESCAPE-MEMBER-ADDRESS
+           PERFORM ESCAPE-NEW-MEMBER-ADDRESS
+           PERFORM LOG-MEMBER-HISTORY
+
            STRING
                    new_member_id        DELIMITED BY SIZE
                    ","                   DELIMITED BY SIZE
@@ -146,15 +210,174 @@
                    ","                   DELIMITED BY SIZE
                    FUNCTION TRIM(new_member_email)   DELIMITED BY SIZE
                    ","                   DELIMITED BY SIZE
-                   '"'                   DELIMITED BY SIZE
-                   FUNCTION TRIM(new_member_addr) DELIMITED BY SIZE
-                   '"'                   DELIMITED BY SIZE
+                   WS-ADDR-ESCAPED       DELIMITED BY SIZE
                    ","                   DELIMITED BY SIZE
                    FUNCTION TRIM(new_member_gender)  DELIMITED BY SIZE
                    ","                   DELIMITED BY SIZE
                    FUNCTION TRIM(new_member_flag)  DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   FUNCTION TRIM(new_member_expiry) DELIMITED BY SIZE
                    INTO members(IDX)
            END-STRING.
 
+      * Writes one row per changed field to member-history.csv so an
+      * edit can be traced back later -- who changed (member_id),
+      * what field, what it was, what it became, and when. Fields left
+      * untouched (new value already defaulted back to the old value
+      * above) produce no row.
+           LOG-MEMBER-HISTORY.
+           ACCEPT ws_today FROM DATE YYYYMMDD
+           OPEN INPUT HistoryFile
+           IF history_status = "05" OR history_status = "35"
+               OPEN OUTPUT HistoryFile
+           ELSE
+               CLOSE HistoryFile
+               OPEN EXTEND HistoryFile
+           END-IF
+
+           IF FUNCTION TRIM(member_name) NOT =
+              FUNCTION TRIM(new_member_name)
+               STRING new_member_id DELIMITED BY SIZE ","
+                      "NAME" DELIMITED BY SIZE ","
+                      FUNCTION TRIM(member_name) DELIMITED BY SIZE ","
+                      FUNCTION TRIM(new_member_name) DELIMITED BY SIZE
+                          ","
+                      ws_today DELIMITED BY SIZE
+                   INTO history_rec
+               WRITE history_rec
+           END-IF
+           IF FUNCTION TRIM(member_email) NOT =
+              FUNCTION TRIM(new_member_email)
+               STRING new_member_id DELIMITED BY SIZE ","
+                      "EMAIL" DELIMITED BY SIZE ","
+                      FUNCTION TRIM(member_email) DELIMITED BY SIZE ","
+                      FUNCTION TRIM(new_member_email)
+                          DELIMITED BY SIZE ","
+                      ws_today DELIMITED BY SIZE
+                   INTO history_rec
+               WRITE history_rec
+           END-IF
+           IF FUNCTION TRIM(member_addr) NOT =
+              FUNCTION TRIM(new_member_addr)
+               STRING new_member_id DELIMITED BY SIZE ","
+                      "ADDRESS" DELIMITED BY SIZE ","
+                      WS-OLD-ADDR-ESCAPED DELIMITED BY SIZE ","
+                      WS-ADDR-ESCAPED
+                          DELIMITED BY SIZE ","
+                      ws_today DELIMITED BY SIZE
+                   INTO history_rec
+               WRITE history_rec
+           END-IF
+           IF member_gender NOT = new_member_gender
+               STRING new_member_id DELIMITED BY SIZE ","
+                      "GENDER" DELIMITED BY SIZE ","
+                      member_gender DELIMITED BY SIZE ","
+                      new_member_gender DELIMITED BY SIZE ","
+                      ws_today DELIMITED BY SIZE
+                   INTO history_rec
+               WRITE history_rec
+           END-IF
+           IF FUNCTION TRIM(member_flag) NOT =
+              FUNCTION TRIM(new_member_flag)
+               STRING new_member_id DELIMITED BY SIZE ","
+                      "STATUS" DELIMITED BY SIZE ","
+                      FUNCTION TRIM(member_flag) DELIMITED BY SIZE ","
+                      FUNCTION TRIM(new_member_flag)
+                          DELIMITED BY SIZE ","
+                      ws_today DELIMITED BY SIZE
+                   INTO history_rec
+               WRITE history_rec
+           END-IF
+           IF FUNCTION TRIM(member_expiry) NOT =
+              FUNCTION TRIM(new_member_expiry)
+               STRING new_member_id DELIMITED BY SIZE ","
+                      "EXPIRY" DELIMITED BY SIZE ","
+                      FUNCTION TRIM(member_expiry) DELIMITED BY SIZE ","
+                      FUNCTION TRIM(new_member_expiry)
+                          DELIMITED BY SIZE ","
+                      ws_today DELIMITED BY SIZE
+                   INTO history_rec
+               WRITE history_rec
+           END-IF
+
+           CLOSE HistoryFile.
+
+      * members.csv is comma-delimited, so an address containing a
+      * comma has to be quoted or it would split into extra fields on
+      * the way back in -- PROCESS-FOUND-MEMBER-DATA and
+      * ListAllMembers.cbl already know to look for that quote when
+      * they read a row back.
+      * Same quoting as ESCAPE-NEW-MEMBER-ADDRESS below, but for the
+      * member's address as it stood before this edit -- LOG-MEMBER-
+      * HISTORY needs both old and new escaped the same way, since
+      * either one can contain a comma.
+           ESCAPE-MEMBER-ADDRESS.
+           MOVE FUNCTION TRIM(member_addr) TO WS-ADDR-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(member_addr))
+               TO WS-ADDR-LEN
+           MOVE 0 TO WS-ADDR-COMMA-COUNT
+           INSPECT WS-ADDR-TRIMMED TALLYING WS-ADDR-COMMA-COUNT
+               FOR ALL ','
+           MOVE SPACES TO WS-OLD-ADDR-ESCAPED
+           IF WS-ADDR-COMMA-COUNT > 0
+               MOVE 1 TO WS-ADDR-OUT-IDX
+               MOVE '"' TO WS-OLD-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+               PERFORM VARYING WS-ADDR-IDX FROM 1 BY 1
+                       UNTIL WS-ADDR-IDX > WS-ADDR-LEN
+                   ADD 1 TO WS-ADDR-OUT-IDX
+                   MOVE WS-ADDR-TRIMMED(WS-ADDR-IDX:1)
+                       TO WS-OLD-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+               END-PERFORM
+               ADD 1 TO WS-ADDR-OUT-IDX
+               MOVE '"' TO WS-OLD-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+           ELSE
+               MOVE WS-ADDR-TRIMMED TO WS-OLD-ADDR-ESCAPED
+           END-IF.
+
+           ESCAPE-NEW-MEMBER-ADDRESS.
+           MOVE FUNCTION TRIM(new_member_addr) TO WS-ADDR-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(new_member_addr))
+               TO WS-ADDR-LEN
+           MOVE 0 TO WS-ADDR-COMMA-COUNT
+           INSPECT WS-ADDR-TRIMMED TALLYING WS-ADDR-COMMA-COUNT
+               FOR ALL ','
+           MOVE SPACES TO WS-ADDR-ESCAPED
+           IF WS-ADDR-COMMA-COUNT > 0
+               MOVE 1 TO WS-ADDR-OUT-IDX
+               MOVE '"' TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+               PERFORM VARYING WS-ADDR-IDX FROM 1 BY 1
+                       UNTIL WS-ADDR-IDX > WS-ADDR-LEN
+                   ADD 1 TO WS-ADDR-OUT-IDX
+                   MOVE WS-ADDR-TRIMMED(WS-ADDR-IDX:1)
+                       TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+               END-PERFORM
+               ADD 1 TO WS-ADDR-OUT-IDX
+               MOVE '"' TO WS-ADDR-ESCAPED(WS-ADDR-OUT-IDX:1)
+           ELSE
+               MOVE WS-ADDR-TRIMMED TO WS-ADDR-ESCAPED
+           END-IF.
+
+      * Accepts one "@" with a non-blank local part and a domain part
+      * containing a "." that is not the domain's first character --
+      * not a full RFC check, just enough to catch typos/garbage input.
+           CHECK-EMAIL-FORMAT.
+           MOVE 'N' TO WS-EMAIL-VALID
+           MOVE 0 TO WS-AT-COUNT
+           MOVE 0 TO WS-DOT-COUNT
+           MOVE SPACES TO EMAIL-LOCAL
+           MOVE SPACES TO EMAIL-DOMAIN
+           INSPECT FUNCTION TRIM(new_member_email) TALLYING
+               WS-AT-COUNT FOR ALL '@'
+           IF WS-AT-COUNT = 1
+               UNSTRING new_member_email DELIMITED BY '@'
+                   INTO EMAIL-LOCAL, EMAIL-DOMAIN
+               INSPECT EMAIL-DOMAIN TALLYING WS-DOT-COUNT FOR ALL '.'
+               IF FUNCTION TRIM(EMAIL-LOCAL) NOT = SPACES AND
+                  WS-DOT-COUNT > 0 AND
+                  EMAIL-DOMAIN(1:1) NOT = '.' AND
+                  EMAIL-DOMAIN(1:1) NOT = SPACE
+                   MOVE 'Y' TO WS-EMAIL-VALID
+               END-IF
+           END-IF.
 
        END PROGRAM EditMember.
