@@ -0,0 +1,253 @@
+      ******************************************************************
+      * Author: Htay Lwin
+      * Date: 1.8.2025
+      * Purpose: One-screen daily operations summary -- book/member
+      *          counts, open and overdue loans, and outstanding fines
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailyDashboard.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOOK-STATUS.
+           SELECT MEMBER-FILE ASSIGN TO "../members.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MEMBER-STATUS.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+           SELECT FINE-FILE ASSIGN TO "../fine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FINE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-FILE.
+       01  BOOK-REC           PIC X(200).
+       FD  MEMBER-FILE.
+       01  MEMBER-REC         PIC X(200).
+       FD  LOG-FILE.
+       01  LOG-REC            PIC X(200).
+       FD  FINE-FILE.
+       01  FINE-REC           PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  BOOK-STATUS        PIC XX.
+       01  MEMBER-STATUS      PIC XX.
+       01  LOG-STATUS         PIC XX.
+       01  FINE-STATUS        PIC XX.
+       01  FILE-END           PIC X VALUE 'N'.
+
+       01  BK-ID-F            PIC X(5).
+       01  BK-NAME-F          PIC X(30).
+       01  BK-AUTHOR-F        PIC X(30).
+       01  BK-COUNT-F         PIC 99.
+       01  BK-GENRE-F         PIC X(30).
+       01  BK-STATUS-F        PIC X(10).
+       01  BK-ISBN-F          PIC X(17).
+       01  TITLE-COUNT        PIC 9(5) VALUE 0.
+       01  COPY-COUNT         PIC 9(6) VALUE 0.
+       01  RETIRED-COUNT      PIC 9(5) VALUE 0.
+
+       01  MB-ID-F            PIC X(5).
+       01  MB-NAME-F          PIC X(30).
+       01  MB-EMAIL-F         PIC X(35).
+       01  MB-ADDR-F          PIC X(50).
+       01  MB-GENDER-F        PIC X.
+       01  MB-FLAG-F          PIC X(10).
+
+      * members.csv is comma-delimited, so an address containing a
+      * comma has to be quoted or MB-FLAG-F shifts off by one --
+      * EditMember.cbl/PayFine.cbl already know to look for that
+      * quote when they read a row.
+       01  MB-QUOTE-COUNT     PIC 9 VALUE 0.
+       01  MB-ID-EMAIL        PIC X(70).
+       01  MB-GENDER-FLAG     PIC X(25).
+       01  MB-DUMMY           PIC X.
+       01  MEMBER-COUNT       PIC 9(5) VALUE 0.
+       01  ACTIVE-MEMBERS     PIC 9(5) VALUE 0.
+       01  SUSPENDED-MEMBERS  PIC 9(5) VALUE 0.
+
+       01  CHK-TRAN-ID        PIC X(5).
+       01  CHK-MEMBER-ID      PIC X(5).
+       01  CHK-BOOK-ID        PIC X(5).
+       01  CHK-START-DATE     PIC X(10).
+       01  CHK-END-DATE       PIC X(10).
+       01  CHK-DUE-FLAG       PIC X(3).
+       01  CHK-RETURN-DATE    PIC X(10).
+       01  OPEN-LOAN-COUNT    PIC 9(5) VALUE 0.
+       01  OVERDUE-LOAN-COUNT PIC 9(5) VALUE 0.
+
+       01  FINE-ID-F          PIC X(5).
+       01  TRAN-ID-F          PIC X(5).
+       01  FINE-MEMBER-ID-F   PIC X(5).
+       01  DIFF-DAYS-F        PIC X(3).
+       01  FINE-AMOUNT-F      PIC 9(5).
+       01  PAID-FLAG-F        PIC X.
+       01  PAID-DATE-F        PIC X(10).
+       01  UNPAID-FINE-COUNT  PIC 9(5) VALUE 0.
+       01  UNPAID-FINE-TOTAL  PIC 9(7) VALUE 0.
+
+       01  HEADER-LINE        PIC X(50) VALUE ALL '-'.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+
+       MAIN-PROCEDURE.
+           PERFORM SUMMARIZE-BOOKS
+           PERFORM SUMMARIZE-MEMBERS
+           PERFORM SUMMARIZE-LOANS
+           PERFORM SUMMARIZE-FINES
+
+           DISPLAY " "
+           DISPLAY "DAILY OPERATIONS DASHBOARD"
+           DISPLAY HEADER-LINE
+           DISPLAY "Titles on catalog      : " TITLE-COUNT
+           DISPLAY "Copies on hand         : " COPY-COUNT
+           DISPLAY "Retired titles         : " RETIRED-COUNT
+           DISPLAY HEADER-LINE
+           DISPLAY "Registered members     : " MEMBER-COUNT
+           DISPLAY "Active members         : " ACTIVE-MEMBERS
+           DISPLAY "Suspended members      : " SUSPENDED-MEMBERS
+           DISPLAY HEADER-LINE
+           DISPLAY "Open loans             : " OPEN-LOAN-COUNT
+           DISPLAY "Overdue loans          : " OVERDUE-LOAN-COUNT
+           DISPLAY HEADER-LINE
+           DISPLAY "Unpaid fines           : " UNPAID-FINE-COUNT
+           DISPLAY "Unpaid fine amount     : " UNPAID-FINE-TOTAL
+           DISPLAY HEADER-LINE
+           GOBACK.
+
+       SUMMARIZE-BOOKS.
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS NOT = "00"
+               GO TO SUMMARIZE-BOOKS-EXIT
+           END-IF
+           MOVE 'N' TO FILE-END
+           PERFORM UNTIL FILE-END = 'Y'
+               READ BOOK-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       MOVE SPACES TO BK-STATUS-F
+                       UNSTRING BOOK-REC DELIMITED BY ","
+                           INTO BK-ID-F, BK-NAME-F, BK-AUTHOR-F,
+                                BK-COUNT-F, BK-GENRE-F, BK-STATUS-F,
+                                BK-ISBN-F
+                       IF BK-STATUS-F = SPACES
+                           MOVE "ACTIVE" TO BK-STATUS-F
+                       END-IF
+                       ADD 1 TO TITLE-COUNT
+                       ADD BK-COUNT-F TO COPY-COUNT
+                       IF BK-STATUS-F = "RETIRED"
+                           ADD 1 TO RETIRED-COUNT
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE.
+       SUMMARIZE-BOOKS-EXIT.
+           EXIT.
+
+       SUMMARIZE-MEMBERS.
+           OPEN INPUT MEMBER-FILE
+           IF MEMBER-STATUS NOT = "00"
+               GO TO SUMMARIZE-MEMBERS-EXIT
+           END-IF
+           MOVE 'N' TO FILE-END
+           PERFORM UNTIL FILE-END = 'Y'
+               READ MEMBER-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       MOVE SPACES TO MB-FLAG-F
+                       MOVE 0 TO MB-QUOTE-COUNT
+                       INSPECT MEMBER-REC TALLYING MB-QUOTE-COUNT
+                           FOR ALL '"'
+                       IF MB-QUOTE-COUNT > 0
+                           UNSTRING MEMBER-REC DELIMITED BY '"'
+                               INTO MB-ID-EMAIL, MB-ADDR-F,
+                                    MB-GENDER-FLAG
+                           UNSTRING MB-ID-EMAIL DELIMITED BY ","
+                               INTO MB-ID-F, MB-NAME-F, MB-EMAIL-F
+                           UNSTRING MB-GENDER-FLAG DELIMITED BY ","
+                               INTO MB-DUMMY, MB-GENDER-F, MB-FLAG-F
+                       ELSE
+                           UNSTRING MEMBER-REC DELIMITED BY ","
+                               INTO MB-ID-F, MB-NAME-F, MB-EMAIL-F,
+                                    MB-ADDR-F, MB-GENDER-F, MB-FLAG-F
+                       END-IF
+                       ADD 1 TO MEMBER-COUNT
+                       IF FUNCTION TRIM(MB-FLAG-F) = "ACTIVE"
+                           ADD 1 TO ACTIVE-MEMBERS
+                       END-IF
+                       IF FUNCTION TRIM(MB-FLAG-F) = "SUSPENDED"
+                           ADD 1 TO SUSPENDED-MEMBERS
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE MEMBER-FILE.
+       SUMMARIZE-MEMBERS-EXIT.
+           EXIT.
+
+       SUMMARIZE-LOANS.
+           OPEN INPUT LOG-FILE
+           IF LOG-STATUS NOT = "00"
+               GO TO SUMMARIZE-LOANS-EXIT
+           END-IF
+           MOVE 'N' TO FILE-END
+           PERFORM UNTIL FILE-END = 'Y'
+               READ LOG-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       UNSTRING LOG-REC DELIMITED BY ","
+                           INTO CHK-TRAN-ID, CHK-MEMBER-ID,
+                                CHK-BOOK-ID, CHK-START-DATE,
+                                CHK-END-DATE, CHK-DUE-FLAG,
+                                CHK-RETURN-DATE
+                       IF CHK-RETURN-DATE = SPACE
+                           ADD 1 TO OPEN-LOAN-COUNT
+                           IF FUNCTION TRIM(CHK-DUE-FLAG) = "YES"
+                               ADD 1 TO OVERDUE-LOAN-COUNT
+                           END-IF
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE LOG-FILE.
+       SUMMARIZE-LOANS-EXIT.
+           EXIT.
+
+       SUMMARIZE-FINES.
+           OPEN INPUT FINE-FILE
+           IF FINE-STATUS NOT = "00"
+               GO TO SUMMARIZE-FINES-EXIT
+           END-IF
+           MOVE 'N' TO FILE-END
+           PERFORM UNTIL FILE-END = 'Y'
+               READ FINE-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       UNSTRING FINE-REC DELIMITED BY ","
+                           INTO FINE-ID-F, TRAN-ID-F,
+                                FINE-MEMBER-ID-F, DIFF-DAYS-F,
+                                FINE-AMOUNT-F, PAID-FLAG-F,
+                                PAID-DATE-F
+                       IF PAID-FLAG-F = "N"
+                           ADD 1 TO UNPAID-FINE-COUNT
+                           ADD FINE-AMOUNT-F TO UNPAID-FINE-TOTAL
+                       END-IF
+           END-READ
+           END-PERFORM
+           CLOSE FINE-FILE.
+       SUMMARIZE-FINES-EXIT.
+           EXIT.
+
+       END PROGRAM DailyDashboard.
